@@ -0,0 +1,100 @@
+//POLICYRPT JOB (ACCTNO),'POLICY BATCH CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************
+//* POLICYRPT - DAILY/NIGHTLY POLICY PROCESSING CYCLE
+//*
+//* DRIVES PolicyReport, WHICH IN TURN CALLS EVERY STAGE OF
+//* THE BATCH CYCLE (CHECKPOINT LOAD, FETCH, SORT, VALIDATE,
+//* RATE, REPORT, LOSS RATIO, RECONCILIATION, CHECKPOINT
+//* CLEAR) AS SUBPROGRAMS WITHIN ONE LOAD MODULE - THERE IS
+//* ONLY ONE EXECUTION STEP BECAUSE THE PIPELINE ITSELF IS
+//* ONE COBOL PROGRAM, NOT A SERIES OF SEPARATE PROGRAMS
+//* CHAINED BY JCL.
+//*
+//* RESTART: IF THIS STEP ABENDS OR IS CANCELLED PARTWAY
+//* THROUGH, DO NOT CHANGE ANYTHING - JUST RESUBMIT THE SAME
+//* JOB. PolicyReport READS BATCH.CHECKPOINT AT STARTUP (SEE
+//* CheckpointManager) AND SKIPS WHATEVER STAGES THE PRIOR
+//* RUN ALREADY COMPLETED, RESTORING THE POLICY TABLE FROM
+//* POLICY.WORK INSTEAD OF RE-FETCHING FROM DB2.
+//*
+//* RUN.CONTROL (DD BELOW IS DUMMY) IS OPTIONAL - SUPPLY A
+//* REAL DSN ONLY FOR AN AD HOC/SCOPED RUN (RENEWAL DATE
+//* WINDOW, ONE POLICY TYPE, OR ONE POLICY NUMBER - SEE
+//* RUNCTLREC COPYBOOK). LEAVE IT DUMMY FOR THE NORMAL
+//* FULL-BOOK NIGHTLY RUN.
+//*
+//* NOTE ON THE DD STATEMENTS BELOW: EVERY SELECT/ASSIGN IN
+//* THIS LOAD MODULE NAMES A LITERAL FILENAME (E.G. ASSIGN TO
+//* "POLICY.WORK"), NOT A DDNAME - THAT IS HOW THIS PROGRAM'S
+//* COBOL RUNTIME RESOLVES A FILE, WITH OR WITHOUT A DD FOR IT
+//* HERE. THE DDNAMES BELOW (BATCHCKP, POLWORK, RATETBL, AND
+//* SO ON) ARE CARRIED FOR ALLOCATION/CATALOGING/RETENTION
+//* BOOKKEEPING ONLY; THEY DO NOT BIND TO ANYTHING THE PROGRAM
+//* OPENS BY DDNAME. DO NOT RENAME A DD EXPECTING IT TO CHANGE
+//* WHICH DATASET A STAGE READS OR WRITES - THAT IS CONTROLLED
+//* BY THE LITERAL IN THE PROGRAM'S OWN ASSIGN CLAUSE.
+//*********************************************************
+//STEP010  EXEC PGM=PolicyReport
+//STEPLIB  DD DISP=SHR,DSN=PRODBAT.BATCH.LOADLIB
+//*
+//* ---- OPTIONAL RUN-SCOPE PARAMETER CARD ----
+//RUNCTRL  DD DUMMY
+//*
+//* ---- CHECKPOINT/RESTART STATE ----
+//* BATCH.CHECKPOINT IS A VSAM KSDS, DEFINED ONCE BY OPS
+//* BEFORE THE FIRST RUN (IDCAMS DEFINE CLUSTER) - NOT
+//* ALLOCATED FRESH BY THIS JOB STREAM.
+//BATCHCKP DD DISP=OLD,DSN=PRODBAT.BATCH.CHECKPOINT
+//POLWORK  DD DISP=OLD,DSN=PRODBAT.POLICY.WORK
+//*
+//* ---- POLICY MASTER INPUT (VIA DB2 - FetchPolicyData) ----
+//* NO FLAT-FILE DD REQUIRED; DB2 SUBSYSTEM ID AND
+//* PLAN/CONNECTION ATTRIBUTES ARE SUPPLIED BY THE SITE'S
+//* STANDARD DB2 JCL PROCEDURE OVERRIDES, NOT SHOWN HERE.
+//*
+//* ---- VALIDATION REJECTS ----
+//POLREJ   DD DISP=(MOD,CATLG,CATLG),DSN=PRODBAT.POLICY.REJECTS,
+//             SPACE=(TRK,(5,5),RLSE)
+//*
+//* ---- RATING REFERENCE DATA (READ-ONLY) ----
+//RATETBL  DD DISP=SHR,DSN=PRODBAT.RATE.TABLE
+//STATETAX DD DISP=SHR,DSN=PRODBAT.STATE.TAX
+//TELEFEED DD DISP=SHR,DSN=PRODBAT.TELEMATICS.FEED
+//*
+//* ---- RATING EXTRACTS ----
+//REINCED  DD DISP=(MOD,CATLG,CATLG),DSN=PRODBAT.REINSURANCE.CEDED,
+//             SPACE=(TRK,(5,5),RLSE)
+//AGTCOMM  DD DISP=(MOD,CATLG,CATLG),DSN=PRODBAT.AGENT.COMMISSION,
+//             SPACE=(TRK,(5,5),RLSE)
+//AGTSTMT  DD DISP=(MOD,CATLG,CATLG),DSN=PRODBAT.AGENT.STATEMENT,
+//             SPACE=(TRK,(5,5),RLSE)
+//*
+//* ---- POLICY REPORT / IMS EXTRACT ----
+//POLIMS   DD DISP=(MOD,CATLG,CATLG),DSN=PRODBAT.POLICYIMS.DAT,
+//             SPACE=(TRK,(10,10),RLSE)
+//EXCPTRPT DD DISP=(MOD,CATLG,CATLG),DSN=PRODBAT.EXCEPTIONS.REPORT,
+//             SPACE=(TRK,(5,5),RLSE)
+//*
+//* ---- LOSS RATIO - RE-READS CLAIMS.REGISTER ----
+//CLMREG   DD DISP=SHR,DSN=PRODBAT.CLAIMS.REGISTER
+//LOSSRPT  DD DISP=(,CATLG,DELETE),DSN=PRODBAT.LOSSRATIO.RPT.D&DATE,
+//             SPACE=(TRK,(5,5),RLSE)
+//*
+//* ---- CONTROL-TOTAL RECONCILIATION ----
+//CTLRECON DD DISP=(,CATLG,DELETE),DSN=PRODBAT.CONTROL.RECONCILE.D&DATE,
+//             SPACE=(TRK,(5,5),RLSE)
+//*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*********************************************************
+//* STEP020 ONLY RUNS IF STEP010 COMPLETED CLEANLY - NO
+//* POINT DISTRIBUTING A RECONCILIATION REPORT FROM A RUN
+//* THAT ABENDED PARTWAY THROUGH AND WILL BE RESTARTED.
+//*********************************************************
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSUT1   DD DISP=SHR,DSN=PRODBAT.CONTROL.RECONCILE.D&DATE
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
