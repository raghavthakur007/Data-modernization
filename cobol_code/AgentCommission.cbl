@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgentCommission.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Agent-Commission-File ASSIGN TO "AGENT.COMMISSION"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Agent-Commission-Status.
+           SELECT Agent-Statement-File ASSIGN TO "AGENT.STATEMENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Agent-Statement-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Agent-Commission-File.
+           COPY AGENTCOM.
+
+       FD  Agent-Statement-File.
+           COPY AGENTSTM.
+
+       WORKING-STORAGE SECTION.
+       01  Record-Count                  PIC 9(8) COMP.
+       01  WS-Scan-Index                 PIC 9(8) COMP.
+       01  WS-Rate-Index                 PIC 9(8) COMP.
+       01  WS-Commission-Rate            PIC 9V999.
+       01  WS-Commission-Amount-Temp     PIC 9(9)V99.
+       01  WS-Already-Summarized         PIC X VALUE 'N'.
+       01  WS-Agent-Commission-Status    PIC XX.
+       01  WS-Agent-Statement-Status     PIC XX.
+       01  WS-Current-Date.
+           05  WS-Current-Year   PIC 9(4).
+           05  WS-Current-Month  PIC 9(2).
+           05  WS-Current-Day    PIC 9(2).
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+
+       PROCEDURE DIVISION USING PolicyDB2File.
+       Begin-Commission.
+           DISPLAY "Calculating agent commissions..."
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               PERFORM Write-Commission-Detail
+           END-PERFORM
+
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               PERFORM Write-Agent-Statement
+           END-PERFORM
+           DISPLAY "Agent commissions calculated."
+           EXIT PROGRAM.
+
+       Set-Commission-Rate.
+      *> Commission rate varies by Policy-Type - the line of business
+      *> the agent placed, not a flat percentage across the book.
+           EVALUATE Policy-Type OF PolicyDB2Record(WS-Rate-Index)
+               WHEN "CAR_INSURANCE"
+                   MOVE 0.100 TO WS-Commission-Rate
+               WHEN "HOME_INSURANCE"
+                   MOVE 0.120 TO WS-Commission-Rate
+               WHEN "LIFE_INSURANCE"
+                   MOVE 0.150 TO WS-Commission-Rate
+               WHEN OTHER
+                   MOVE 0 TO WS-Commission-Rate
+           END-EVALUATE.
+
+       Write-Commission-Detail.
+           MOVE Record-Count TO WS-Rate-Index
+           PERFORM Set-Commission-Rate
+
+           MOVE Agent-Code OF PolicyDB2Record(Record-Count) TO
+               AC-Agent-Code
+           MOVE Policy-Number OF PolicyDB2Record(Record-Count) TO
+               AC-Policy-Number
+           MOVE Policy-Type OF PolicyDB2Record(Record-Count) TO
+               AC-Policy-Type
+           MOVE Policy-Premium OF PolicyDB2Record(Record-Count) TO
+               AC-Policy-Premium
+           MOVE WS-Commission-Rate TO AC-Commission-Rate
+           COMPUTE AC-Commission-Amount ROUNDED =
+               Policy-Premium OF PolicyDB2Record(Record-Count) *
+               WS-Commission-Rate
+
+           OPEN EXTEND Agent-Commission-File
+           IF WS-Agent-Commission-Status = "35"
+               OPEN OUTPUT Agent-Commission-File
+           END-IF
+           WRITE Agent-Commission-Record
+           CLOSE Agent-Commission-File.
+
+       Write-Agent-Statement.
+      *> One statement row per agent, not per policy - only fire on
+      *> this policy if it's the first record in the table for its
+      *> Agent-Code, then roll up every policy for that agent at once.
+           MOVE 'N' TO WS-Already-Summarized
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index >= Record-Count
+               IF Agent-Code OF PolicyDB2Record(WS-Scan-Index) =
+                       Agent-Code OF PolicyDB2Record(Record-Count)
+                   MOVE 'Y' TO WS-Already-Summarized
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-Already-Summarized = 'N'
+               MOVE Agent-Code OF PolicyDB2Record(Record-Count) TO
+                   AS-Agent-Code
+               MOVE 0 TO AS-Policy-Count
+               MOVE 0 TO AS-Total-Premium
+               MOVE 0 TO AS-Total-Commission
+
+               PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+                   UNTIL WS-Scan-Index > Policy-Count
+                   IF Agent-Code OF PolicyDB2Record(WS-Scan-Index) =
+                           Agent-Code OF PolicyDB2Record(Record-Count)
+                       ADD 1 TO AS-Policy-Count
+                       ADD Policy-Premium OF
+                           PolicyDB2Record(WS-Scan-Index) TO
+                           AS-Total-Premium
+                       MOVE WS-Scan-Index TO WS-Rate-Index
+                       PERFORM Set-Commission-Rate
+                       COMPUTE WS-Commission-Amount-Temp ROUNDED =
+                           Policy-Premium OF
+                               PolicyDB2Record(WS-Scan-Index) *
+                           WS-Commission-Rate
+                       ADD WS-Commission-Amount-Temp TO
+                           AS-Total-Commission
+                   END-IF
+               END-PERFORM
+
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date
+               STRING WS-Current-Month "/" WS-Current-Day "/"
+                       WS-Current-Year
+                   DELIMITED BY SIZE INTO AS-Statement-Date
+
+               OPEN EXTEND Agent-Statement-File
+               IF WS-Agent-Statement-Status = "35"
+                   OPEN OUTPUT Agent-Statement-File
+               END-IF
+               WRITE Agent-Statement-Record
+               CLOSE Agent-Statement-File
+           END-IF.
