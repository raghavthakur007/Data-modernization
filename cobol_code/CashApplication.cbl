@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CashApplication.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Premium-Receipts-File ASSIGN TO "PREMIUM.RECEIPTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Premium-Receipts-Status.
+           SELECT Premium-Delinquent-File ASSIGN TO "PREMIUM.DELINQUENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Premium-Delinquent-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Premium-Receipts-File.
+           COPY PREMRCPT.
+
+       FD  Premium-Delinquent-File.
+           COPY DELINQ.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Premium-Receipts-Status   PIC XX.
+       01  WS-Premium-Delinquent-Status PIC XX.
+       01  WS-Matched-Index          PIC 9(8) COMP VALUE 0.
+       01  WS-Scan-Index             PIC 9(8) COMP.
+       01  WS-Balance-Due            PIC 9(9)V99.
+       01  WS-Today-YYYYMMDD         PIC 9(8).
+       01  WS-Effective-YYYYMMDD     PIC 9(8).
+       01  WS-Today-Days             PIC S9(9).
+       01  WS-Effective-Days         PIC S9(9).
+       01  WS-Days-Since-Effective   PIC S9(9).
+      *> Grace period before an unpaid balance is treated as
+      *> delinquent and routed toward non-pay cancellation.
+       01  WS-Grace-Period-Days      PIC 9(3) VALUE 30.
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+           COPY PAYMREC.
+
+       PROCEDURE DIVISION USING PolicyDB2File, Payment-Record.
+       Begin-Cash-Application.
+           MOVE 0 TO WS-Matched-Index
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Policy-Count
+               IF Policy-Number OF PolicyDB2Record(WS-Scan-Index) =
+                       PM-Policy-Number
+                   MOVE WS-Scan-Index TO WS-Matched-Index
+               END-IF
+           END-PERFORM
+
+           IF WS-Matched-Index NOT = 0
+               AND Policy-Status OF PolicyDB2Record(WS-Matched-Index)
+                   NOT = "CANCELLED"
+               ADD PM-Payment-Amount TO
+                   Cumulative-Premium-Paid OF
+                       PolicyDB2Record(WS-Matched-Index)
+
+               IF Cumulative-Premium-Paid OF
+                       PolicyDB2Record(WS-Matched-Index) >=
+                       Policy-Premium OF
+                           PolicyDB2Record(WS-Matched-Index)
+                   MOVE 'N' TO
+                       Delinquency-Flag OF
+                           PolicyDB2Record(WS-Matched-Index)
+               ELSE
+                   PERFORM Check-Delinquency
+               END-IF
+
+               PERFORM Write-Premium-Receipt
+           END-IF
+           EXIT PROGRAM.
+
+       Check-Delinquency.
+      *> Past the grace period with a balance still owed, this policy
+      *> is flagged delinquent and dropped onto the PREMIUM.DELINQUENT
+      *> extract so non-pay cancellation processing can pick it up -
+      *> same MM/DD/YYYY-to-YYYYMMDD day-count pattern
+      *> PolicyCancellation and PolicyEndorsement already use.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today-YYYYMMDD
+
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(7:4)
+               TO WS-Effective-YYYYMMDD(1:4)
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(1:2)
+               TO WS-Effective-YYYYMMDD(5:2)
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(4:2)
+               TO WS-Effective-YYYYMMDD(7:2)
+
+           COMPUTE WS-Today-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Today-YYYYMMDD)
+           COMPUTE WS-Effective-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Effective-YYYYMMDD)
+           COMPUTE WS-Days-Since-Effective =
+               WS-Today-Days - WS-Effective-Days
+
+           IF WS-Days-Since-Effective > WS-Grace-Period-Days
+               MOVE 'Y' TO
+                   Delinquency-Flag OF PolicyDB2Record(WS-Matched-Index)
+               PERFORM Write-Delinquent-Extract
+           ELSE
+               MOVE 'N' TO
+                   Delinquency-Flag OF PolicyDB2Record(WS-Matched-Index)
+           END-IF.
+
+       Write-Premium-Receipt.
+           COMPUTE WS-Balance-Due =
+               Policy-Premium OF PolicyDB2Record(WS-Matched-Index) -
+               Cumulative-Premium-Paid OF
+                   PolicyDB2Record(WS-Matched-Index)
+
+           OPEN EXTEND Premium-Receipts-File
+           IF WS-Premium-Receipts-Status = "35"
+               OPEN OUTPUT Premium-Receipts-File
+           END-IF
+
+           MOVE PM-Policy-Number TO PR-Policy-Number
+           MOVE PM-Payment-Amount TO PR-Payment-Amount
+           MOVE PM-Payment-Date TO PR-Payment-Date
+           MOVE Cumulative-Premium-Paid OF
+                   PolicyDB2Record(WS-Matched-Index) TO
+               PR-Cumulative-Paid
+           MOVE Policy-Premium OF PolicyDB2Record(WS-Matched-Index) TO
+               PR-Policy-Premium
+           MOVE WS-Balance-Due TO PR-Balance-Due
+
+           WRITE Premium-Receipt-Record
+           CLOSE Premium-Receipts-File.
+
+       Write-Delinquent-Extract.
+           OPEN EXTEND Premium-Delinquent-File
+           IF WS-Premium-Delinquent-Status = "35"
+               OPEN OUTPUT Premium-Delinquent-File
+           END-IF
+
+           MOVE PM-Policy-Number TO DL-Policy-Number
+           MOVE Policy-Premium OF PolicyDB2Record(WS-Matched-Index) TO
+               DL-Policy-Premium
+           MOVE Cumulative-Premium-Paid OF
+                   PolicyDB2Record(WS-Matched-Index) TO
+               DL-Cumulative-Paid
+           COMPUTE DL-Balance-Due =
+               Policy-Premium OF PolicyDB2Record(WS-Matched-Index) -
+               Cumulative-Premium-Paid OF
+                   PolicyDB2Record(WS-Matched-Index)
+           MOVE WS-Days-Since-Effective TO DL-Days-Since-Effective
+
+           WRITE Premium-Delinquent-Record
+           CLOSE Premium-Delinquent-File.
