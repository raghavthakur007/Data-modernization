@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyInquiry.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *> Online CICS policy-inquiry transaction (PINQ)
+      *> for customer service. A rep keys a Policy-Number into the
+      *> POLINQ map and gets the policy's current premium, coverage,
+      *> status, and latest claim status back in real time, instead
+      *> of waiting for the next batch report. This is the first CICS
+      *> program in this system - everything else here is batch.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY POLINQM.
+
+      *> Policy master fields for this inquiry - same field list as
+      *> the batch side's POLICY-MASTER-FILE, read here with a keyed
+      *> EXEC CICS READ instead of an ENVIRONMENT DIVISION SELECT/FD,
+      *> since the file is defined to CICS (FCT), not opened by this
+      *> program.
+           COPY POLMSREC.
+
+       01  WS-Program-Name          PIC X(20) VALUE "PolicyInquiry".
+       01  WS-Response              PIC S9(8) COMP.
+       01  WS-Commarea-Flag         PIC X.
+
+       PROCEDURE DIVISION.
+       Begin-Inquiry.
+           IF EIBCALEN = 0
+               PERFORM Send-Initial-Map
+           ELSE
+               IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR
+                   PERFORM Send-Goodbye-Message
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+               ELSE
+                   PERFORM Process-Inquiry
+               END-IF
+           END-IF
+
+           EXEC CICS
+               RETURN TRANSID('PINQ') COMMAREA(WS-Commarea-Flag)
+           END-EXEC.
+
+       Send-Initial-Map.
+           MOVE SPACES TO POLINQO
+           MOVE -1 TO PNUML OF POLINQO
+           MOVE "ENTER A POLICY NUMBER AND PRESS ENTER." TO PMSGO
+           EXEC CICS
+               SEND MAP('POLINQ') MAPSET('POLINQ') ERASE
+           END-EXEC.
+
+       Process-Inquiry.
+           EXEC CICS
+               RECEIVE MAP('POLINQ') MAPSET('POLINQ')
+               RESP(WS-Response)
+           END-EXEC
+
+           MOVE SPACES TO PHNAMEO, PTYPEO, PSTATUSO, PCLSTATO, PCLDATEO,
+               PMSGO
+           MOVE ZERO TO PPREMO, PCOVERO
+
+           IF PNUMI = SPACES
+               MOVE "POLICY NUMBER IS REQUIRED." TO PMSGO
+           ELSE
+               PERFORM Lookup-Policy-Master
+               IF WS-Response = DFHRESP(NORMAL)
+                   MOVE Policy-Holder-Name TO PHNAMEO
+                   MOVE Policy-Type TO PTYPEO
+                   MOVE Policy-Premium TO PPREMO
+                   MOVE Coverage-Limits TO PCOVERO
+                   MOVE Policy-Status TO PSTATUSO
+                   MOVE Latest-Claim-Status TO PCLSTATO
+                   MOVE Latest-Claim-Decision-Date TO PCLDATEO
+                   MOVE "POLICY FOUND." TO PMSGO
+               ELSE
+                   MOVE "POLICY NUMBER NOT FOUND." TO PMSGO
+               END-IF
+           END-IF
+
+           EXEC CICS
+               SEND MAP('POLINQ') MAPSET('POLINQ') DATAONLY
+           END-EXEC.
+
+       Lookup-Policy-Master.
+      *> A keyed EXEC CICS READ against the same indexed policy master
+      *> NewBusinessIssuance/ClaimProcessing already read and write in
+      *> batch - this transaction only ever reads it.
+           MOVE PNUMI TO Policy-Number
+           EXEC CICS
+               READ FILE('POLMSTR') INTO(Policy-Master-Record)
+               RIDFLD(Policy-Number) KEYLENGTH(10)
+               RESP(WS-Response)
+           END-EXEC.
+
+       Send-Goodbye-Message.
+           MOVE SPACES TO POLINQO
+           MOVE "POLICY INQUIRY ENDED." TO PMSGO
+           EXEC CICS
+               SEND MAP('POLINQ') MAPSET('POLINQ') ERASE FREEKB
+           END-EXEC.
