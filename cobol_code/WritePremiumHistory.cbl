@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WritePremiumHistory.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Premium-History-File
+               ASSIGN TO "POLICY.PREMIUM.HISTORY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Premium-History-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Premium-History-File.
+           COPY PREMHIST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Premium-History-Status   PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-Policy-Number       PIC X(10).
+       01  LK-Old-Premium         PIC 9(9)V99.
+       01  LK-New-Premium         PIC 9(9)V99.
+       01  LK-Reason              PIC X(20).
+       01  LK-Effective-Date      PIC X(10).
+
+       PROCEDURE DIVISION USING LK-Policy-Number, LK-Old-Premium,
+               LK-New-Premium, LK-Reason, LK-Effective-Date.
+       Begin-Write-Premium-History.
+      *> Shared call used by CalculatePremium/PolicyRenewal/
+      *> PolicyEndorsement every time one of them actually changes a
+      *> policy's Policy-Premium, so rate-filing audit can show
+      *> regulators the full history instead of just today's value.
+      *> A no-op recalculation (old = new) isn't a change worth
+      *> logging.
+           IF LK-Old-Premium NOT = LK-New-Premium
+               MOVE LK-Policy-Number TO PH-Policy-Number
+               MOVE LK-Old-Premium TO PH-Old-Premium
+               MOVE LK-New-Premium TO PH-New-Premium
+               MOVE LK-Reason TO PH-Reason
+               MOVE LK-Effective-Date TO PH-Effective-Date
+
+               OPEN EXTEND Premium-History-File
+               IF WS-Premium-History-Status = "35"
+                   OPEN OUTPUT Premium-History-File
+               END-IF
+               WRITE Premium-History-Record
+               CLOSE Premium-History-File
+           END-IF
+
+           EXIT PROGRAM.
