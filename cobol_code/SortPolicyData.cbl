@@ -1,67 +1,110 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SortPolicyData.
-AUTHOR. Udit Sharma.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Temp-Buffer.
-   05 Temp-Record OCCURS 10 TIMES.
-      10 Policy-Number      PIC X(10).
-      10 Policy-Holder-Name PIC X(50).
-      10 Premium-Amount     PIC 9(9)V99.
-      10 Policy-Type        PIC X(15).  // Increased the size to accommodate the longest policy_type
-      10 Coverage-Limits    PIC 9(9)V99.
-      10 Policy-Premium     PIC 9(9)V99.
-      10 Age                PIC 9(3).
-      10 Car-Value          PIC 9(9)V99.
-      10 Property-Type      PIC X(20).
-      10 Property-Value     PIC 9(9)V99.
-      10 Coverage-Amount    PIC 9(9)V99.
-
-PROCEDURE DIVISION USING WS-Sort-Buffer.
-    DISPLAY "Sorting policy data using Merge Sort..."
-    PERFORM MERGE-SORT(1, 10)  // Assuming 10 records in PolicyDB2Record
-    DISPLAY "Policy data sorted."
-    EXIT PROGRAM.
-
-MERGE-SORT SECTION.
-01 LeftIndex  PIC 9(4) BINARY.
-01 RightIndex PIC 9(4) BINARY.
-PROCEDURE DIVISION USING LeftIndex, RightIndex.
-    IF LeftIndex < RightIndex
-        COMPUTE WS-MidPoint = (LeftIndex + RightIndex) / 2
-        PERFORM MERGE-SORT(LeftIndex, WS-MidPoint)
-        PERFORM MERGE-SORT(WS-MidPoint + 1, RightIndex)
-        PERFORM MERGE(LeftIndex, WS-MidPoint, RightIndex)
-    END-IF.
-    EXIT MERGE-SORT.
-
-MERGE SECTION.
-01 WS-MidPoint PIC 9(4) BINARY.
-01 I          PIC 9(4) BINARY.
-01 J          PIC 9(4) BINARY.
-PROCEDURE DIVISION USING LeftIndex, WS-MidPoint, RightIndex.
-    MOVE LeftIndex TO I
-    MOVE WS-MidPoint + 1 TO J
-    MOVE LeftIndex TO K
-    PERFORM VARYING M FROM 1 BY 1 UNTIL M > RightIndex - LeftIndex + 1
-        IF I > WS-MidPoint
-            MOVE PolicyDB2Record(J) TO Temp-Record(M)
-            ADD 1 TO J
-        ELSE IF J > RightIndex
-            MOVE PolicyDB2Record(I) TO Temp-Record(M)
-            ADD 1 TO I
-        ELSE IF PolicyDB2Record(I).Policy-Number <= PolicyDB2Record(J).Policy-Number
-            MOVE PolicyDB2Record(I) TO Temp-Record(M)
-            ADD 1 TO I
-        ELSE
-            MOVE PolicyDB2Record(J) TO Temp-Record(M)
-            ADD 1 TO J
-        END-IF
-    END-PERFORM.
-    PERFORM VARYING M FROM 1 BY 1 UNTIL M > RightIndex - LeftIndex + 1
-        MOVE Temp-Record(M) TO PolicyDB2Record(K)
-        ADD 1 TO K
-    END-PERFORM.
-    EXIT MERGE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SortPolicyData.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Scratch file the SORT verb spills/merges through - sized to
+      *> however many records this run actually has, not a fixed 10.
+           SELECT Sort-Work-File ASSIGN TO "POLICY.SORT.WORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD  Sort-Work-File.
+           COPY POLMSREC REPLACING Policy-Master-Record BY
+               Sort-Work-Record.
+      *> Derived sort key for EXPDATE mode. Dates on the
+      *> master are kept MM/DD/YYYY (see PolicyCancellation's date
+      *> math for the same rearrangement), which does not sort into
+      *> calendar order as plain text, so Release-Policy-Records
+      *> rebuilds it here as YYYYMMDD before every RELEASE. Appended
+      *> after the copied fields (including the Vehicle-Schedule table
+      *> OCCURS DEPENDING ON) rather than in front of them, so the
+      *> field list every other program already matches against
+      *> POLMSREC stays untouched.
+           05  SW-Expiration-YYYYMMDD PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Scan-Index         PIC 9(8) COMP.
+       01  WS-Sort-End-Flag      PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+       01  WS-Sort-Buffer.
+           05  Sort-Key          PIC X(10).
+           05  Sort-Data         PIC X(200).
+       01  LK-Sort-Key-Mode      PIC X(10).
+
+       PROCEDURE DIVISION USING PolicyDB2File, WS-Sort-Buffer,
+               LK-Sort-Key-Mode.
+       Begin-Sort.
+           DISPLAY "Sorting policy data using SORT verb..."
+      *> A real external sort via the COBOL SORT verb,
+      *> replacing the old recursive MERGE-SORT/MERGE sections that
+      *> only ever worked against a hardcoded Temp-Record OCCURS 10
+      *> TIMES. The sort file lets the runtime spill to disk instead
+      *> of relying on an in-memory insertion sort as the table grows
+      *> past whatever fits comfortably in WORKING-STORAGE.
+      *>
+      *> LK-Sort-Key-Mode picks the key list for this
+      *> run (PolicyReport defaults it to "POLNUM", the original
+      *> single-key behavior, unless RUN.CONTROL asks for something
+      *> else). The SORT verb's KEY clause has to name its fields at
+      *> compile time, so each mode gets its own SORT statement rather
+      *> than trying to build a key list at runtime.
+           EVALUATE LK-Sort-Key-Mode
+               WHEN "TYPE"
+                   SORT Sort-Work-File
+                       ON ASCENDING KEY Policy-Type OF Sort-Work-Record
+                       ON ASCENDING KEY Policy-Number OF
+                           Sort-Work-Record
+                       INPUT PROCEDURE IS Release-Policy-Records
+                       OUTPUT PROCEDURE IS Return-Policy-Records
+               WHEN "EXPDATE"
+                   SORT Sort-Work-File
+                       ON ASCENDING KEY SW-Expiration-YYYYMMDD
+                       INPUT PROCEDURE IS Release-Policy-Records
+                       OUTPUT PROCEDURE IS Return-Policy-Records
+               WHEN OTHER
+                   SORT Sort-Work-File
+                       ON ASCENDING KEY Policy-Number OF
+                           Sort-Work-Record
+                       INPUT PROCEDURE IS Release-Policy-Records
+                       OUTPUT PROCEDURE IS Return-Policy-Records
+           END-EVALUATE
+
+           DISPLAY "Policy data sorted."
+           EXIT PROGRAM.
+
+       Release-Policy-Records.
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Policy-Count
+               MOVE PolicyDB2Record(WS-Scan-Index) TO Sort-Work-Record
+               MOVE Policy-Expiration-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(7:4)
+                   TO SW-Expiration-YYYYMMDD(1:4)
+               MOVE Policy-Expiration-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(1:2)
+                   TO SW-Expiration-YYYYMMDD(5:2)
+               MOVE Policy-Expiration-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(4:2)
+                   TO SW-Expiration-YYYYMMDD(7:2)
+               RELEASE Sort-Work-Record
+           END-PERFORM.
+
+       Return-Policy-Records.
+           MOVE 0 TO WS-Scan-Index
+           MOVE 'N' TO WS-Sort-End-Flag
+           PERFORM UNTIL WS-Sort-End-Flag = 'Y'
+               RETURN Sort-Work-File
+                   AT END
+                       MOVE 'Y' TO WS-Sort-End-Flag
+               END-RETURN
+               IF WS-Sort-End-Flag NOT = 'Y'
+                   ADD 1 TO WS-Scan-Index
+                   MOVE Sort-Work-Record TO
+                       PolicyDB2Record(WS-Scan-Index)
+               END-IF
+           END-PERFORM.
