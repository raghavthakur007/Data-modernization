@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CheckpointManager.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY BATCHCKSEL.
+           SELECT Policy-Work-File ASSIGN TO "POLICY.WORK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Policy-Work-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Batch-Checkpoint-File.
+           COPY BATCHCKPT.
+
+       FD  Policy-Work-File.
+           COPY POLMSREC REPLACING Policy-Master-Record BY
+               Policy-Work-Record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Batch-Checkpoint-Status  PIC XX.
+       01  WS-Policy-Work-Status       PIC XX.
+       01  WS-Scan-Index                PIC 9(8) COMP.
+       01  WS-Current-Timestamp.
+           05  WS-Current-Year    PIC 9(4).
+           05  WS-Current-Month   PIC 9(2).
+           05  WS-Current-Day     PIC 9(2).
+           05  WS-Current-Hour    PIC 9(2).
+           05  WS-Current-Minute  PIC 9(2).
+           05  WS-Current-Second  PIC 9(2).
+           05  FILLER             PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-Mode                PIC X(10).
+       01  LK-Stage                PIC X(20).
+       01  LK-Fetched-Count        PIC 9(8) COMP.
+       01  LK-Sorted-Count         PIC 9(8) COMP.
+       01  LK-Rated-Count          PIC 9(8) COMP.
+           COPY POLMSTBL.
+
+       PROCEDURE DIVISION USING LK-Mode, LK-Stage, LK-Fetched-Count,
+               LK-Sorted-Count, LK-Rated-Count, PolicyDB2File.
+       Begin-Checkpoint-Manager.
+      *> Called with mode LOAD once at the top of PolicyReport's
+      *> Begin paragraph (to find out how much of a previous,
+      *> incomplete run can be skipped), with mode SAVE after every
+      *> stage that completes (to record progress and persist the
+      *> in-memory policy table so a restart doesn't have to re-fetch
+      *> from DB2), and with mode CLEAR once the run finishes
+      *> end-to-end (so the next scheduled run starts fresh).
+           EVALUATE LK-Mode
+               WHEN "LOAD"
+                   PERFORM Load-Checkpoint
+               WHEN "SAVE"
+                   PERFORM Save-Checkpoint
+               WHEN "CLEAR"
+                   PERFORM Clear-Checkpoint
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT PROGRAM.
+
+       Load-Checkpoint.
+           MOVE SPACES TO LK-Stage
+           MOVE 0 TO LK-Fetched-Count, LK-Sorted-Count, LK-Rated-Count
+
+           OPEN INPUT Batch-Checkpoint-File
+           IF WS-Batch-Checkpoint-Status = "00"
+               MOVE "BATCHRUN" TO CK-Control-Key
+               READ Batch-Checkpoint-File
+                   INVALID KEY
+                       MOVE SPACES TO LK-Stage
+               END-READ
+               IF WS-Batch-Checkpoint-Status = "00"
+                   AND CK-Last-Stage NOT = "NONE"
+                   MOVE CK-Last-Stage TO LK-Stage
+                   MOVE CK-Fetched-Count TO LK-Fetched-Count
+                   MOVE CK-Sorted-Count TO LK-Sorted-Count
+                   MOVE CK-Rated-Count TO LK-Rated-Count
+               END-IF
+               CLOSE Batch-Checkpoint-File
+           END-IF
+
+           IF LK-Stage NOT = SPACES
+               PERFORM Load-Policy-Work-File
+           END-IF.
+
+       Load-Policy-Work-File.
+           MOVE 0 TO Policy-Count
+           OPEN INPUT Policy-Work-File
+           IF WS-Policy-Work-Status = "00"
+               PERFORM UNTIL WS-Policy-Work-Status NOT = "00"
+                   READ Policy-Work-File
+                       AT END MOVE "10" TO WS-Policy-Work-Status
+                   END-READ
+                   IF WS-Policy-Work-Status = "00"
+                       ADD 1 TO Policy-Count
+                       MOVE Policy-Work-Record TO
+                           PolicyDB2Record(Policy-Count)
+                   END-IF
+               END-PERFORM
+               CLOSE Policy-Work-File
+           END-IF.
+
+       Save-Checkpoint.
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Timestamp
+
+           OPEN I-O Batch-Checkpoint-File
+           IF WS-Batch-Checkpoint-Status = "35"
+               OPEN OUTPUT Batch-Checkpoint-File
+           END-IF
+
+           MOVE "BATCHRUN" TO CK-Control-Key
+           MOVE LK-Stage TO CK-Last-Stage
+           MOVE LK-Fetched-Count TO CK-Fetched-Count
+           MOVE LK-Sorted-Count TO CK-Sorted-Count
+           MOVE LK-Rated-Count TO CK-Rated-Count
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO CK-Checkpoint-Date
+           STRING WS-Current-Hour ":" WS-Current-Minute ":"
+                   WS-Current-Second
+               DELIMITED BY SIZE INTO CK-Checkpoint-Time
+
+           REWRITE Batch-Checkpoint-Record
+               INVALID KEY
+                   WRITE Batch-Checkpoint-Record
+           END-REWRITE
+           CLOSE Batch-Checkpoint-File
+
+           PERFORM Save-Policy-Work-File.
+
+       Save-Policy-Work-File.
+      *> Overwritten in full on every SAVE - the table is small enough
+      *> (capped the same way PolicyDB2Record itself is) that keeping
+      *> a fresh complete snapshot is simpler and safer than trying to
+      *> append/patch an existing work file.
+           OPEN OUTPUT Policy-Work-File
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Policy-Count
+               MOVE PolicyDB2Record(WS-Scan-Index) TO
+                   Policy-Work-Record
+               WRITE Policy-Work-Record
+           END-PERFORM
+           CLOSE Policy-Work-File.
+
+       Clear-Checkpoint.
+           OPEN I-O Batch-Checkpoint-File
+           IF WS-Batch-Checkpoint-Status = "35"
+               OPEN OUTPUT Batch-Checkpoint-File
+           END-IF
+
+           MOVE "BATCHRUN" TO CK-Control-Key
+           MOVE "NONE" TO CK-Last-Stage
+           MOVE 0 TO CK-Fetched-Count, CK-Sorted-Count, CK-Rated-Count
+           MOVE SPACES TO CK-Checkpoint-Date, CK-Checkpoint-Time
+
+           REWRITE Batch-Checkpoint-Record
+               INVALID KEY
+                   WRITE Batch-Checkpoint-Record
+           END-REWRITE
+           CLOSE Batch-Checkpoint-File
+
+      *> An empty work file means nothing to reload even if the
+      *> checkpoint row were ever misread as resumable.
+           OPEN OUTPUT Policy-Work-File
+           CLOSE Policy-Work-File.
