@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ControlTotalReconciliation.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Reconciliation-Report-File
+               ASSIGN TO "CONTROL.RECONCILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Reconciliation-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Reconciliation-Report-File.
+       01  Report-Line-Record        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Reconciliation-Report-Status  PIC XX.
+       01  WS-Report-Line                   PIC X(132).
+       01  WS-Current-Timestamp.
+           05  WS-Current-Year    PIC 9(4).
+           05  WS-Current-Month   PIC 9(2).
+           05  WS-Current-Day     PIC 9(2).
+           05  WS-Current-Hour    PIC 9(2).
+           05  WS-Current-Minute  PIC 9(2).
+           05  WS-Current-Second  PIC 9(2).
+           05  FILLER             PIC 9(2).
+       01  WS-Run-Date                      PIC X(10).
+       01  WS-Run-Time                      PIC X(8).
+       01  WS-Any-Discrepancy               PIC X VALUE 'N'.
+
+      *> STRING requires DISPLAY usage, so the COMP counts passed in
+      *> over LINKAGE get mirrored into edited DISPLAY fields before
+      *> they go into a report line.
+       01  WS-Fetched-Count-Disp            PIC ZZZZZZZ9.
+       01  WS-Sorted-Count-Disp             PIC ZZZZZZZ9.
+       01  WS-Rated-Count-Disp              PIC ZZZZZZZ9.
+       01  WS-Reported-Count-Disp           PIC ZZZZZZZ9.
+       01  WS-Written-Count-Disp            PIC ZZZZZZZ9.
+
+       LINKAGE SECTION.
+       01  LK-Fetched-Count       PIC 9(8) COMP.
+       01  LK-Sorted-Count        PIC 9(8) COMP.
+       01  LK-Rated-Count         PIC 9(8) COMP.
+       01  LK-Reported-Count      PIC 9(8) COMP.
+       01  LK-Written-Count       PIC 9(8) COMP.
+
+       PROCEDURE DIVISION USING LK-Fetched-Count, LK-Sorted-Count,
+               LK-Rated-Count, LK-Reported-Count, LK-Written-Count.
+       Begin-Reconciliation.
+      *> PolicyReport's Begin paragraph used to chain FetchPolicyData/
+      *> SortPolicyData/CalculatePremium/the report loop with no check
+      *> that the record count coming out of one stage matches what
+      *> went into the next - a step that silently dropped a record
+      *> would never be noticed. Every run now writes this tie-out
+      *> report, whether or not anything is wrong, so there is always
+      *> an audit trail of what each stage saw.
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Timestamp
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO WS-Run-Date
+           STRING WS-Current-Hour ":" WS-Current-Minute ":"
+                   WS-Current-Second
+               DELIMITED BY SIZE INTO WS-Run-Time
+
+           MOVE LK-Fetched-Count TO WS-Fetched-Count-Disp
+           MOVE LK-Sorted-Count TO WS-Sorted-Count-Disp
+           MOVE LK-Rated-Count TO WS-Rated-Count-Disp
+           MOVE LK-Reported-Count TO WS-Reported-Count-Disp
+           MOVE LK-Written-Count TO WS-Written-Count-Disp
+
+           OPEN OUTPUT Reconciliation-Report-File
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "CONTROL TOTAL RECONCILIATION  RUN DATE: " WS-Run-Date
+                   "  RUN TIME: " WS-Run-Time
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "FETCHED: " WS-Fetched-Count-Disp
+                   "  SORTED: " WS-Sorted-Count-Disp
+                   "  RATED: " WS-Rated-Count-Disp
+                   "  REPORTED: " WS-Reported-Count-Disp
+                   "  WRITTEN: " WS-Written-Count-Disp
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+      *> Each comparison is written out in full rather than short-
+      *> circuited, so one run's report shows every stage boundary
+      *> that didn't tie out, not just the first.
+           IF LK-Fetched-Count NOT = LK-Sorted-Count
+               MOVE SPACES TO WS-Report-Line
+               STRING "DISCREPANCY: FETCHED (" WS-Fetched-Count-Disp
+                       ") NOT = SORTED (" WS-Sorted-Count-Disp ")"
+                   DELIMITED BY SIZE INTO WS-Report-Line
+               MOVE WS-Report-Line TO Report-Line-Record
+               WRITE Report-Line-Record
+               MOVE 'Y' TO WS-Any-Discrepancy
+           END-IF
+
+           IF LK-Sorted-Count NOT = LK-Rated-Count
+               MOVE SPACES TO WS-Report-Line
+               STRING "DISCREPANCY: SORTED (" WS-Sorted-Count-Disp
+                       ") NOT = RATED (" WS-Rated-Count-Disp ")"
+                   DELIMITED BY SIZE INTO WS-Report-Line
+               MOVE WS-Report-Line TO Report-Line-Record
+               WRITE Report-Line-Record
+               MOVE 'Y' TO WS-Any-Discrepancy
+           END-IF
+
+           IF LK-Rated-Count NOT = LK-Reported-Count
+               MOVE SPACES TO WS-Report-Line
+               STRING "DISCREPANCY: RATED (" WS-Rated-Count-Disp
+                       ") NOT = REPORTED (" WS-Reported-Count-Disp ")"
+                   DELIMITED BY SIZE INTO WS-Report-Line
+               MOVE WS-Report-Line TO Report-Line-Record
+               WRITE Report-Line-Record
+               MOVE 'Y' TO WS-Any-Discrepancy
+           END-IF
+
+           IF LK-Reported-Count NOT = LK-Written-Count
+               MOVE SPACES TO WS-Report-Line
+               STRING "DISCREPANCY: REPORTED (" WS-Reported-Count-Disp
+                       ") NOT = WRITTEN (" WS-Written-Count-Disp ")"
+                   DELIMITED BY SIZE INTO WS-Report-Line
+               MOVE WS-Report-Line TO Report-Line-Record
+               WRITE Report-Line-Record
+               MOVE 'Y' TO WS-Any-Discrepancy
+           END-IF
+
+           IF WS-Any-Discrepancy = 'N'
+               MOVE SPACES TO WS-Report-Line
+               STRING "ALL STAGES TIE OUT - NO DISCREPANCIES"
+                   DELIMITED BY SIZE INTO WS-Report-Line
+               MOVE WS-Report-Line TO Report-Line-Record
+               WRITE Report-Line-Record
+           END-IF
+
+           CLOSE Reconciliation-Report-File
+
+           EXIT PROGRAM.
