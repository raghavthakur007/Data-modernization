@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NewBusinessIssuance.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY POLMSSEL.
+           COPY POLCTLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+           COPY POLMSREC.
+
+       FD  POLICY-CONTROL-FILE.
+           COPY POLCTLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Policy-Master-Status   PIC XX.
+       01  WS-Policy-Control-Status  PIC XX.
+       01  WS-Vehicle-Index          PIC 9(8) COMP.
+
+       LINKAGE SECTION.
+           COPY POLAPPL.
+       01  LK-New-Policy-Number      PIC X(10).
+
+       PROCEDURE DIVISION USING Application-Record,
+               LK-New-Policy-Number.
+       Begin-Issuance.
+      *> Independent of FetchPolicyData's simulated pull from DB2 - an
+      *> application becomes a brand-new Policy-Master-Record here,
+      *> numbered off the persistent control file, not an in-memory
+      *> PolicyDB2File table that only exists because some other
+      *> program already fetched it.
+           PERFORM Get-Next-Policy-Number
+           PERFORM Build-Policy-Master-Record
+           PERFORM Write-New-Policy-Master
+           EXIT PROGRAM.
+
+       Get-Next-Policy-Number.
+           OPEN I-O POLICY-CONTROL-FILE
+           IF WS-Policy-Control-Status = "35"
+               OPEN OUTPUT POLICY-CONTROL-FILE
+               CLOSE POLICY-CONTROL-FILE
+               OPEN I-O POLICY-CONTROL-FILE
+           END-IF
+
+           MOVE "POLICYSEQ" TO PC-Control-Key
+           READ POLICY-CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO PC-Next-Policy-Sequence
+           END-READ
+
+           ADD 1 TO PC-Next-Policy-Sequence
+           STRING "POL" PC-Next-Policy-Sequence DELIMITED BY SIZE
+               INTO LK-New-Policy-Number
+
+           MOVE "POLICYSEQ" TO PC-Control-Key
+           REWRITE Policy-Control-Record
+               INVALID KEY
+                   WRITE Policy-Control-Record
+           END-REWRITE
+           CLOSE POLICY-CONTROL-FILE.
+
+       Build-Policy-Master-Record.
+           MOVE LK-New-Policy-Number TO Policy-Number
+           MOVE AP-Policy-Holder-Name TO Policy-Holder-Name
+           MOVE AP-Policy-Holder-Address TO Policy-Holder-Address
+           MOVE AP-Policy-Type TO Policy-Type
+           MOVE AP-Age TO Age
+           MOVE AP-Car-Value TO Car-Value
+           MOVE AP-Property-Type TO Property-Type
+           MOVE AP-Property-Value TO Property-Value
+           MOVE AP-Coverage-Amount TO Coverage-Amount
+           MOVE AP-Policy-Effective-Date TO Policy-Effective-Date
+           MOVE AP-Policy-Expiration-Date TO Policy-Expiration-Date
+           MOVE AP-Policy-Deductible TO Policy-Deductible
+           MOVE AP-State-Code TO State-Code
+           IF AP-Currency-Code = SPACES
+               MOVE "USD" TO Currency-Code
+           ELSE
+               MOVE AP-Currency-Code TO Currency-Code
+           END-IF
+           MOVE AP-Agent-Code TO Agent-Code
+
+      *> Rating (Premium-Amount/Coverage-Limits/Policy-Premium) and
+      *> running totals are left for the nightly batch's
+      *> CalculatePremium, the same way every other policy on the
+      *> master gets rated - issuance's job is only to record what the
+      *> applicant asked for.
+           MOVE 0 TO Premium-Amount
+           MOVE 0 TO Coverage-Limits
+           MOVE 0 TO Policy-Premium
+           MOVE 0 TO Cumulative-Claims-Paid
+           MOVE 0 TO Cumulative-Premium-Paid
+           MOVE "N" TO Delinquency-Flag
+           MOVE "ACTIVE" TO Policy-Status
+           MOVE SPACES TO Latest-Claim-Status
+           MOVE SPACES TO Latest-Claim-Decision-Date
+
+           MOVE AP-Vehicle-Count OF Application-Record TO
+               Vehicle-Count OF Policy-Master-Record
+           PERFORM VARYING WS-Vehicle-Index FROM 1 BY 1
+               UNTIL WS-Vehicle-Index >
+                   Vehicle-Count OF Policy-Master-Record
+               MOVE AP-VH-VIN OF Application-Record(WS-Vehicle-Index) TO
+                   VH-VIN OF Policy-Master-Record(WS-Vehicle-Index)
+               MOVE AP-VH-Vehicle-Value OF
+                       Application-Record(WS-Vehicle-Index) TO
+                   VH-Vehicle-Value OF
+                       Policy-Master-Record(WS-Vehicle-Index)
+               MOVE AP-VH-Usage OF
+                       Application-Record(WS-Vehicle-Index) TO
+                   VH-Usage OF Policy-Master-Record(WS-Vehicle-Index)
+           END-PERFORM.
+
+       Write-New-Policy-Master.
+           OPEN I-O POLICY-MASTER-FILE
+           IF WS-Policy-Master-Status = "35"
+               OPEN OUTPUT POLICY-MASTER-FILE
+               CLOSE POLICY-MASTER-FILE
+               OPEN I-O POLICY-MASTER-FILE
+           END-IF
+
+           WRITE Policy-Master-Record
+               INVALID KEY
+                   DISPLAY "NewBusinessIssuance: policy number "
+                       LK-New-Policy-Number " already exists"
+           END-WRITE
+
+           CLOSE POLICY-MASTER-FILE.
