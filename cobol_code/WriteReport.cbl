@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WriteReport.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PolicyIMSFile ASSIGN TO "POLICYIMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PolicyIMSFile-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PolicyIMSFile.
+       01  Report-Line-Record        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PolicyIMSFile-Status   PIC XX.
+       01  WS-Report-Line            PIC X(132).
+       01  WS-Current-Timestamp.
+           05  WS-Current-Year    PIC 9(4).
+           05  WS-Current-Month   PIC 9(2).
+           05  WS-Current-Day     PIC 9(2).
+           05  WS-Current-Hour    PIC 9(2).
+           05  WS-Current-Minute  PIC 9(2).
+           05  WS-Current-Second  PIC 9(2).
+           05  FILLER             PIC 9(2).
+       01  WS-Run-Date               PIC X(10).
+       01  WS-Run-Time               PIC X(8).
+      *> Set once by Write-Report-Header and still in WORKING-STORAGE
+      *> (not re-derived) when Write-Report-Footer runs later in the
+      *> same program execution, so the header and footer of one run
+      *> always carry the same run identifier.
+       01  WS-Run-Identifier         PIC X(14).
+
+      *> STRING requires DISPLAY usage and does not reproduce an
+      *> implied decimal point, so every money figure is mirrored into
+      *> one of these edited DISPLAY fields before it goes into a
+      *> report line.
+       01  WS-Coverage-Limits-Disp   PIC Z(8)9.99.
+       01  WS-Policy-Premium-Disp    PIC Z(8)9.99.
+       01  WS-CI-Premiums-Disp       PIC Z(10)9.99.
+       01  WS-HI-Premiums-Disp       PIC Z(10)9.99.
+       01  WS-LI-Premiums-Disp       PIC Z(10)9.99.
+       01  WS-Total-Premiums-Disp    PIC Z(10)9.99.
+
+       LINKAGE SECTION.
+       01  LK-Report-Mode            PIC X(10).
+           COPY POLIMSREC.
+           COPY POLSUMRPT.
+       01  LK-Write-Status           PIC XX.
+
+       PROCEDURE DIVISION USING LK-Report-Mode, PolicyIMSRecord,
+               PolicySummaryReport, LK-Write-Status.
+       Begin-Write-Report.
+      *> Called once with mode HEADER before PolicyReport's per-policy
+      *> loop, once with mode DETAIL per policy inside the loop, and
+      *> once with mode FOOTER after it - the same three-section shape
+      *> (header/detail/footer) any printed batch report uses, now
+      *> actually backing the CALL "WriteReport" that used to go
+      *> nowhere.
+      *> LK-Write-Status defaults to "00" so HEADER/FOOTER (which
+      *> PolicyReport doesn't tie back into its written-count) always
+      *> report success; only DETAIL overrides it with the real
+      *> WS-PolicyIMSFile-Status off its own WRITE, since that is the
+      *> one call PolicyReport's WS-Written-Count actually depends on.
+           MOVE "00" TO LK-Write-Status
+           EVALUATE LK-Report-Mode
+               WHEN "HEADER"
+                   PERFORM Write-Report-Header
+               WHEN "DETAIL"
+                   PERFORM Write-Report-Detail
+               WHEN "FOOTER"
+                   PERFORM Write-Report-Footer
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT PROGRAM.
+
+       Write-Report-Header.
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Timestamp
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO WS-Run-Date
+           STRING WS-Current-Hour ":" WS-Current-Minute ":"
+                   WS-Current-Second
+               DELIMITED BY SIZE INTO WS-Run-Time
+           STRING WS-Current-Year WS-Current-Month WS-Current-Day
+                   WS-Current-Hour WS-Current-Minute WS-Current-Second
+               DELIMITED BY SIZE INTO WS-Run-Identifier
+
+      *> A report is regenerated fresh every run, unlike the
+      *> append-only extract files (POLICY.CANCEL and the like) - so
+      *> HEADER always opens OUTPUT, not EXTEND.
+           OPEN OUTPUT PolicyIMSFile
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "POLICY SUMMARY REPORT" DELIMITED BY SIZE
+               INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "RUN DATE: " WS-Run-Date "  RUN TIME: " WS-Run-Time
+                   "  RUN ID: " WS-Run-Identifier
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "POLICY NO  TYPE            HOLDER NAME"
+                   "                                       "
+                   "COVERAGE     PREMIUM  CLAIM"
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           CLOSE PolicyIMSFile.
+
+       Write-Report-Detail.
+           OPEN EXTEND PolicyIMSFile
+           IF WS-PolicyIMSFile-Status = "35"
+               OPEN OUTPUT PolicyIMSFile
+           END-IF
+
+           MOVE Coverage-Limits-IMS TO WS-Coverage-Limits-Disp
+           MOVE Policy-Premium-IMS TO WS-Policy-Premium-Disp
+
+           MOVE SPACES TO WS-Report-Line
+           STRING Policy-Number-IMS " " Policy-Type-IMS " "
+                   Policy-Holder-Name-IMS " " WS-Coverage-Limits-Disp
+                   " " WS-Policy-Premium-Disp " " Claim-Status-IMS
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+           MOVE WS-PolicyIMSFile-Status TO LK-Write-Status
+
+           CLOSE PolicyIMSFile.
+
+       Write-Report-Footer.
+           OPEN EXTEND PolicyIMSFile
+           IF WS-PolicyIMSFile-Status = "35"
+               OPEN OUTPUT PolicyIMSFile
+           END-IF
+
+           MOVE CI-Total-Premiums TO WS-CI-Premiums-Disp
+           MOVE HI-Total-Premiums TO WS-HI-Premiums-Disp
+           MOVE LI-Total-Premiums TO WS-LI-Premiums-Disp
+           MOVE Total-Premiums TO WS-Total-Premiums-Disp
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "-------------------------------------------"
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "REPORT DATE: " WS-Run-Date "  RUN ID: "
+                   WS-Run-Identifier
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "CAR_INSURANCE  POLICIES: " CI-Total-Policies
+                   "  PREMIUM: " WS-CI-Premiums-Disp
+                   "  PAID: " CI-Total-Claims
+                   "  REJECTED: " CI-Total-Rejected-Claims
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "HOME_INSURANCE POLICIES: " HI-Total-Policies
+                   "  PREMIUM: " WS-HI-Premiums-Disp
+                   "  PAID: " HI-Total-Claims
+                   "  REJECTED: " HI-Total-Rejected-Claims
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "LIFE_INSURANCE POLICIES: " LI-Total-Policies
+                   "  PREMIUM: " WS-LI-Premiums-Disp
+                   "  PAID: " LI-Total-Claims
+                   "  REJECTED: " LI-Total-Rejected-Claims
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "GRAND TOTAL    POLICIES: " Total-Policies
+                   "  PREMIUM: " WS-Total-Premiums-Disp
+                   "  PAID: " Total-Claims
+                   "  REJECTED: " Total-Rejected-Claims
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           CLOSE PolicyIMSFile.
