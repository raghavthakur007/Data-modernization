@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyEndorsement.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Policy-Endorsement-File ASSIGN TO "POLICY.ENDORSEMENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Policy-Endorsement-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Policy-Endorsement-File.
+           COPY POLENDOR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Policy-Endorsement-Status PIC XX.
+       01  WS-Matched-Index          PIC 9(8) COMP VALUE 0.
+       01  WS-Scan-Index             PIC 9(8) COMP.
+       01  WS-Old-Coverage-Limits    PIC 9(9)V99.
+       01  WS-Old-Policy-Premium     PIC 9(9)V99.
+       01  WS-Coverage-Increase      PIC 9(9)V99.
+       01  WS-Full-Term-Premium-Delta PIC 9(9)V99.
+       01  WS-Prorated-Additional-Premium PIC 9(9)V99.
+       01  WS-Effective-YYYYMMDD     PIC 9(8).
+       01  WS-Expiration-YYYYMMDD    PIC 9(8).
+       01  WS-Endorsement-YYYYMMDD   PIC 9(8).
+       01  WS-Effective-Days         PIC S9(9).
+       01  WS-Expiration-Days        PIC S9(9).
+       01  WS-Endorsement-Days       PIC S9(9).
+       01  WS-Term-Days              PIC S9(9).
+       01  WS-Remaining-Days         PIC S9(9).
+      *> WritePremiumHistory's LK-Reason is PIC X(20); GnuCOBOL sizes a
+      *> BY REFERENCE literal argument to the literal itself, so the
+      *> reason literal is moved in here first rather than passed
+      *> straight into the CALL.
+       01  WS-Premium-History-Reason PIC X(20).
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+       01  LK-Policy-Number          PIC X(10).
+       01  LK-New-Car-Value          PIC 9(9)V99.
+       01  LK-New-Coverage-Amount    PIC 9(9)V99.
+       01  LK-Endorsement-Date       PIC X(10).
+
+       PROCEDURE DIVISION USING PolicyDB2File, LK-Policy-Number,
+               LK-New-Car-Value, LK-New-Coverage-Amount,
+               LK-Endorsement-Date.
+       Begin-Endorsement.
+           MOVE 0 TO WS-Matched-Index
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Policy-Count
+               IF Policy-Number OF PolicyDB2Record(WS-Scan-Index) =
+                       LK-Policy-Number
+                   MOVE WS-Scan-Index TO WS-Matched-Index
+               END-IF
+           END-PERFORM
+
+           IF WS-Matched-Index NOT = 0
+               AND Policy-Status OF PolicyDB2Record(WS-Matched-Index)
+                   NOT = "CANCELLED"
+               PERFORM Apply-Coverage-Change
+               IF WS-Coverage-Increase > 0
+                   PERFORM Compute-Prorated-Additional-Premium
+                   PERFORM Write-Endorsement-Extract
+                   MOVE "ENDORSEMENT" TO WS-Premium-History-Reason
+                   CALL "WritePremiumHistory" USING
+                       LK-Policy-Number, WS-Old-Policy-Premium,
+                       Policy-Premium OF
+                           PolicyDB2Record(WS-Matched-Index),
+                       WS-Premium-History-Reason, LK-Endorsement-Date
+               END-IF
+           END-IF
+           EXIT PROGRAM.
+
+       Apply-Coverage-Change.
+      *> A mid-term endorsement only ever raises coverage on the
+      *> dimension that applies to this policy's type - a car value
+      *> increase (adding a vehicle) for CAR_INSURANCE, a coverage
+      *> amount increase (post-renovation) for HOME_INSURANCE. The
+      *> per-dollar-of-increase rate here is the endorsement rating
+      *> basis, separate from CalculatePremium's full-term rate
+      *> tables, since this is pricing only the incremental exposure
+      *> for the remainder of the term, not a full re-rate.
+           MOVE Coverage-Limits OF PolicyDB2Record(WS-Matched-Index) TO
+               WS-Old-Coverage-Limits
+           MOVE Policy-Premium OF PolicyDB2Record(WS-Matched-Index) TO
+               WS-Old-Policy-Premium
+           MOVE 0 TO WS-Coverage-Increase
+           MOVE 0 TO WS-Full-Term-Premium-Delta
+
+           EVALUATE Policy-Type OF PolicyDB2Record(WS-Matched-Index)
+               WHEN "CAR_INSURANCE"
+                   IF LK-New-Car-Value >
+                           Car-Value OF
+                               PolicyDB2Record(WS-Matched-Index)
+                       COMPUTE WS-Coverage-Increase =
+                           LK-New-Car-Value -
+                           Car-Value OF
+                               PolicyDB2Record(WS-Matched-Index)
+                       COMPUTE WS-Full-Term-Premium-Delta ROUNDED =
+                           WS-Coverage-Increase * 0.02
+                       MOVE LK-New-Car-Value TO
+                           Car-Value OF
+                               PolicyDB2Record(WS-Matched-Index)
+                   END-IF
+               WHEN "HOME_INSURANCE"
+                   IF LK-New-Coverage-Amount >
+                           Coverage-Amount OF
+                               PolicyDB2Record(WS-Matched-Index)
+                       COMPUTE WS-Coverage-Increase =
+                           LK-New-Coverage-Amount -
+                           Coverage-Amount OF
+                               PolicyDB2Record(WS-Matched-Index)
+                       COMPUTE WS-Full-Term-Premium-Delta ROUNDED =
+                           WS-Coverage-Increase * 0.01
+                       MOVE LK-New-Coverage-Amount TO
+                           Coverage-Amount OF
+                               PolicyDB2Record(WS-Matched-Index)
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF WS-Coverage-Increase > 0
+               ADD WS-Coverage-Increase TO
+                   Coverage-Limits OF PolicyDB2Record(WS-Matched-Index)
+           END-IF.
+
+       Compute-Prorated-Additional-Premium.
+      *> Same MM/DD/YYYY-to-YYYYMMDD-to-FUNCTION INTEGER-OF-DATE day
+      *> count PolicyCancellation uses - the policyholder only owes the
+      *> incremental premium for the time actually left on the term.
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(7:4)
+               TO WS-Effective-YYYYMMDD(1:4)
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(1:2)
+               TO WS-Effective-YYYYMMDD(5:2)
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(4:2)
+               TO WS-Effective-YYYYMMDD(7:2)
+
+           MOVE Policy-Expiration-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(7:4)
+               TO WS-Expiration-YYYYMMDD(1:4)
+           MOVE Policy-Expiration-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(1:2)
+               TO WS-Expiration-YYYYMMDD(5:2)
+           MOVE Policy-Expiration-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(4:2)
+               TO WS-Expiration-YYYYMMDD(7:2)
+
+           MOVE LK-Endorsement-Date(7:4) TO WS-Endorsement-YYYYMMDD(1:4)
+           MOVE LK-Endorsement-Date(1:2) TO WS-Endorsement-YYYYMMDD(5:2)
+           MOVE LK-Endorsement-Date(4:2) TO WS-Endorsement-YYYYMMDD(7:2)
+
+           COMPUTE WS-Effective-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Effective-YYYYMMDD)
+           COMPUTE WS-Expiration-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Expiration-YYYYMMDD)
+           COMPUTE WS-Endorsement-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Endorsement-YYYYMMDD)
+
+           COMPUTE WS-Term-Days = WS-Expiration-Days - WS-Effective-Days
+           COMPUTE WS-Remaining-Days =
+               WS-Expiration-Days - WS-Endorsement-Days
+           IF WS-Remaining-Days < 0
+               MOVE 0 TO WS-Remaining-Days
+           END-IF
+
+           IF WS-Term-Days > 0
+               COMPUTE WS-Prorated-Additional-Premium ROUNDED =
+                   WS-Full-Term-Premium-Delta * WS-Remaining-Days /
+                   WS-Term-Days
+           ELSE
+               MOVE 0 TO WS-Prorated-Additional-Premium
+           END-IF
+
+           ADD WS-Prorated-Additional-Premium TO
+               Policy-Premium OF PolicyDB2Record(WS-Matched-Index).
+
+       Write-Endorsement-Extract.
+           OPEN EXTEND Policy-Endorsement-File
+           IF WS-Policy-Endorsement-Status = "35"
+               OPEN OUTPUT Policy-Endorsement-File
+           END-IF
+
+           MOVE LK-Policy-Number TO EN-Policy-Number
+           MOVE LK-Endorsement-Date TO EN-Endorsement-Date
+           MOVE WS-Old-Coverage-Limits TO EN-Old-Coverage-Limits
+           MOVE Coverage-Limits OF PolicyDB2Record(WS-Matched-Index) TO
+               EN-New-Coverage-Limits
+           MOVE WS-Old-Policy-Premium TO EN-Old-Policy-Premium
+           MOVE Policy-Premium OF PolicyDB2Record(WS-Matched-Index) TO
+               EN-New-Policy-Premium
+           MOVE WS-Prorated-Additional-Premium TO EN-Additional-Premium
+
+           WRITE Policy-Endorsement-Record
+           CLOSE Policy-Endorsement-File.
