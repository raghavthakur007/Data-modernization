@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LossRatioReport.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Claims-Register-File ASSIGN TO "CLAIMS.REGISTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Claims-Register-Status.
+           SELECT Loss-Ratio-Report-File ASSIGN TO "LOSSRATIO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Loss-Ratio-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Claims-Register-File.
+           COPY CLMREGREC.
+
+       FD  Loss-Ratio-Report-File.
+       01  Report-Line-Record        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Claims-Register-Status    PIC XX.
+       01  WS-Loss-Ratio-Report-Status  PIC XX.
+       01  WS-Report-Line               PIC X(132).
+
+      *> Claims paid by Policy-Type, read back off the Claims Register
+      *> itself - CR-Net-Payment-Amount on every CR-Claim-Status =
+      *> "PAY" row, broken out by the CR-Policy-Type carried over onto
+      *> that row. Premium collected for the same
+      *> run comes in over LINKAGE as PolicySummaryReport, the same
+      *> by-type totals WriteReport already prints.
+       01  CI-Claims-Paid      PIC 9(11)V99 VALUE 0.
+       01  HI-Claims-Paid      PIC 9(11)V99 VALUE 0.
+       01  LI-Claims-Paid      PIC 9(11)V99 VALUE 0.
+       01  Total-Claims-Paid   PIC 9(11)V99 VALUE 0.
+
+       01  CI-Loss-Ratio       PIC 9(3)V999 VALUE 0.
+       01  HI-Loss-Ratio       PIC 9(3)V999 VALUE 0.
+       01  LI-Loss-Ratio       PIC 9(3)V999 VALUE 0.
+       01  Overall-Loss-Ratio  PIC 9(3)V999 VALUE 0.
+
+      *> STRING requires DISPLAY usage and does not reproduce an
+      *> implied decimal point, so every money/percentage figure is
+      *> mirrored into one of these edited DISPLAY fields before it
+      *> goes into a report line.
+       01  WS-CI-Claims-Paid-Disp     PIC ZZZZZZZZZZ9.99.
+       01  WS-HI-Claims-Paid-Disp     PIC ZZZZZZZZZZ9.99.
+       01  WS-LI-Claims-Paid-Disp     PIC ZZZZZZZZZZ9.99.
+       01  WS-Total-Claims-Paid-Disp  PIC ZZZZZZZZZZ9.99.
+       01  WS-CI-Premiums-Disp        PIC ZZZZZZZZZZ9.99.
+       01  WS-HI-Premiums-Disp        PIC ZZZZZZZZZZ9.99.
+       01  WS-LI-Premiums-Disp        PIC ZZZZZZZZZZ9.99.
+       01  WS-Total-Premiums-Disp     PIC ZZZZZZZZZZ9.99.
+       01  WS-CI-Loss-Ratio-Disp      PIC ZZ9.999.
+       01  WS-HI-Loss-Ratio-Disp      PIC ZZ9.999.
+       01  WS-LI-Loss-Ratio-Disp      PIC ZZ9.999.
+       01  WS-Overall-Loss-Ratio-Disp PIC ZZ9.999.
+
+       LINKAGE SECTION.
+           COPY POLSUMRPT.
+
+       PROCEDURE DIVISION USING PolicySummaryReport.
+       Begin-Loss-Ratio-Report.
+           PERFORM Accumulate-Claims-Paid-By-Type
+           PERFORM Compute-Loss-Ratios
+           PERFORM Write-Loss-Ratio-Report
+           EXIT PROGRAM.
+
+       Accumulate-Claims-Paid-By-Type.
+           OPEN INPUT Claims-Register-File
+           IF WS-Claims-Register-Status = "00"
+               PERFORM UNTIL WS-Claims-Register-Status NOT = "00"
+                   READ Claims-Register-File
+                       AT END MOVE "10" TO WS-Claims-Register-Status
+                   END-READ
+                   IF WS-Claims-Register-Status = "00"
+                       AND CR-Claim-Status = "PAY"
+                       EVALUATE CR-Policy-Type
+                           WHEN "CAR_INSURANCE"
+                               ADD CR-Net-Payment-Amount TO
+                                   CI-Claims-Paid
+                           WHEN "HOME_INSURANCE"
+                               ADD CR-Net-Payment-Amount TO
+                                   HI-Claims-Paid
+                           WHEN "LIFE_INSURANCE"
+                               ADD CR-Net-Payment-Amount TO
+                                   LI-Claims-Paid
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                       ADD CR-Net-Payment-Amount TO Total-Claims-Paid
+                   END-IF
+               END-PERFORM
+               CLOSE Claims-Register-File
+           END-IF.
+
+       Compute-Loss-Ratios.
+      *> Claims paid over premium collected for the same line, as a
+      *> percentage - zero premium means no business was written for
+      *> that line this run, so the ratio stays zero instead of
+      *> dividing by zero.
+           IF CI-Total-Premiums OF PolicySummaryReport > 0
+               COMPUTE CI-Loss-Ratio ROUNDED =
+                   CI-Claims-Paid /
+                       CI-Total-Premiums OF PolicySummaryReport * 100
+           END-IF
+           IF HI-Total-Premiums OF PolicySummaryReport > 0
+               COMPUTE HI-Loss-Ratio ROUNDED =
+                   HI-Claims-Paid /
+                       HI-Total-Premiums OF PolicySummaryReport * 100
+           END-IF
+           IF LI-Total-Premiums OF PolicySummaryReport > 0
+               COMPUTE LI-Loss-Ratio ROUNDED =
+                   LI-Claims-Paid /
+                       LI-Total-Premiums OF PolicySummaryReport * 100
+           END-IF
+           IF Total-Premiums OF PolicySummaryReport > 0
+               COMPUTE Overall-Loss-Ratio ROUNDED =
+                   Total-Claims-Paid /
+                       Total-Premiums OF PolicySummaryReport * 100
+           END-IF.
+
+       Write-Loss-Ratio-Report.
+           MOVE CI-Claims-Paid TO WS-CI-Claims-Paid-Disp
+           MOVE HI-Claims-Paid TO WS-HI-Claims-Paid-Disp
+           MOVE LI-Claims-Paid TO WS-LI-Claims-Paid-Disp
+           MOVE Total-Claims-Paid TO WS-Total-Claims-Paid-Disp
+           MOVE CI-Total-Premiums OF PolicySummaryReport TO
+               WS-CI-Premiums-Disp
+           MOVE HI-Total-Premiums OF PolicySummaryReport TO
+               WS-HI-Premiums-Disp
+           MOVE LI-Total-Premiums OF PolicySummaryReport TO
+               WS-LI-Premiums-Disp
+           MOVE Total-Premiums OF PolicySummaryReport TO
+               WS-Total-Premiums-Disp
+           MOVE CI-Loss-Ratio TO WS-CI-Loss-Ratio-Disp
+           MOVE HI-Loss-Ratio TO WS-HI-Loss-Ratio-Disp
+           MOVE LI-Loss-Ratio TO WS-LI-Loss-Ratio-Disp
+           MOVE Overall-Loss-Ratio TO WS-Overall-Loss-Ratio-Disp
+
+           OPEN OUTPUT Loss-Ratio-Report-File
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "LOSS RATIO REPORT (CLAIMS PAID / PREMIUM COLLECTED)"
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "POLICY TYPE     CLAIMS PAID     PREMIUM"
+                   "    LOSS RATIO %"
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "CAR_INSURANCE   " WS-CI-Claims-Paid-Disp "  "
+                   WS-CI-Premiums-Disp "  "
+                   WS-CI-Loss-Ratio-Disp
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "HOME_INSURANCE  " WS-HI-Claims-Paid-Disp "  "
+                   WS-HI-Premiums-Disp "  "
+                   WS-HI-Loss-Ratio-Disp
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "LIFE_INSURANCE  " WS-LI-Claims-Paid-Disp "  "
+                   WS-LI-Premiums-Disp "  "
+                   WS-LI-Loss-Ratio-Disp
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           MOVE SPACES TO WS-Report-Line
+           STRING "OVERALL         " WS-Total-Claims-Paid-Disp "  "
+                   WS-Total-Premiums-Disp "  "
+                   WS-Overall-Loss-Ratio-Disp
+               DELIMITED BY SIZE INTO WS-Report-Line
+           MOVE WS-Report-Line TO Report-Line-Record
+           WRITE Report-Line-Record
+
+           CLOSE Loss-Ratio-Report-File.
