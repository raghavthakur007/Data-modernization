@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BillingExtract.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *> Turns the rated Policy-Premium CalculatePremium/
+      *> PolicyRenewal already produced for every policy into a billing
+      *> extract our billing/statement print process can turn into an
+      *> invoice - amount due, invoice date, due date, and payment
+      *> terms. One row per policy, the same shape as AgentCommission's
+      *> per-policy AGENT.COMMISSION extract.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Billing-Extract-File ASSIGN TO "BILLING.EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Billing-Extract-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Billing-Extract-File.
+           COPY BILLEXTR.
+
+       WORKING-STORAGE SECTION.
+       01  Record-Count                  PIC 9(8) COMP.
+       01  WS-Billing-Extract-Status     PIC XX.
+       01  WS-Payment-Terms-Days         PIC 9(3) VALUE 30.
+       01  WS-Current-Date.
+           05  WS-Current-Year   PIC 9(4).
+           05  WS-Current-Month  PIC 9(2).
+           05  WS-Current-Day    PIC 9(2).
+       01  WS-Invoice-YYYYMMDD           PIC 9(8).
+       01  WS-Invoice-Days                PIC S9(9).
+       01  WS-Due-Days                    PIC S9(9).
+       01  WS-Due-YYYYMMDD                PIC 9(8).
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+
+       PROCEDURE DIVISION USING PolicyDB2File.
+       Begin-Billing-Extract.
+           DISPLAY "Building policyholder billing extract..."
+           PERFORM Compute-Invoice-And-Due-Date
+
+      *> PolicyReport's nightly batch run and a standalone PolicyRenewal
+      *> transaction both feed this same extract with disjoint subsets
+      *> of the book, the same way AgentCommission/ReinsuranceCeding/
+      *> CashApplication append to their own shared extracts rather
+      *> than each assuming it is the only producer for the cycle.
+           OPEN EXTEND Billing-Extract-File
+           IF WS-Billing-Extract-Status = "35"
+               OPEN OUTPUT Billing-Extract-File
+           END-IF
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               PERFORM Write-Billing-Extract-Detail
+           END-PERFORM
+           CLOSE Billing-Extract-File
+           DISPLAY "Policyholder billing extract complete."
+           EXIT PROGRAM.
+
+      *> Invoice date is today; due date is invoice date plus the
+      *> standard NET30 payment terms, computed the same MM/DD/YYYY-
+      *> to-YYYYMMDD-to-FUNCTION INTEGER-OF-DATE way PolicyCancellation/
+      *> PolicyEndorsement already do their day-count arithmetic.
+       Compute-Invoice-And-Due-Date.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date
+           STRING WS-Current-Year WS-Current-Month WS-Current-Day
+               DELIMITED BY SIZE INTO WS-Invoice-YYYYMMDD
+
+           COMPUTE WS-Invoice-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Invoice-YYYYMMDD)
+           COMPUTE WS-Due-Days = WS-Invoice-Days + WS-Payment-Terms-Days
+           COMPUTE WS-Due-YYYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WS-Due-Days).
+
+       Write-Billing-Extract-Detail.
+           MOVE Policy-Number OF PolicyDB2Record(Record-Count)
+               TO BE-Policy-Number
+           MOVE Policy-Holder-Name OF PolicyDB2Record(Record-Count)
+               TO BE-Policy-Holder-Name
+           MOVE Policy-Type OF PolicyDB2Record(Record-Count)
+               TO BE-Policy-Type
+           MOVE Policy-Premium OF PolicyDB2Record(Record-Count)
+               TO BE-Amount-Due
+
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO BE-Invoice-Date
+           STRING WS-Due-YYYYMMDD(5:2) "/" WS-Due-YYYYMMDD(7:2) "/"
+                   WS-Due-YYYYMMDD(1:4)
+               DELIMITED BY SIZE INTO BE-Due-Date
+           MOVE "NET30" TO BE-Payment-Terms
+
+           WRITE Billing-Extract-Record.
