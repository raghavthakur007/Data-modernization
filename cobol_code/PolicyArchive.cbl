@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyArchive.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *> Annual archive/purge job. Moves every policy
+      *> past its expiration date with no open (REVIEW) claim off
+      *> POLICY-MASTER-FILE onto ARCHIVE.POLICY, and every closed
+      *> (PAY/REJECT) claim older than the retention period off
+      *> CLAIMS.REGISTER onto ARCHIVE.CLAIMS, so the live files stay
+      *> lean as the book grows without losing the history audits need.
+      *> Run once a year, standalone - not part of PolicyReport's
+      *> nightly pipeline.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY POLMSSEL.
+           SELECT Claims-Register-File ASSIGN TO "CLAIMS.REGISTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Claims-Register-Status.
+           SELECT Archive-Policy-File ASSIGN TO "ARCHIVE.POLICY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Archive-Policy-Status.
+           SELECT Archive-Claims-File ASSIGN TO "ARCHIVE.CLAIMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Archive-Claims-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+           COPY POLMSREC.
+
+       FD  Claims-Register-File.
+           COPY CLMREGREC.
+
+       FD  Archive-Policy-File.
+           COPY POLMSREC REPLACING Policy-Master-Record BY
+               Archived-Policy-Record.
+
+       FD  Archive-Claims-File.
+           COPY CLMREGREC REPLACING Claims-Register-Record BY
+               Archived-Claim-Record.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Policy-Master-Status   PIC XX.
+       01  WS-Claims-Register-Status PIC XX.
+       01  WS-Archive-Policy-Status  PIC XX.
+       01  WS-Archive-Claims-Status  PIC XX.
+       01  WS-Program-Name           PIC X(20) VALUE "PolicyArchive".
+
+       01  WS-End-Of-Master          PIC X VALUE 'N'.
+       01  WS-Archived-Policy-Count  PIC 9(8) COMP VALUE 0.
+       01  WS-Archived-Claim-Count   PIC 9(8) COMP VALUE 0.
+       01  WS-Retained-Claim-Count   PIC 9(8) COMP VALUE 0.
+       01  WS-Has-Open-Claim         PIC X.
+       01  WS-Scan-Index             PIC 9(8) COMP.
+
+      *> Claims-retention policy (years) - how long a closed claim
+      *> stays on the live CLAIMS.REGISTER before it is eligible for
+      *> archive.
+       01  WS-Retention-Years        PIC 9(2) VALUE 7.
+
+       01  WS-Current-Date.
+           05  WS-Current-Year   PIC 9(4).
+           05  WS-Current-Month  PIC 9(2).
+           05  WS-Current-Day    PIC 9(2).
+       01  WS-Today-YYYYMMDD         PIC 9(8).
+       01  WS-Today-Days             PIC S9(9).
+       01  WS-Claim-Cutoff-YYYYMMDD  PIC 9(8).
+       01  WS-Claim-Cutoff-Days      PIC S9(9).
+       01  WS-Expiration-YYYYMMDD    PIC 9(8).
+       01  WS-Expiration-Days        PIC S9(9).
+       01  WS-Decision-YYYYMMDD      PIC 9(8).
+       01  WS-Decision-Days          PIC S9(9).
+
+      *> Claims Register loaded whole into memory, the same way
+      *> PolicyRenewal's Load-Claims-Register does, both to test a
+      *> policy for open claims and to filter/rewrite the register
+      *> itself - CLAIMS.REGISTER is LINE SEQUENTIAL, so archiving
+      *> rows out of it means rewriting the whole file with only the
+      *> rows being kept, not a keyed DELETE like POLICY-MASTER-FILE
+      *> supports.
+           COPY CLMREGTBL.
+
+       PROCEDURE DIVISION.
+       Begin-Archive.
+           DISPLAY "Starting annual policy/claims archive run..."
+           PERFORM Load-Claims-Register
+           PERFORM Compute-Cutoff-Dates
+           PERFORM Archive-Expired-Policies
+           PERFORM Archive-Closed-Claims
+           DISPLAY "Archived " WS-Archived-Policy-Count " policies and "
+               WS-Archived-Claim-Count " claims; retained "
+               WS-Retained-Claim-Count " claims."
+           STOP RUN.
+
+       Load-Claims-Register.
+           MOVE 0 TO Claims-Register-Count
+           OPEN INPUT Claims-Register-File
+           IF WS-Claims-Register-Status = '00'
+               PERFORM UNTIL WS-Claims-Register-Status NOT = '00'
+                   READ Claims-Register-File
+                       AT END MOVE '10' TO WS-Claims-Register-Status
+                   END-READ
+                   IF WS-Claims-Register-Status = '00'
+                       ADD 1 TO Claims-Register-Count
+                       MOVE Claims-Register-Record TO
+                           ClaimsRegisterTblRecord
+                               (Claims-Register-Count)
+                   END-IF
+               END-PERFORM
+               CLOSE Claims-Register-File
+           END-IF.
+
+       Compute-Cutoff-Dates.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date
+           STRING WS-Current-Year WS-Current-Month WS-Current-Day
+               DELIMITED BY SIZE INTO WS-Today-YYYYMMDD
+           COMPUTE WS-Today-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Today-YYYYMMDD)
+
+           SUBTRACT WS-Retention-Years FROM WS-Current-Year
+           STRING WS-Current-Year WS-Current-Month WS-Current-Day
+               DELIMITED BY SIZE INTO WS-Claim-Cutoff-YYYYMMDD
+           COMPUTE WS-Claim-Cutoff-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Claim-Cutoff-YYYYMMDD).
+
+      *> Browses POLICY-MASTER-FILE sequentially (ACCESS MODE DYNAMIC
+      *> lets a keyed file also be read with READ NEXT) and DELETEs
+      *> each expired, claim-free policy right off the last record
+      *> read - the same keyed-access idiom ClaimProcessing/
+      *> NewBusinessIssuance already use against this file, just with
+      *> DELETE instead of REWRITE/WRITE.
+       Archive-Expired-Policies.
+           OPEN I-O POLICY-MASTER-FILE
+           OPEN EXTEND Archive-Policy-File
+           IF WS-Archive-Policy-Status = "35"
+               OPEN OUTPUT Archive-Policy-File
+           END-IF
+           MOVE 'N' TO WS-End-Of-Master
+           PERFORM UNTIL WS-End-Of-Master = 'Y'
+               READ POLICY-MASTER-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-End-Of-Master
+               END-READ
+               IF WS-End-Of-Master = 'N'
+                   MOVE Policy-Expiration-Date OF
+                           Policy-Master-Record(7:4) TO
+                       WS-Expiration-YYYYMMDD(1:4)
+                   MOVE Policy-Expiration-Date OF
+                           Policy-Master-Record(1:2) TO
+                       WS-Expiration-YYYYMMDD(5:2)
+                   MOVE Policy-Expiration-Date OF
+                           Policy-Master-Record(4:2) TO
+                       WS-Expiration-YYYYMMDD(7:2)
+                   COMPUTE WS-Expiration-Days =
+                       FUNCTION INTEGER-OF-DATE(WS-Expiration-YYYYMMDD)
+
+                   IF WS-Expiration-Days < WS-Today-Days
+                       PERFORM Test-Open-Claim-Exists
+                       IF WS-Has-Open-Claim = 'N'
+                           MOVE Policy-Master-Record TO
+                               Archived-Policy-Record
+                           WRITE Archived-Policy-Record
+                           ADD 1 TO WS-Archived-Policy-Count
+                           DELETE POLICY-MASTER-FILE RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE POLICY-MASTER-FILE
+           CLOSE Archive-Policy-File.
+
+      *> Open = adjudicated "REVIEW" and still awaiting a final PAY/
+      *> REJECT decision - a policy with one of those stays on the
+      *> live master no matter how far past its expiration date it is.
+       Test-Open-Claim-Exists.
+           MOVE 'N' TO WS-Has-Open-Claim
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Claims-Register-Count
+               IF CR-Policy-Number OF
+                       ClaimsRegisterTblRecord(WS-Scan-Index) =
+                       Policy-Number OF Policy-Master-Record
+                   AND CR-Claim-Status OF
+                       ClaimsRegisterTblRecord(WS-Scan-Index) = "REVIEW"
+                   MOVE 'Y' TO WS-Has-Open-Claim
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      *> Rewrites CLAIMS.REGISTER with only the claims being kept, and
+      *> writes everything else to ARCHIVE.CLAIMS - a closed claim
+      *> (PAY/REJECT) whose CR-Decision-Date is older than the
+      *> retention cutoff. A claim still under REVIEW is never
+      *> archived regardless of age.
+       Archive-Closed-Claims.
+           OPEN OUTPUT Claims-Register-File
+           OPEN EXTEND Archive-Claims-File
+           IF WS-Archive-Claims-Status = "35"
+               OPEN OUTPUT Archive-Claims-File
+           END-IF
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Claims-Register-Count
+               MOVE 'N' TO WS-Has-Open-Claim
+               IF CR-Claim-Status OF
+                       ClaimsRegisterTblRecord(WS-Scan-Index) NOT =
+                           "REVIEW"
+                   MOVE CR-Decision-Date OF
+                           ClaimsRegisterTblRecord(WS-Scan-Index)(7:4)
+                       TO WS-Decision-YYYYMMDD(1:4)
+                   MOVE CR-Decision-Date OF
+                           ClaimsRegisterTblRecord(WS-Scan-Index)(1:2)
+                       TO WS-Decision-YYYYMMDD(5:2)
+                   MOVE CR-Decision-Date OF
+                           ClaimsRegisterTblRecord(WS-Scan-Index)(4:2)
+                       TO WS-Decision-YYYYMMDD(7:2)
+                   COMPUTE WS-Decision-Days =
+                       FUNCTION INTEGER-OF-DATE(WS-Decision-YYYYMMDD)
+                   IF WS-Decision-Days < WS-Claim-Cutoff-Days
+                       MOVE ClaimsRegisterTblRecord(WS-Scan-Index) TO
+                           Archived-Claim-Record
+                       WRITE Archived-Claim-Record
+                       ADD 1 TO WS-Archived-Claim-Count
+                   ELSE
+                       MOVE ClaimsRegisterTblRecord(WS-Scan-Index) TO
+                           Claims-Register-Record
+                       WRITE Claims-Register-Record
+                       ADD 1 TO WS-Retained-Claim-Count
+                   END-IF
+               ELSE
+                   MOVE ClaimsRegisterTblRecord(WS-Scan-Index) TO
+                       Claims-Register-Record
+                   WRITE Claims-Register-Record
+                   ADD 1 TO WS-Retained-Claim-Count
+               END-IF
+           END-PERFORM
+           CLOSE Claims-Register-File
+           CLOSE Archive-Claims-File.
