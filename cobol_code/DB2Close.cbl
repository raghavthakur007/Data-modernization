@@ -1,20 +1,74 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DB2Close.
-AUTHOR. Udit Sharma.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-PROCEDURE DIVISION.
-    DISPLAY "Closing DB2 connection..."
-    // Add your logic to close the DB2 connection here
-
-    // Simulate closing the DB2 connection (random values)
-    MOVE "DB2_CONNECTION_CLOSED" TO DB2-CLOSE-STATUS
-
-    // Check if the DB2 connection was successfully closed
-    IF DB2-CLOSE-STATUS = "DB2_CONNECTION_CLOSED"
-        DISPLAY "DB2 connection closed successfully."
-    ELSE
-        DISPLAY "Error: Failed to close DB2 connection."
-    END-IF
-
-    EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2Close.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DB2ERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB2-Error-Log-File.
+           COPY DB2ERRREC.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-DB2-Error-Log-Status  PIC XX.
+       01  WS-Program-Name          PIC X(20) VALUE "DB2Close".
+       01  WS-Disconnect-Attempts   PIC 9 VALUE 0.
+       01  WS-Max-Disconnect-Attempts PIC 9 VALUE 3.
+
+       PROCEDURE DIVISION.
+       Begin-Close.
+      *> Same always-true dance as the old DB2Init: a
+      *> hardcoded "closed" status checked against itself. This now
+      *> checks the real SQLCODE from the DISCONNECT, retries a few
+      *> times, and logs and abends if it still fails, so a run that
+      *> leaves DB2 in a bad state is reported as a failure rather
+      *> than ending with a clean return code.
+           DISPLAY "Closing DB2 connection..."
+           MOVE 0 TO WS-Disconnect-Attempts
+           PERFORM Disconnect-From-DB2
+               UNTIL SQLCODE = 0
+                   OR WS-Disconnect-Attempts >=
+                       WS-Max-Disconnect-Attempts
+
+           IF SQLCODE = 0
+               DISPLAY "DB2 connection closed successfully."
+           ELSE
+               PERFORM Write-DB2-Error-Log
+               DISPLAY "Error: Failed to close DB2 connection, SQLCODE="
+                   SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           EXIT PROGRAM.
+
+       Disconnect-From-DB2.
+           ADD 1 TO WS-Disconnect-Attempts
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "DB2 disconnect attempt " WS-Disconnect-Attempts
+                   " failed, SQLCODE=" SQLCODE
+           END-IF.
+
+       Write-DB2-Error-Log.
+           OPEN EXTEND DB2-Error-Log-File
+           IF WS-DB2-Error-Log-Status = "35"
+               OPEN OUTPUT DB2-Error-Log-File
+           END-IF
+
+           MOVE WS-Program-Name TO DE-Program-Name
+           MOVE "DISCONNECT" TO DE-Operation
+           MOVE SQLCODE TO DE-SQLCODE
+           MOVE "DB2 DISCONNECT FAILED AFTER RETRIES" TO
+               DE-Error-Message
+
+           WRITE DB2-Error-Record
+           CLOSE DB2-Error-Log-File.
