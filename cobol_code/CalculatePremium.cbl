@@ -1,145 +1,500 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CalculatePremium.
-AUTHOR. Udit Sharma.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 PolicyRecord.
-   05 Policy-Number      PIC X(10).
-   05 Policy-Holder-Name PIC X(50).
-   05 Premium-Amount     PIC 9(9)V99.
-   05 Policy-Type        PIC X(15).  // Increased the size to accommodate the longest policy_type
-   05 Coverage-Limits    PIC 9(9)V99.
-   05 Policy-Premium     PIC 9(9)V99.
-   05 Age                PIC 9(3).
-   05 Car-Value          PIC 9(9)V99.
-   05 Property-Type      PIC X(20).
-   05 Property-Value     PIC 9(9)V99.
-   05 Coverage-Amount    PIC 9(9)V99.
-
-LINKAGE SECTION.
-01 PolicyDB2File.
-   05 PolicyDB2Record OCCURS 10 TIMES.
-      10 Policy-Number      PIC X(10).
-      10 Policy-Holder-Name PIC X(50).
-      10 Premium-Amount     PIC 9(9)V99.
-      10 Policy-Type        PIC X(15).  // Increased the size to accommodate the longest policy_type
-      10 Coverage-Limits    PIC 9(9)V99.
-      10 Policy-Premium     PIC 9(9)V99.
-      10 Age                PIC 9(3).
-      10 Car-Value          PIC 9(9)V99.
-      10 Property-Type      PIC X(20).
-      10 Property-Value     PIC 9(9)V99.
-      10 Coverage-Amount    PIC 9(9)V99.
-
-PROCEDURE DIVISION USING PolicyDB2File.
-    DISPLAY "Calculating premiums for each policy..."
-    PERFORM VARYING Record-Count FROM 1 BY 1
-      UNTIL Record-Count > 10
-      MOVE Policy-Type TO PolicyRecord.Policy-Type
-      MOVE Age TO PolicyRecord.Age
-      MOVE Car-Value TO PolicyRecord.Car-Value
-      MOVE Property-Type TO PolicyRecord.Property-Type
-      MOVE Property-Value TO PolicyRecord.Property-Value
-      MOVE Coverage-Amount TO PolicyRecord.Coverage-Amount
-
-      IF PolicyRecord.Policy-Type = "CAR_INSURANCE"
-          MOVE 100000 TO PolicyRecord.Coverage-Limits
-          MOVE 1000 TO PolicyRecord.Policy-Premium
-
-          ADDITIONAL-PREMIUM CAR-INSURANCE
-          COMPUTE Policy-Premium(Record-Count) = Policy-Premium(Record-Count) + Premium-Amount-Temp
-      ELSE IF PolicyRecord.Policy-Type = "HOME_INSURANCE"
-          MOVE 500000 TO PolicyRecord.Coverage-Limits
-          MOVE 2000 TO PolicyRecord.Policy-Premium
-
-          ADDITIONAL-PREMIUM HOME-INSURANCE
-          COMPUTE Policy-Premium(Record-Count) = Policy-Premium(Record-Count) + Premium-Amount-Temp
-      ELSE IF PolicyRecord.Policy-Type = "LIFE_INSURANCE"
-          MOVE 1000000 TO PolicyRecord.Coverage-Limits
-          MOVE 3000 TO PolicyRecord.Policy-Premium
-
-          ADDITIONAL-PREMIUM LIFE-INSURANCE
-          COMPUTE Policy-Premium(Record-Count) = Policy-Premium(Record-Count) + Premium-Amount-Temp
-      ELSE
-          MOVE 0 TO PolicyRecord.Coverage-Limits
-          MOVE 0 TO PolicyRecord.Policy-Premium
-      END-IF
-      MOVE PolicyRecord.Coverage-Limits TO Coverage-Limits(Record-Count)
-      MOVE PolicyRecord.Policy-Premium TO Policy-Premium(Record-Count)
-    END-PERFORM.
-    DISPLAY "Premiums calculated."
-    EXIT PROGRAM.
-
-ADDITIONAL-PREMIUM SECTION.
-
-ADD 300 TO Premium-Amount-Temp  // Additional premium based on age
-    IF Age < 25
-ADD 200 TO Premium-Amount-Temp
-    ELSE IF Age < 41
-ADD 100 TO Premium-Amount-Temp
-    ELSE IF Age <= 60
-ADD 400 TO Premium-Amount-Temp
-
-ADD 0.05 TO Premium-Amount-Temp   // Additional premium based on car value
-    IF Car-Value < 20000
-ADD 0.08 TO Premium-Amount-Temp
-    ELSE IF Car-Value < 50000
-ADD 0.10 TO Premium-Amount-Temp
-
-END-ADDITIONAL-PREMIUM.
-
-ADDITIONAL-PREMIUM SECTION.
-
-ADD 300 TO Premium-Amount-Temp  // Additional premium based on age
-    IF Age < 25
-ADD 200 TO Premium-Amount-Temp
-    ELSE IF Age < 41
-ADD 100 TO Premium-Amount-Temp
-    ELSE IF Age <= 60
-ADD 400 TO Premium-Amount-Temp
-
-ADD 0.05 TO Premium-Amount-Temp   // Additional premium based on car value
-    IF Car-Value < 20000
-ADD 0.08 TO Premium-Amount-Temp
-    ELSE IF Car-Value < 50000
-ADD 0.10 TO Premium-Amount-Temp
-
-END-ADDITIONAL-PREMIUM.
-
-ADDITIONAL-PREMIUM SECTION.
-
-ADD 300 TO Premium-Amount-Temp  // Additional premium based on age
-    IF Age < 25
-ADD 200 TO Premium-Amount-Temp
-    ELSE IF Age < 41
-ADD 100 TO Premium-Amount-Temp
-    ELSE IF Age <= 60
-ADD 400 TO Premium-Amount-Temp
-
-ADD 0.05 TO Premium-Amount-Temp   // Additional premium based on car value
-    IF Car-Value < 20000
-ADD 0.08 TO Premium-Amount-Temp
-    ELSE IF Car-Value < 50000
-ADD 0.10 TO Premium-Amount-Temp
-
-END-ADDITIONAL-PREMIUM.
-
-ADDITIONAL-PREMIUM SECTION.
-
-ADD 300 TO Premium-Amount-Temp  // Additional premium based on age
-    IF Age < 25
-ADD 200 TO Premium-Amount-Temp
-    ELSE IF Age < 41
-ADD 100 TO Premium-Amount-Temp
-    ELSE IF Age <= 60
-ADD 400 TO Premium-Amount-Temp
-
-ADD 0.05 TO Premium-Amount-Temp   // Additional premium based on car value
-    IF Car-Value < 20000
-ADD 0.08 TO Premium-Amount-Temp
-    ELSE IF Car-Value < 50000
-ADD 0.10 TO Premium-Amount-Temp
-
-END-ADDITIONAL-PREMIUM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalculatePremium.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Rate-Table-File ASSIGN TO "RATE.TABLE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Rate-Table-Status.
+           SELECT State-Tax-File ASSIGN TO "STATE.TAX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-State-Tax-Status.
+           SELECT Telematics-File ASSIGN TO "TELEMATICS.FEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Telematics-Status.
+           COPY FXRATESEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Rate-Table-File.
+           COPY RATEREC.
+
+       FD  State-Tax-File.
+           COPY STTAXREC.
+
+       FD  Telematics-File.
+           COPY TELEMREC.
+
+       FD  Exchange-Rate-File.
+           COPY FXRATEREC.
+
+       WORKING-STORAGE SECTION.
+       01  Record-Count          PIC 9(8) COMP.
+       01  Premium-Amount-Temp   PIC 9(9)V99.
+       01  WS-Rate-Table-Status  PIC XX.
+       01  WS-Rate-Found         PIC X VALUE 'N'.
+       01  WS-Scan-Index         PIC 9(8) COMP.
+       01  WS-Bundle-Count       PIC 9(4) COMP.
+       01  WS-Bundle-Discount-Rate PIC 9V999 VALUE 0.900.
+       01  WS-State-Tax-Status   PIC XX.
+       01  WS-Tax-Found          PIC X VALUE 'N'.
+       01  WS-Telematics-Status  PIC XX.
+       01  WS-Telematics-Found   PIC X VALUE 'N'.
+       01  WS-Program-Name       PIC X(20) VALUE "CalculatePremium".
+       01  WS-Old-Premium        PIC 9(9)V99.
+      *> WritePremiumHistory's LK-Reason is PIC X(20); GnuCOBOL sizes a
+      *> BY REFERENCE literal argument to the literal itself, so a
+      *> shorter literal passed straight into that parameter lets the
+      *> callee's MOVE read past the end of it. Every call site moves
+      *> its reason literal in here first so the CALL always passes a
+      *> full PIC X(20) field.
+       01  WS-Premium-History-Reason PIC X(20).
+      *> Same overread risk for WriteExceptionReport's LK-Offending-
+      *> Value, PIC X(15).
+       01  WS-Offending-Value    PIC X(15).
+      *> Home currency everything consolidates to.
+      *> A policy already quoted in this currency never gets looked up
+      *> in ExchangeRateFile at all.
+       01  WS-Base-Currency-Code PIC X(3) VALUE "USD".
+       01  WS-Exchange-Rate-Status PIC XX.
+       01  WS-Exchange-Rate-Found  PIC X VALUE 'N'.
+       01  WS-Rate-Effective-YYYYMMDD   PIC 9(8).
+       01  WS-Policy-Effective-YYYYMMDD PIC 9(8).
+       COPY POLMSREC REPLACING Policy-Master-Record BY PolicyRecord.
+       COPY RATETBL.
+       COPY STTAXTBL.
+       COPY TELEMTBL.
+       COPY FXRATETBL.
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+
+       PROCEDURE DIVISION USING PolicyDB2File.
+       Begin-Calculate.
+           DISPLAY "Calculating premiums for each policy..."
+           PERFORM Load-Rate-Table
+           PERFORM Load-State-Tax-Table
+           PERFORM Load-Telematics-Feed
+           PERFORM Load-Exchange-Rate-Table
+
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               MOVE PolicyDB2Record(Record-Count) TO PolicyRecord
+               MOVE Policy-Premium OF PolicyRecord TO WS-Old-Premium
+
+               PERFORM Find-Rate-Tier
+               IF WS-Rate-Found = 'Y'
+                   MOVE RT-Base-Coverage-Limit OF
+                           RateTableRecord(RateTableIdx) TO
+                       Coverage-Limits OF PolicyRecord
+                   MOVE RT-Base-Premium OF
+                           RateTableRecord(RateTableIdx) TO
+                       Policy-Premium OF PolicyRecord
+
+                   PERFORM ADDITIONAL-PREMIUM
+                   COMPUTE Policy-Premium OF PolicyRecord =
+                       Policy-Premium OF PolicyRecord +
+                           Premium-Amount-Temp
+               ELSE
+                   MOVE 0 TO Coverage-Limits OF PolicyRecord
+                   MOVE 0 TO Policy-Premium OF PolicyRecord
+                   CALL "WriteExceptionReport" USING
+                       Policy-Number OF PolicyDB2Record(Record-Count),
+                       WS-Program-Name, Policy-Type OF PolicyRecord
+               END-IF
+               MOVE Coverage-Limits OF PolicyRecord
+                   TO Coverage-Limits OF PolicyDB2Record(Record-Count)
+               MOVE Policy-Premium OF PolicyRecord
+                   TO Policy-Premium OF PolicyDB2Record(Record-Count)
+               MOVE "NEW BUSINESS" TO WS-Premium-History-Reason
+               CALL "WritePremiumHistory" USING
+                   Policy-Number OF PolicyDB2Record(Record-Count),
+                   WS-Old-Premium, Policy-Premium OF PolicyRecord,
+                   WS-Premium-History-Reason,
+                   Policy-Effective-Date OF PolicyRecord
+           END-PERFORM
+
+           PERFORM Apply-Bundling-Discount
+           PERFORM Apply-State-Tax
+           PERFORM Apply-Currency-Conversion
+
+           DISPLAY "Premiums calculated."
+           EXIT PROGRAM.
+
+       Load-Rate-Table.
+      *> Base coverage/premium figures now come from RATE.TABLE
+      *> (external, Underwriting-maintained) keyed by Policy-Type,
+      *> instead of literals baked into this program.
+           MOVE 0 TO Rate-Table-Count
+           OPEN INPUT Rate-Table-File
+           IF WS-Rate-Table-Status = '00'
+               PERFORM UNTIL WS-Rate-Table-Status NOT = '00'
+                   READ Rate-Table-File
+                       AT END MOVE '10' TO WS-Rate-Table-Status
+                   END-READ
+                   IF WS-Rate-Table-Status = '00'
+                       ADD 1 TO Rate-Table-Count
+                       MOVE Rate-Table-File-Record TO
+                           RateTableRecord(Rate-Table-Count)
+                   END-IF
+               END-PERFORM
+               CLOSE Rate-Table-File
+           END-IF.
+
+       Load-State-Tax-Table.
+      *> Statutory premium tax rate and flat surcharge by State-Code,
+      *> Finance-maintained in STATE.TAX the same way Underwriting
+      *> maintains RATE.TABLE - loaded once per run.
+           MOVE 0 TO State-Tax-Count
+           OPEN INPUT State-Tax-File
+           IF WS-State-Tax-Status = '00'
+               PERFORM UNTIL WS-State-Tax-Status NOT = '00'
+                   READ State-Tax-File
+                       AT END MOVE '10' TO WS-State-Tax-Status
+                   END-READ
+                   IF WS-State-Tax-Status = '00'
+                       ADD 1 TO State-Tax-Count
+                       MOVE State-Tax-File-Record TO
+                           StateTaxRecord(State-Tax-Count)
+                   END-IF
+               END-PERFORM
+               CLOSE State-Tax-File
+           END-IF.
+
+       Apply-State-Tax.
+      *> Layers each policy's statutory premium tax and flat surcharge
+      *> on top of its already-rated (and already bundling-discounted)
+      *> Policy-Premium, driven by the policy's own State-Code.
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               MOVE 'N' TO WS-Tax-Found
+               PERFORM VARYING StateTaxIdx FROM 1 BY 1
+                   UNTIL StateTaxIdx > State-Tax-Count
+                   IF ST-State-Code OF StateTaxRecord(StateTaxIdx) =
+                           State-Code OF PolicyDB2Record(Record-Count)
+                       MOVE 'Y' TO WS-Tax-Found
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-Tax-Found = 'Y'
+                   MOVE Policy-Premium OF PolicyDB2Record(Record-Count)
+                       TO WS-Old-Premium
+                   COMPUTE Policy-Premium OF
+                           PolicyDB2Record(Record-Count) =
+                       Policy-Premium OF PolicyDB2Record(Record-Count) +
+                       (Policy-Premium OF
+                               PolicyDB2Record(Record-Count) *
+                           ST-Premium-Tax-Rate OF
+                               StateTaxRecord(StateTaxIdx)) +
+                       ST-Surcharge-Amount OF
+                           StateTaxRecord(StateTaxIdx)
+                   MOVE "STATE TAX" TO WS-Premium-History-Reason
+                   CALL "WritePremiumHistory" USING
+                       Policy-Number OF PolicyDB2Record(Record-Count),
+                       WS-Old-Premium,
+                       Policy-Premium OF PolicyDB2Record(Record-Count),
+                       WS-Premium-History-Reason,
+                       Policy-Effective-Date OF
+                           PolicyDB2Record(Record-Count)
+               END-IF
+           END-PERFORM.
+
+       Load-Telematics-Feed.
+      *> Usage-based-insurance summary (miles driven, hard-braking
+      *> events) per Policy-Number, loaded once per run from
+      *> TELEMATICS.FEED - not every CAR_INSURANCE policy will have a
+      *> row, since not every insured is enrolled in the program.
+           MOVE 0 TO Telematics-Count
+           OPEN INPUT Telematics-File
+           IF WS-Telematics-Status = '00'
+               PERFORM UNTIL WS-Telematics-Status NOT = '00'
+                   READ Telematics-File
+                       AT END MOVE '10' TO WS-Telematics-Status
+                   END-READ
+                   IF WS-Telematics-Status = '00'
+                       ADD 1 TO Telematics-Count
+                       MOVE Telematics-File-Record TO
+                           TelematicsRecord(Telematics-Count)
+                   END-IF
+               END-PERFORM
+               CLOSE Telematics-File
+           END-IF.
+
+       Load-Exchange-Rate-Table.
+      *> Current exchange rates against the home currency, Finance-
+      *> maintained in FX.RATE the same way Underwriting maintains
+      *> RATE.TABLE - loaded once per run.
+           MOVE 0 TO Exchange-Rate-Count
+           OPEN INPUT Exchange-Rate-File
+           IF WS-Exchange-Rate-Status = '00'
+               PERFORM UNTIL WS-Exchange-Rate-Status NOT = '00'
+                   READ Exchange-Rate-File
+                       AT END MOVE '10' TO WS-Exchange-Rate-Status
+                   END-READ
+                   IF WS-Exchange-Rate-Status = '00'
+                       ADD 1 TO Exchange-Rate-Count
+                       MOVE Exchange-Rate-File-Record TO
+                           ExchangeRateRecord(Exchange-Rate-Count)
+                   END-IF
+               END-PERFORM
+               CLOSE Exchange-Rate-File
+           END-IF.
+
+      *> Converts every non-home-currency policy's now-fully-rated
+      *> Policy-Premium/Coverage-Limits to the home currency, so every
+      *> downstream consumer (GLExtract, BillingExtract, the reports)
+      *> can keep adding Policy-Premium across policies without first
+      *> checking Currency-Code. A policy with no Currency-Code at all
+      *> (written before currency tracking existed) is treated as already being in
+      *> the home currency, same as one explicitly marked that way. A
+      *> foreign Currency-Code with no FX.RATE row is left unconverted
+      *> and flagged, rather than silently zeroing out its premium.
+       Apply-Currency-Conversion.
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               IF Currency-Code OF PolicyDB2Record(Record-Count) NOT =
+                       SPACES
+                   AND Currency-Code OF PolicyDB2Record(Record-Count)
+                       NOT = WS-Base-Currency-Code
+                   MOVE 'N' TO WS-Exchange-Rate-Found
+                   PERFORM VARYING ExchangeRateIdx FROM 1 BY 1
+                       UNTIL ExchangeRateIdx > Exchange-Rate-Count
+                       IF FX-Currency-Code OF
+                               ExchangeRateRecord(ExchangeRateIdx) =
+                           Currency-Code OF
+                               PolicyDB2Record(Record-Count)
+                           MOVE 'Y' TO WS-Exchange-Rate-Found
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF WS-Exchange-Rate-Found = 'Y'
+                       COMPUTE Policy-Premium OF
+                               PolicyDB2Record(Record-Count) =
+                           Policy-Premium OF
+                               PolicyDB2Record(Record-Count)
+                           * FX-Exchange-Rate OF
+                               ExchangeRateRecord(ExchangeRateIdx)
+                       COMPUTE Coverage-Limits OF
+                               PolicyDB2Record(Record-Count) =
+                           Coverage-Limits OF
+                               PolicyDB2Record(Record-Count)
+                           * FX-Exchange-Rate OF
+                               ExchangeRateRecord(ExchangeRateIdx)
+                       MOVE WS-Base-Currency-Code TO
+                           Currency-Code OF
+                               PolicyDB2Record(Record-Count)
+                   ELSE
+                       MOVE Currency-Code OF
+                               PolicyDB2Record(Record-Count)
+                           TO WS-Offending-Value
+                       CALL "WriteExceptionReport" USING
+                           Policy-Number OF
+                               PolicyDB2Record(Record-Count),
+                           WS-Program-Name,
+                           WS-Offending-Value
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       Find-Rate-Tier.
+      *> Picks the first rate row for this policy's Policy-Type whose
+      *> effective date isn't after this policy's own effective date.
+           MOVE 'N' TO WS-Rate-Found
+           MOVE Policy-Effective-Date OF PolicyRecord(7:4) TO
+               WS-Policy-Effective-YYYYMMDD(1:4)
+           MOVE Policy-Effective-Date OF PolicyRecord(1:2) TO
+               WS-Policy-Effective-YYYYMMDD(5:2)
+           MOVE Policy-Effective-Date OF PolicyRecord(4:2) TO
+               WS-Policy-Effective-YYYYMMDD(7:2)
+           PERFORM VARYING RateTableIdx FROM 1 BY 1
+               UNTIL RateTableIdx > Rate-Table-Count
+               MOVE RT-Effective-Date OF RateTableRecord(RateTableIdx)
+                       (7:4) TO WS-Rate-Effective-YYYYMMDD(1:4)
+               MOVE RT-Effective-Date OF RateTableRecord(RateTableIdx)
+                       (1:2) TO WS-Rate-Effective-YYYYMMDD(5:2)
+               MOVE RT-Effective-Date OF RateTableRecord(RateTableIdx)
+                       (4:2) TO WS-Rate-Effective-YYYYMMDD(7:2)
+               IF RT-Policy-Type OF RateTableRecord(RateTableIdx) =
+                       Policy-Type OF PolicyRecord
+                   AND WS-Rate-Effective-YYYYMMDD <=
+                       WS-Policy-Effective-YYYYMMDD
+                   MOVE 'Y' TO WS-Rate-Found
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       Apply-Bundling-Discount.
+      *> A policyholder with more than one policy in this run's table
+      *> gets a bundling discount applied to each of those policies'
+      *> already-rated premium, the same linear table-scan pattern
+      *> ClaimProcessing uses to match a claim back to its policy.
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               MOVE 0 TO WS-Bundle-Count
+               PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+                   UNTIL WS-Scan-Index > Policy-Count
+                   IF Policy-Holder-Name OF
+                           PolicyDB2Record(WS-Scan-Index) NOT = SPACES
+                       AND Policy-Holder-Name OF
+                               PolicyDB2Record(WS-Scan-Index) =
+                           Policy-Holder-Name OF
+                               PolicyDB2Record(Record-Count)
+                       ADD 1 TO WS-Bundle-Count
+                   END-IF
+               END-PERFORM
+               IF WS-Bundle-Count > 1
+                   MOVE Policy-Premium OF PolicyDB2Record(Record-Count)
+                       TO WS-Old-Premium
+                   COMPUTE Policy-Premium OF
+                           PolicyDB2Record(Record-Count) =
+                       Policy-Premium OF PolicyDB2Record(Record-Count) *
+                       WS-Bundle-Discount-Rate
+                   MOVE "BUNDLING DISCOUNT" TO WS-Premium-History-Reason
+                   CALL "WritePremiumHistory" USING
+                       Policy-Number OF PolicyDB2Record(Record-Count),
+                       WS-Old-Premium,
+                       Policy-Premium OF PolicyDB2Record(Record-Count),
+                       WS-Premium-History-Reason,
+                       Policy-Effective-Date OF
+                           PolicyDB2Record(Record-Count)
+               END-IF
+           END-PERFORM.
+
+       ADDITIONAL-PREMIUM SECTION.
+      *> Each Policy-Type rates off its own risk factors - CAR_INSURANCE
+      *> off age/car value, HOME_INSURANCE off property type/value, and
+      *> LIFE_INSURANCE off age alone - instead of every policy getting
+      *> an age/car-value surcharge whether or not it has a car.
+       Start-Additional-Premium.
+           MOVE 0 TO Premium-Amount-Temp
+           ADD 300 TO Premium-Amount-Temp
+
+           EVALUATE Policy-Type OF PolicyRecord
+               WHEN "CAR_INSURANCE"
+                   PERFORM Rate-Car-Factors THRU Rate-Car-Factors-Exit
+               WHEN "HOME_INSURANCE"
+                   PERFORM Rate-Home-Factors THRU Rate-Home-Factors-Exit
+               WHEN "LIFE_INSURANCE"
+                   PERFORM Rate-Life-Factors THRU Rate-Life-Factors-Exit
+           END-EVALUATE.
+
+       Rate-Car-Factors.
+           IF Age OF PolicyRecord < 25
+               ADD 200 TO Premium-Amount-Temp
+           ELSE IF Age OF PolicyRecord < 41
+               ADD 100 TO Premium-Amount-Temp
+           ELSE IF Age OF PolicyRecord <= 60
+               ADD 400 TO Premium-Amount-Temp
+           END-IF
+           END-IF
+           END-IF
+
+      *> A scheduled vehicle list rates each car in it and sums the
+      *> result; a policy with no schedule still rates off the single
+      *> Car-Value field exactly as it always did before the vehicle
+      *> schedule was added.
+           IF Vehicle-Count OF PolicyRecord > 0
+               PERFORM VARYING VehicleIdx OF PolicyRecord FROM 1 BY 1
+                   UNTIL VehicleIdx OF PolicyRecord >
+                       Vehicle-Count OF PolicyRecord
+                   PERFORM Rate-One-Scheduled-Vehicle
+               END-PERFORM
+           ELSE
+               ADD 0.05 TO Premium-Amount-Temp
+               IF Car-Value OF PolicyRecord < 20000
+                   ADD 0.08 TO Premium-Amount-Temp
+               ELSE IF Car-Value OF PolicyRecord < 50000
+                   ADD 0.10 TO Premium-Amount-Temp
+               END-IF
+               END-IF
+           END-IF
+
+           PERFORM Rate-Telematics-Factors.
+
+       Rate-Car-Factors-Exit.
+           EXIT.
+
+       Rate-One-Scheduled-Vehicle.
+           ADD 0.05 TO Premium-Amount-Temp
+           IF VH-Vehicle-Value OF Vehicle-Schedule OF PolicyRecord
+                   (VehicleIdx OF PolicyRecord) < 20000
+               ADD 0.08 TO Premium-Amount-Temp
+           ELSE IF VH-Vehicle-Value OF Vehicle-Schedule OF PolicyRecord
+                   (VehicleIdx OF PolicyRecord) < 50000
+               ADD 0.10 TO Premium-Amount-Temp
+           END-IF.
+
+       Rate-Telematics-Factors.
+      *> Usage-based adjustment for enrolled drivers - low mileage and
+      *> a clean hard-braking history earn a discount, heavy mileage or
+      *> a lot of hard-braking events load on a surcharge. Policies
+      *> with no TELEMATICS.FEED row are rated as before (no change).
+           MOVE 'N' TO WS-Telematics-Found
+           PERFORM VARYING TelematicsIdx FROM 1 BY 1
+               UNTIL TelematicsIdx > Telematics-Count
+               IF TM-Policy-Number OF TelematicsRecord(TelematicsIdx) =
+                       Policy-Number OF PolicyRecord
+                   MOVE 'Y' TO WS-Telematics-Found
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-Telematics-Found = 'Y'
+               IF TM-Miles-Driven OF
+                       TelematicsRecord(TelematicsIdx) < 5000
+                   SUBTRACT 50 FROM Premium-Amount-Temp
+               ELSE IF TM-Miles-Driven OF
+                       TelematicsRecord(TelematicsIdx) > 15000
+                   ADD 100 TO Premium-Amount-Temp
+               END-IF
+               END-IF
+
+               IF TM-Hard-Braking-Events OF
+                       TelematicsRecord(TelematicsIdx) = 0
+                   SUBTRACT 25 FROM Premium-Amount-Temp
+               ELSE IF TM-Hard-Braking-Events OF
+                       TelematicsRecord(TelematicsIdx) > 10
+                   ADD 150 TO Premium-Amount-Temp
+               END-IF
+           END-IF.
+
+       Rate-Home-Factors.
+           IF Property-Type OF PolicyRecord = "CONDO"
+               ADD 150 TO Premium-Amount-Temp
+           ELSE IF Property-Type OF PolicyRecord = "APARTMENT"
+               ADD 100 TO Premium-Amount-Temp
+           ELSE
+               ADD 250 TO Premium-Amount-Temp
+           END-IF
+           END-IF
+
+           IF Property-Value OF PolicyRecord < 100000
+               ADD 0.05 TO Premium-Amount-Temp
+           ELSE IF Property-Value OF PolicyRecord < 300000
+               ADD 0.08 TO Premium-Amount-Temp
+           ELSE
+               ADD 0.12 TO Premium-Amount-Temp
+           END-IF
+           END-IF.
+
+       Rate-Home-Factors-Exit.
+           EXIT.
+
+       Rate-Life-Factors.
+           IF Age OF PolicyRecord < 25
+               ADD 50 TO Premium-Amount-Temp
+           ELSE IF Age OF PolicyRecord < 41
+               ADD 100 TO Premium-Amount-Temp
+           ELSE IF Age OF PolicyRecord <= 60
+               ADD 300 TO Premium-Amount-Temp
+           ELSE
+               ADD 600 TO Premium-Amount-Temp
+           END-IF
+           END-IF
+           END-IF.
+
+       Rate-Life-Factors-Exit.
+           EXIT.
