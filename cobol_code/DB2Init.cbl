@@ -1,23 +1,73 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DB2Init.
-AUTHOR. Udit Sharma.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-PROCEDURE DIVISION.
-    DISPLAY "Initializing DB2 connection..."
-    // Add your logic to initialize the DB2 connection here
-
-    // Simulate initializing the DB2 connection (random values)
-    MOVE "DB2_CONNECTION_SUCCESSFUL" TO DB2-STATUS
-
-    // Simulate preparing statements (random values)
-    MOVE "STATEMENTS_PREPARED" TO DB2-PREPARED-STATUS
-
-    // Check if the DB2 connection and statement preparation were successful
-    IF DB2-STATUS = "DB2_CONNECTION_SUCCESSFUL" AND DB2-PREPARED-STATUS = "STATEMENTS_PREPARED"
-        DISPLAY "DB2 connection initialized successfully."
-    ELSE
-        DISPLAY "Error: DB2 connection initialization failed."
-    END-IF
-
-    EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2Init.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DB2ERRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DB2-Error-Log-File.
+           COPY DB2ERRREC.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-DB2-Error-Log-Status  PIC XX.
+       01  WS-Program-Name          PIC X(20) VALUE "DB2Init".
+       01  WS-Connect-Attempts      PIC 9 VALUE 0.
+       01  WS-Max-Connect-Attempts  PIC 9 VALUE 3.
+
+       PROCEDURE DIVISION.
+       Begin-Init.
+      *> The old version hardcoded a "success" status
+      *> and then checked it against itself, so a down DB2 would
+      *> never be noticed. This now checks the real SQLCODE from the
+      *> CONNECT, retries a few times for a transient failure, and
+      *> logs and abends if DB2 still isn't reachable - FetchPolicyData
+      *> can't safely run against a connection that was never really
+      *> there.
+           DISPLAY "Initializing DB2 connection..."
+           MOVE 0 TO WS-Connect-Attempts
+           PERFORM Connect-To-DB2
+               UNTIL SQLCODE = 0
+                   OR WS-Connect-Attempts >= WS-Max-Connect-Attempts
+
+           IF SQLCODE = 0
+               DISPLAY "DB2 connection initialized successfully."
+           ELSE
+               PERFORM Write-DB2-Error-Log
+               DISPLAY "Error: DB2 connection initialization failed, "
+                   "SQLCODE=" SQLCODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           EXIT PROGRAM.
+
+       Connect-To-DB2.
+           ADD 1 TO WS-Connect-Attempts
+           EXEC SQL
+               CONNECT TO POLICYDB
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "DB2 connect attempt " WS-Connect-Attempts
+                   " failed, SQLCODE=" SQLCODE
+           END-IF.
+
+       Write-DB2-Error-Log.
+           OPEN EXTEND DB2-Error-Log-File
+           IF WS-DB2-Error-Log-Status = "35"
+               OPEN OUTPUT DB2-Error-Log-File
+           END-IF
+
+           MOVE WS-Program-Name TO DE-Program-Name
+           MOVE "CONNECT" TO DE-Operation
+           MOVE SQLCODE TO DE-SQLCODE
+           MOVE "DB2 CONNECT FAILED AFTER RETRIES" TO DE-Error-Message
+
+           WRITE DB2-Error-Record
+           CLOSE DB2-Error-Log-File.
