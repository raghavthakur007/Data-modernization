@@ -1,80 +1,442 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PolicyReport.
-AUTHOR. YourName.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT PolicyIMSFile ASSIGN TO 'POLICYIMS.DAT'
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD PolicyIMSFile.
-01 PolicyIMSRecord.
-   05 Policy-Number-IMS   PIC X(10).
-   05 Policy-Data-IMS     PIC X(200).  // Increased the size to accommodate the new fields.
-
-WORKING-STORAGE SECTION.
-01 Temp-Record.
-   05 Policy-Number-Temp  PIC X(10).
-   05 Policy-Holder-Name-Temp  PIC X(50).
-   05 Premium-Amount-Temp  PIC 9(9)V99.
-   05 Policy-Type-Temp  PIC X(15).  // Increased the size to accommodate the longest policy_type
-   05 Coverage-Limits-Temp  PIC 9(9)V99.
-   05 Policy-Premium-Temp  PIC 9(9)V99.
-   05 Claim-Status-Temp  PIC X(10).
-
-01 WS-Sort-Buffer.
-   05 Sort-Key PIC X(10).
-   05 Sort-Data PIC X(200).  // Increased the size to accommodate the new fields.
-
-01 Total-Premium-Amount PIC 9(11)V99 VALUE 0.
-01 Record-Count         PIC 9(5) VALUE 0.
-
-01 Switch-Variable      PIC X VALUE 'N'.
-
-01 PolicyReportRecord.
-   05 Policy-Number       PIC X(10).
-   05 Policy-Type         PIC X(15).
-   05 Policy-Holder-Name  PIC X(50).
-   05 Coverage-Limits     PIC 9(9)V99.
-   05 Policy-Premium      PIC 9(9)V99.
-   05 Claim-Status        PIC X(10).
-   05 Age                 PIC 9(3).
-   05 Car-Value           PIC 9(9)V99.
-   05 Property-Type       PIC X(20).
-   05 Property-Value      PIC 9(9)V99.
-   05 Coverage-Amount     PIC 9(9)V99.
-
-01 PolicySummaryReport.
-   05 Total-Policies      PIC 9(5) VALUE 0.
-   05 Total-Premiums      PIC 9(11)V99 VALUE 0.
-   05 Total-Claims        PIC 9(5) VALUE 0.
-   05 Total-Rejected-Claims PIC 9(5) VALUE 0.
-
-PROCEDURE DIVISION.
-Begin.
-    CALL 'DB2-INIT'           // Initialize DB2 connection
-
-    CALL 'FETCH-POLICY-DATA'   // Fetch data from DB2 tables
-    CALL 'SORT-POLICY-DATA'    // Sort data in memory
-
-    CALL 'CALCULATE-PREMIUM'   // Calculate total premium amount
-    CALL 'GENERATE-REPORT'     // Generate the policy summary report
-
-    CALL 'WRITE-REPORT'        // Write the report to PolicyIMSFile
-
-    CALL 'DB2-CLOSE'          // Close DB2 connection
-
-    STOP RUN.
-
-CALL 'FETCH-POLICY-DATA' USING PolicyDB2File, WS-Sort-Buffer.
-CALL 'SORT-POLICY-DATA' USING WS-Sort-Buffer.
-CALL 'CALCULATE-PREMIUM' USING Total-Premium-Amount.
-CALL 'GENERATE-REPORT' USING PolicyReportRecord, PolicySummaryReport.
-
-CALL 'WRITE-REPORT' USING PolicyIMSFile, PolicyIMSRecord.
-
-STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyReport.
+       AUTHOR. YourName.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Optional run-control card narrowing this run to a date
+      *> range, a single Policy-Type, or one Policy-Number instead of
+      *> the whole book - see RUNCTLREC.cpy. A missing RUN.CONTROL
+      *> (no DD supplied) just means "run everything", same as today.
+           COPY RUNCTLSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Run-Control-File.
+           COPY RUNCTLREC.
+
+       WORKING-STORAGE SECTION.
+      *> Policies in flight for this run - no longer a fixed 10, sized
+      *> to whatever FetchPolicyData actually brings back.
+           COPY POLMSTBL.
+
+      *> WriteReport owns the actual PolicyIMSFile
+      *> FILE-CONTROL entry/FD and OPENs/WRITEs/CLOSEs it itself, the
+      *> same way WriteExceptionReport/WritePremiumHistory own their
+      *> output files - this program only builds the record it passes
+      *> across.
+           COPY POLIMSREC.
+       01  WS-Report-Mode          PIC X(10).
+       01  WS-Write-Status         PIC XX.
+
+       01  Temp-Record.
+           05  Policy-Number-Temp        PIC X(10).
+           05  Policy-Holder-Name-Temp   PIC X(50).
+           05  Premium-Amount-Temp       PIC 9(9)V99.
+           05  Policy-Type-Temp          PIC X(15).
+           05  Coverage-Limits-Temp      PIC 9(9)V99.
+           05  Policy-Premium-Temp       PIC 9(9)V99.
+           05  Claim-Status-Temp         PIC X(10).
+
+       01  WS-Sort-Buffer.
+           05  Sort-Key              PIC X(10).
+           05  Sort-Data             PIC X(200).
+
+       01  Total-Premium-Amount PIC 9(11)V99 VALUE 0.
+       01  Record-Count         PIC 9(8) COMP VALUE 0.
+
+       01  Switch-Variable      PIC X VALUE 'N'.
+       01  WS-Program-Name      PIC X(20) VALUE "PolicyReport".
+
+      *> Control totals captured at each pipeline stage, handed to
+      *> ControlTotalReconciliation at the end of the run so a record
+      *> silently dropped or duplicated between stages doesn't go
+      *> unnoticed.
+       01  WS-Fetched-Count     PIC 9(8) COMP VALUE 0.
+       01  WS-Sorted-Count      PIC 9(8) COMP VALUE 0.
+       01  WS-Rated-Count       PIC 9(8) COMP VALUE 0.
+       01  WS-Reported-Count    PIC 9(8) COMP VALUE 0.
+       01  WS-Written-Count     PIC 9(8) COMP VALUE 0.
+
+      *> Last stage CheckpointManager found completed by a prior,
+      *> interrupted run - SPACES means start from scratch. Checked
+      *> against after every stage so an abend partway through rating
+      *> doesn't force a full re-fetch/re-sort/re-validate/re-rate on
+      *> restart.
+       01  WS-Resume-Stage      PIC X(20).
+       01  WS-Checkpoint-Mode   PIC X(10).
+
+      *> Run-control selection - applied once, right
+      *> after FetchPolicyData, so a resumed run inherits whatever
+      *> scope the original run already narrowed down to instead of
+      *> re-reading RUN.CONTROL and re-filtering.
+       01  WS-Run-Control-Status   PIC XX.
+       01  WS-Scan-Index           PIC 9(8) COMP.
+       01  WS-Keep-Count           PIC 9(8) COMP.
+       01  WS-RC-Match             PIC X.
+       01  WS-Expiration-YYYYMMDD  PIC 9(8).
+       01  WS-Expiration-Days      PIC S9(9).
+       01  WS-RC-Start-YYYYMMDD    PIC 9(8).
+       01  WS-RC-End-YYYYMMDD      PIC 9(8).
+       01  WS-RC-Start-Days        PIC S9(9).
+       01  WS-RC-End-Days          PIC S9(9).
+
+       01  PolicyReportRecord.
+           05  Policy-Number       PIC X(10).
+           05  Policy-Type         PIC X(15).
+           05  Policy-Holder-Name  PIC X(50).
+           05  Coverage-Limits     PIC 9(9)V99.
+           05  Policy-Premium      PIC 9(9)V99.
+           05  Claim-Status        PIC X(10).
+           05  Age                 PIC 9(3).
+           05  Car-Value           PIC 9(9)V99.
+           05  Property-Type       PIC X(20).
+           05  Property-Value      PIC 9(9)V99.
+           05  Coverage-Amount     PIC 9(9)V99.
+
+           COPY POLSUMRPT.
+
+       PROCEDURE DIVISION.
+       Begin.
+           CALL "DB2Init"
+
+           PERFORM Load-Run-Control
+
+      *> Ask CheckpointManager how far a previous run that never
+      *> reached DB2-Close got. WS-Resume-Stage comes back SPACES for
+      *> a clean start, or the name of the last stage that completed
+      *> (with PolicyDB2File/the counts reloaded from what that run
+      *> persisted) so this run can skip straight past it.
+           MOVE "LOAD" TO WS-Checkpoint-Mode
+           CALL "CheckpointManager" USING WS-Checkpoint-Mode,
+               WS-Resume-Stage, WS-Fetched-Count, WS-Sorted-Count,
+               WS-Rated-Count, PolicyDB2File
+
+           EVALUATE WS-Resume-Stage
+               WHEN "FETCHED"
+                   PERFORM Stage-Sort
+                   PERFORM Stage-Validate
+                   PERFORM Stage-Rate
+               WHEN "SORTED"
+                   PERFORM Stage-Validate
+                   PERFORM Stage-Rate
+               WHEN "VALIDATED"
+                   PERFORM Stage-Rate
+               WHEN "RATED"
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM Stage-Fetch
+                   PERFORM Stage-Sort
+                   PERFORM Stage-Validate
+                   PERFORM Stage-Rate
+           END-EVALUATE
+
+      *> Every stage that touches DB2 (FetchPolicyData, by way of
+      *> DB2Init) is done as of Stage-Rate's "RATED" checkpoint above -
+      *> the report/GL/reconciliation work below never opens a DB2
+      *> cursor, so the connection is torn down here rather than after
+      *> that work, and a disconnect failure can no longer abend the
+      *> run after everything has already been reported and posted,
+      *> leaving the checkpoint clear below unreached.
+           CALL "DB2Close"
+
+           MOVE "HEADER" TO WS-Report-Mode
+           CALL "WriteReport" USING WS-Report-Mode, PolicyIMSRecord,
+               PolicySummaryReport, WS-Write-Status
+
+      *> Report every policy FetchPolicyData actually brought back,
+      *> not just the first one - Policy-Count drives this instead of
+      *> the old single hardcoded GENERATE-REPORT call.
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               MOVE Policy-Number OF PolicyDB2Record(Record-Count)
+                   TO Policy-Number OF PolicyReportRecord
+               MOVE Policy-Type OF PolicyDB2Record(Record-Count)
+                   TO Policy-Type OF PolicyReportRecord
+               MOVE Policy-Holder-Name OF PolicyDB2Record(Record-Count)
+                   TO Policy-Holder-Name OF PolicyReportRecord
+               MOVE Coverage-Limits OF PolicyDB2Record(Record-Count)
+                   TO Coverage-Limits OF PolicyReportRecord
+               MOVE Policy-Premium OF PolicyDB2Record(Record-Count)
+                   TO Policy-Premium OF PolicyReportRecord
+               MOVE Age OF PolicyDB2Record(Record-Count)
+                   TO Age OF PolicyReportRecord
+               MOVE Car-Value OF PolicyDB2Record(Record-Count)
+                   TO Car-Value OF PolicyReportRecord
+               MOVE Property-Type OF PolicyDB2Record(Record-Count)
+                   TO Property-Type OF PolicyReportRecord
+               MOVE Property-Value OF PolicyDB2Record(Record-Count)
+                   TO Property-Value OF PolicyReportRecord
+               MOVE Coverage-Amount OF PolicyDB2Record(Record-Count)
+                   TO Coverage-Amount OF PolicyReportRecord
+               MOVE Latest-Claim-Status OF PolicyDB2Record(Record-Count)
+                   TO Claim-Status OF PolicyReportRecord
+
+               PERFORM Accumulate-Summary-Totals
+               PERFORM Move-To-IMS-Record
+               ADD 1 TO WS-Reported-Count
+
+               MOVE "DETAIL" TO WS-Report-Mode
+               CALL "WriteReport" USING WS-Report-Mode, PolicyIMSRecord,
+                   PolicySummaryReport, WS-Write-Status
+      *> WS-Written-Count only moves on WriteReport's own confirmation
+      *> that this policy's detail line actually made it onto
+      *> PolicyIMSFile, so ControlTotalReconciliation's REPORTED-vs-
+      *> WRITTEN tie-out can catch a WriteReport failure mid-loop
+      *> instead of the two counts marching together by construction.
+               IF WS-Write-Status = "00"
+                   ADD 1 TO WS-Written-Count
+               END-IF
+           END-PERFORM
+
+           MOVE "FOOTER" TO WS-Report-Mode
+           CALL "WriteReport" USING WS-Report-Mode, PolicyIMSRecord,
+               PolicySummaryReport, WS-Write-Status
+
+      *> Premium collected by Policy-Type is only known once every
+      *> policy this run has been rolled into PolicySummaryReport
+      *> above - claims paid by Policy-Type comes from the Claims
+      *> Register itself, so LossRatioReport reads that file directly
+      *> rather than taking it over LINKAGE.
+           CALL "LossRatioReport" USING PolicySummaryReport
+
+      *> Posts this run's premium revenue and claims paid to Finance's
+      *> General ledger - same PolicySummaryReport totals
+      *> LossRatioReport just consumed; GLExtract reads claims paid
+      *> straight off the Claims Register itself, the same way
+      *> LossRatioReport does.
+           CALL "GLExtract" USING PolicySummaryReport
+
+           CALL "ControlTotalReconciliation" USING WS-Fetched-Count,
+               WS-Sorted-Count, WS-Rated-Count, WS-Reported-Count,
+               WS-Written-Count
+
+      *> The run made it all the way through, so there is nothing
+      *> left for a "restart" to resume - clear the checkpoint so the
+      *> next scheduled run starts from Fetch again.
+           MOVE "CLEAR" TO WS-Checkpoint-Mode
+           CALL "CheckpointManager" USING WS-Checkpoint-Mode,
+               WS-Resume-Stage, WS-Fetched-Count, WS-Sorted-Count,
+               WS-Rated-Count, PolicyDB2File
+
+           STOP RUN.
+
+       Stage-Fetch.
+           CALL "FetchPolicyData" USING PolicyDB2File, WS-Sort-Buffer
+           PERFORM Apply-Run-Control-Selection
+           MOVE Policy-Count TO WS-Fetched-Count
+           MOVE "FETCHED" TO WS-Resume-Stage
+           MOVE "SAVE" TO WS-Checkpoint-Mode
+           CALL "CheckpointManager" USING WS-Checkpoint-Mode,
+               WS-Resume-Stage, WS-Fetched-Count, WS-Sorted-Count,
+               WS-Rated-Count, PolicyDB2File.
+
+       Stage-Sort.
+           CALL "SortPolicyData" USING PolicyDB2File, WS-Sort-Buffer,
+               RC-Sort-Key-Mode
+           MOVE Policy-Count TO WS-Sorted-Count
+           MOVE "SORTED" TO WS-Resume-Stage
+           MOVE "SAVE" TO WS-Checkpoint-Mode
+           CALL "CheckpointManager" USING WS-Checkpoint-Mode,
+               WS-Resume-Stage, WS-Fetched-Count, WS-Sorted-Count,
+               WS-Rated-Count, PolicyDB2File.
+
+       Stage-Validate.
+      *> Screens out anything failing a basic field-level edit before
+      *> it can reach rating - Policy-Count may shrink here if any
+      *> records are rejected, which is why Rated-Count is captured
+      *> fresh in Stage-Rate rather than reused from Sorted-Count.
+           CALL "ValidatePolicyData" USING PolicyDB2File
+           MOVE "VALIDATED" TO WS-Resume-Stage
+           MOVE "SAVE" TO WS-Checkpoint-Mode
+           CALL "CheckpointManager" USING WS-Checkpoint-Mode,
+               WS-Resume-Stage, WS-Fetched-Count, WS-Sorted-Count,
+               WS-Rated-Count, PolicyDB2File.
+
+       Stage-Rate.
+           CALL "CalculatePremium" USING PolicyDB2File
+           MOVE Policy-Count TO WS-Rated-Count
+           CALL "ReinsuranceCeding" USING PolicyDB2File
+           CALL "AgentCommission" USING PolicyDB2File
+           CALL "BillingExtract" USING PolicyDB2File
+           MOVE "RATED" TO WS-Resume-Stage
+           MOVE "SAVE" TO WS-Checkpoint-Mode
+           CALL "CheckpointManager" USING WS-Checkpoint-Mode,
+               WS-Resume-Stage, WS-Fetched-Count, WS-Sorted-Count,
+               WS-Rated-Count, PolicyDB2File.
+
+       Load-Run-Control.
+      *> Default to running the whole book - if RUN.CONTROL isn't
+      *> supplied (no DD this cycle) the OPEN fails and these values
+      *> are left standing; if it opens but is empty, the READ AT END
+      *> leaves them standing too.
+           MOVE "ALL" TO RC-Selection-Mode
+           MOVE "POLNUM" TO RC-Sort-Key-Mode
+           MOVE SPACES TO RC-Start-Date, RC-End-Date, RC-Policy-Type,
+               RC-Policy-Number
+
+           OPEN INPUT Run-Control-File
+           IF WS-Run-Control-Status = "00"
+               READ Run-Control-File
+                   AT END CONTINUE
+               END-READ
+               CLOSE Run-Control-File
+           END-IF.
+
+       Apply-Run-Control-Selection.
+           IF RC-Selection-Mode = "ALL" OR RC-Selection-Mode = SPACES
+               CONTINUE
+           ELSE
+               PERFORM Compute-Run-Control-Window
+               MOVE 0 TO WS-Keep-Count
+               PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+                   UNTIL WS-Scan-Index > Policy-Count
+                   PERFORM Test-Run-Control-Match
+                   IF WS-RC-Match = 'Y'
+                       ADD 1 TO WS-Keep-Count
+                       IF WS-Keep-Count NOT = WS-Scan-Index
+                           MOVE PolicyDB2Record(WS-Scan-Index) TO
+                               PolicyDB2Record(WS-Keep-Count)
+                       END-IF
+                   END-IF
+               END-PERFORM
+               MOVE WS-Keep-Count TO Policy-Count
+           END-IF.
+
+       Compute-Run-Control-Window.
+      *> Only DATERANGE needs a pre-computed window, but it is cheap
+      *> enough to leave the other modes to fall through untouched.
+           IF RC-Selection-Mode = "DATERANGE"
+               MOVE RC-Start-Date(7:4) TO WS-RC-Start-YYYYMMDD(1:4)
+               MOVE RC-Start-Date(1:2) TO WS-RC-Start-YYYYMMDD(5:2)
+               MOVE RC-Start-Date(4:2) TO WS-RC-Start-YYYYMMDD(7:2)
+               MOVE RC-End-Date(7:4) TO WS-RC-End-YYYYMMDD(1:4)
+               MOVE RC-End-Date(1:2) TO WS-RC-End-YYYYMMDD(5:2)
+               MOVE RC-End-Date(4:2) TO WS-RC-End-YYYYMMDD(7:2)
+               COMPUTE WS-RC-Start-Days =
+                   FUNCTION INTEGER-OF-DATE(WS-RC-Start-YYYYMMDD)
+               COMPUTE WS-RC-End-Days =
+                   FUNCTION INTEGER-OF-DATE(WS-RC-End-YYYYMMDD)
+           END-IF.
+
+       Test-Run-Control-Match.
+           MOVE 'N' TO WS-RC-Match
+           EVALUATE RC-Selection-Mode
+               WHEN "DATERANGE"
+                   MOVE Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(7:4)
+                       TO WS-Expiration-YYYYMMDD(1:4)
+                   MOVE Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(1:2)
+                       TO WS-Expiration-YYYYMMDD(5:2)
+                   MOVE Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(4:2)
+                       TO WS-Expiration-YYYYMMDD(7:2)
+                   COMPUTE WS-Expiration-Days =
+                       FUNCTION INTEGER-OF-DATE(WS-Expiration-YYYYMMDD)
+                   IF WS-Expiration-Days >= WS-RC-Start-Days
+                       AND WS-Expiration-Days <= WS-RC-End-Days
+                       MOVE 'Y' TO WS-RC-Match
+                   END-IF
+               WHEN "TYPE"
+                   IF Policy-Type OF PolicyDB2Record(WS-Scan-Index) =
+                           RC-Policy-Type
+                       MOVE 'Y' TO WS-RC-Match
+                   END-IF
+               WHEN "POLICY"
+                   IF Policy-Number OF PolicyDB2Record(WS-Scan-Index) =
+                           RC-Policy-Number
+                       MOVE 'Y' TO WS-RC-Match
+                   END-IF
+               WHEN OTHER
+                   MOVE 'Y' TO WS-RC-Match
+           END-EVALUATE.
+
+       Accumulate-Summary-Totals.
+      *> Rolls each reported policy into the grand totals and its
+      *> Policy-Type subtotal. GenerateReport was always meant to do
+      *> this (see its inline MOVE-crammed PolicyIMSRecord logic, dead
+      *> since that file has never declared PolicyIMSRecord/
+      *> PolicyIMSFile anywhere and has never compiled), but since
+      *> PolicyReport never actually passed it anything it could turn
+      *> into real totals beyond the PolicyReportRecord/
+      *> PolicySummaryReport fields it already had, the accumulation
+      *> belongs directly in this driver loop, the same way every other
+      *> field on PolicyReportRecord is already built here instead of
+      *> in that subprogram.
+           ADD 1 TO Total-Policies
+           ADD Policy-Premium OF PolicyReportRecord TO Total-Premiums
+      *> A blank Claim-Status (never claimed) or "REVIEW" (still being
+      *> adjudicated) is neither a paid nor a rejected claim, so only
+      *> ClaimProcessing's actual "PAY"/"REJECT" decisions move either
+      *> counter - otherwise the rejected count would swallow every
+      *> policy that has simply never filed a claim.
+           IF Claim-Status OF PolicyReportRecord = "PAY"
+               ADD 1 TO Total-Claims
+           ELSE IF Claim-Status OF PolicyReportRecord = "REJECT"
+               ADD 1 TO Total-Rejected-Claims
+           END-IF
+           END-IF
+
+           EVALUATE Policy-Type OF PolicyReportRecord
+               WHEN "CAR_INSURANCE"
+                   ADD 1 TO CI-Total-Policies
+                   ADD Policy-Premium OF PolicyReportRecord TO
+                       CI-Total-Premiums
+                   IF Claim-Status OF PolicyReportRecord = "PAY"
+                       ADD 1 TO CI-Total-Claims
+                   ELSE IF Claim-Status OF PolicyReportRecord = "REJECT"
+                       ADD 1 TO CI-Total-Rejected-Claims
+                   END-IF
+                   END-IF
+               WHEN "HOME_INSURANCE"
+                   ADD 1 TO HI-Total-Policies
+                   ADD Policy-Premium OF PolicyReportRecord TO
+                       HI-Total-Premiums
+                   IF Claim-Status OF PolicyReportRecord = "PAY"
+                       ADD 1 TO HI-Total-Claims
+                   ELSE IF Claim-Status OF PolicyReportRecord = "REJECT"
+                       ADD 1 TO HI-Total-Rejected-Claims
+                   END-IF
+                   END-IF
+               WHEN "LIFE_INSURANCE"
+                   ADD 1 TO LI-Total-Policies
+                   ADD Policy-Premium OF PolicyReportRecord TO
+                       LI-Total-Premiums
+                   IF Claim-Status OF PolicyReportRecord = "PAY"
+                       ADD 1 TO LI-Total-Claims
+                   ELSE IF Claim-Status OF PolicyReportRecord = "REJECT"
+                       ADD 1 TO LI-Total-Rejected-Claims
+                   END-IF
+                   END-IF
+               WHEN OTHER
+                   CALL "WriteExceptionReport" USING
+                       Policy-Number OF PolicyReportRecord,
+                       WS-Program-Name,
+                       Policy-Type OF PolicyReportRecord
+           END-EVALUATE.
+
+       Move-To-IMS-Record.
+      *> One discrete-field IMS extract per policy reported, same
+      *> source fields PolicyReportRecord already carries - WriteReport
+      *> is what actually turns this into a write per policy; the
+      *> record itself is kept current through every pass of the loop
+      *> above, the same way it always has been.
+           MOVE Policy-Number OF PolicyReportRecord TO Policy-Number-IMS
+           MOVE Policy-Type OF PolicyReportRecord TO Policy-Type-IMS
+           MOVE Policy-Holder-Name OF PolicyReportRecord TO
+               Policy-Holder-Name-IMS
+           MOVE Coverage-Limits OF PolicyReportRecord TO
+               Coverage-Limits-IMS
+           MOVE Policy-Premium OF PolicyReportRecord TO
+               Policy-Premium-IMS
+           MOVE Claim-Status OF PolicyReportRecord TO Claim-Status-IMS
+           MOVE Age OF PolicyReportRecord TO Age-IMS
+           MOVE Car-Value OF PolicyReportRecord TO Car-Value-IMS
+           MOVE Property-Type OF PolicyReportRecord TO Property-Type-IMS
+           MOVE Property-Value OF PolicyReportRecord TO
+               Property-Value-IMS
+           MOVE Coverage-Amount OF PolicyReportRecord TO
+               Coverage-Amount-IMS.
