@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReinsuranceCeding.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Reinsurance-Ceded-File ASSIGN TO "REINSURANCE.CEDED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Reinsurance-Ceded-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Reinsurance-Ceded-File.
+           COPY REINSCED.
+
+       WORKING-STORAGE SECTION.
+       01  Record-Count                 PIC 9(8) COMP.
+       01  WS-Reinsurance-Ceded-Status   PIC XX.
+       01  WS-Retention-Limit            PIC 9(9)V99.
+       01  WS-Ceded-Share                PIC 9V9999.
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+
+       PROCEDURE DIVISION USING PolicyDB2File.
+       Begin-Ceding.
+      *> Per-line retention limit - the largest net exposure we carry
+      *> ourselves on a single policy before reinsurance picks up the
+      *> rest. Anything above it for that Policy-Type gets ceded.
+           DISPLAY "Calculating reinsurance ceding..."
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               PERFORM Set-Retention-Limit
+
+               IF Coverage-Limits OF PolicyDB2Record(Record-Count) >
+                       WS-Retention-Limit
+                   MOVE WS-Retention-Limit TO RC-Retained-Amount
+                   COMPUTE RC-Ceded-Amount =
+                       Coverage-Limits OF
+                           PolicyDB2Record(Record-Count) -
+                       WS-Retention-Limit
+                   COMPUTE WS-Ceded-Share =
+                       RC-Ceded-Amount /
+                       Coverage-Limits OF PolicyDB2Record(Record-Count)
+                   COMPUTE RC-Ceded-Premium ROUNDED =
+                       Policy-Premium OF PolicyDB2Record(Record-Count) *
+                       WS-Ceded-Share
+                   COMPUTE RC-Retained-Premium =
+                       Policy-Premium OF PolicyDB2Record(Record-Count) -
+                       RC-Ceded-Premium
+               ELSE
+                   MOVE Coverage-Limits OF PolicyDB2Record(Record-Count)
+                       TO RC-Retained-Amount
+                   MOVE Policy-Premium OF PolicyDB2Record(Record-Count)
+                       TO RC-Retained-Premium
+                   MOVE 0 TO RC-Ceded-Amount
+                   MOVE 0 TO RC-Ceded-Premium
+               END-IF
+
+               MOVE Policy-Number OF PolicyDB2Record(Record-Count) TO
+                   RC-Policy-Number
+               MOVE Policy-Type OF PolicyDB2Record(Record-Count) TO
+                   RC-Policy-Type
+               MOVE Coverage-Limits OF PolicyDB2Record(Record-Count) TO
+                   RC-Coverage-Limits
+               MOVE WS-Retention-Limit TO RC-Retention-Limit
+
+               PERFORM Write-Reinsurance-Extract
+           END-PERFORM
+           DISPLAY "Reinsurance ceding calculated."
+           EXIT PROGRAM.
+
+       Set-Retention-Limit.
+           EVALUATE Policy-Type OF PolicyDB2Record(Record-Count)
+               WHEN "CAR_INSURANCE"
+                   MOVE 75000 TO WS-Retention-Limit
+               WHEN "HOME_INSURANCE"
+                   MOVE 250000 TO WS-Retention-Limit
+               WHEN "LIFE_INSURANCE"
+                   MOVE 500000 TO WS-Retention-Limit
+               WHEN OTHER
+                   MOVE 0 TO WS-Retention-Limit
+           END-EVALUATE.
+
+       Write-Reinsurance-Extract.
+           OPEN EXTEND Reinsurance-Ceded-File
+           IF WS-Reinsurance-Ceded-Status = "35"
+               OPEN OUTPUT Reinsurance-Ceded-File
+           END-IF
+
+           WRITE Reinsurance-Ceded-Record
+           CLOSE Reinsurance-Ceded-File.
