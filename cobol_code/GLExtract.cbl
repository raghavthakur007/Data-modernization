@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLExtract.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *> Posts the period's premium revenue and claims
+      *> paid to Finance's general ledger. Premium revenue comes in
+      *> over LINKAGE as PolicySummaryReport, the same by-Policy-Type
+      *> totals PolicyReport already accumulates and LossRatioReport
+      *> already consumes. Claims paid comes straight off
+      *> the Claims Register, the same way LossRatioReport reads it,
+      *> rather than threading yet another total through LINKAGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Claims-Register-File ASSIGN TO "CLAIMS.REGISTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Claims-Register-Status.
+           COPY GLPOSTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Claims-Register-File.
+           COPY CLMREGREC.
+
+       FD  GL-Posting-File.
+           COPY GLPOSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Claims-Register-Status    PIC XX.
+       01  WS-GL-Posting-Status         PIC XX.
+       01  WS-Current-Date.
+           05  WS-Current-Year   PIC 9(4).
+           05  WS-Current-Month  PIC 9(2).
+           05  WS-Current-Day    PIC 9(2).
+       01  WS-Posting-Date              PIC X(10).
+
+      *> Claims paid by Policy-Type, rolled up off the Claims Register
+      *> the same way LossRatioReport's Accumulate-Claims-Paid-By-Type
+      *> does - CR-Net-Payment-Amount on every CR-Claim-Status = "PAY"
+      *> row, broken out by CR-Policy-Type.
+       01  CI-Claims-Paid      PIC 9(11)V99 VALUE 0.
+       01  HI-Claims-Paid      PIC 9(11)V99 VALUE 0.
+       01  LI-Claims-Paid      PIC 9(11)V99 VALUE 0.
+
+      *> GL account codes by Policy-Type - revenue and claims-expense
+      *> accounts are broken out per line of business the same way
+      *> PolicySummaryReport/LossRatioReport already break premium and
+      *> claims out per Policy-Type; CASH-CLEARING is the single
+      *> balancing account on the other side of every posting line.
+       01  CI-Revenue-Account   PIC X(10) VALUE "4010".
+       01  HI-Revenue-Account   PIC X(10) VALUE "4020".
+       01  LI-Revenue-Account   PIC X(10) VALUE "4030".
+       01  CI-Claims-Account    PIC X(10) VALUE "6010".
+       01  HI-Claims-Account    PIC X(10) VALUE "6020".
+       01  LI-Claims-Account    PIC X(10) VALUE "6030".
+       01  Cash-Clearing-Account PIC X(10) VALUE "1000".
+
+       LINKAGE SECTION.
+           COPY POLSUMRPT.
+
+       PROCEDURE DIVISION USING PolicySummaryReport.
+       Begin-GL-Extract.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO WS-Posting-Date
+           PERFORM Accumulate-Claims-Paid-By-Type
+
+           OPEN OUTPUT GL-Posting-File
+           PERFORM Build-Premium-Postings
+           PERFORM Build-Claims-Postings
+           CLOSE GL-Posting-File
+
+           EXIT PROGRAM.
+
+       Accumulate-Claims-Paid-By-Type.
+           OPEN INPUT Claims-Register-File
+           IF WS-Claims-Register-Status = "00"
+               PERFORM UNTIL WS-Claims-Register-Status NOT = "00"
+                   READ Claims-Register-File
+                       AT END MOVE "10" TO WS-Claims-Register-Status
+                   END-READ
+                   IF WS-Claims-Register-Status = "00"
+                       AND CR-Claim-Status = "PAY"
+                       EVALUATE CR-Policy-Type
+                           WHEN "CAR_INSURANCE"
+                               ADD CR-Net-Payment-Amount TO
+                                   CI-Claims-Paid
+                           WHEN "HOME_INSURANCE"
+                               ADD CR-Net-Payment-Amount TO
+                                   HI-Claims-Paid
+                           WHEN "LIFE_INSURANCE"
+                               ADD CR-Net-Payment-Amount TO
+                                   LI-Claims-Paid
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+                   END-IF
+               END-PERFORM
+               CLOSE Claims-Register-File
+           END-IF.
+
+      *> One CREDIT to the line's revenue account for premium
+      *> collected, balanced by a DEBIT of the same amount to the cash
+      *> clearing account - skipped for a line with nothing collected
+      *> this run so the feed doesn't carry zero-amount postings.
+       Build-Premium-Postings.
+           IF CI-Total-Premiums OF PolicySummaryReport > 0
+               MOVE CI-Revenue-Account TO GL-Account-Code
+               MOVE "C" TO GL-Debit-Credit
+               MOVE CI-Total-Premiums OF PolicySummaryReport TO
+                   GL-Amount
+               MOVE "CAR_INSURANCE" TO GL-Source-Reference
+               MOVE "PREMIUM REVENUE" TO GL-Description
+               PERFORM Write-GL-Posting
+
+               MOVE Cash-Clearing-Account TO GL-Account-Code
+               MOVE "D" TO GL-Debit-Credit
+               MOVE "CAR_INSURANCE" TO GL-Source-Reference
+               MOVE "PREMIUM COLLECTED" TO GL-Description
+               PERFORM Write-GL-Posting
+           END-IF
+
+           IF HI-Total-Premiums OF PolicySummaryReport > 0
+               MOVE HI-Revenue-Account TO GL-Account-Code
+               MOVE "C" TO GL-Debit-Credit
+               MOVE HI-Total-Premiums OF PolicySummaryReport TO
+                   GL-Amount
+               MOVE "HOME_INSURANCE" TO GL-Source-Reference
+               MOVE "PREMIUM REVENUE" TO GL-Description
+               PERFORM Write-GL-Posting
+
+               MOVE Cash-Clearing-Account TO GL-Account-Code
+               MOVE "D" TO GL-Debit-Credit
+               MOVE "HOME_INSURANCE" TO GL-Source-Reference
+               MOVE "PREMIUM COLLECTED" TO GL-Description
+               PERFORM Write-GL-Posting
+           END-IF
+
+           IF LI-Total-Premiums OF PolicySummaryReport > 0
+               MOVE LI-Revenue-Account TO GL-Account-Code
+               MOVE "C" TO GL-Debit-Credit
+               MOVE LI-Total-Premiums OF PolicySummaryReport TO
+                   GL-Amount
+               MOVE "LIFE_INSURANCE" TO GL-Source-Reference
+               MOVE "PREMIUM REVENUE" TO GL-Description
+               PERFORM Write-GL-Posting
+
+               MOVE Cash-Clearing-Account TO GL-Account-Code
+               MOVE "D" TO GL-Debit-Credit
+               MOVE "LIFE_INSURANCE" TO GL-Source-Reference
+               MOVE "PREMIUM COLLECTED" TO GL-Description
+               PERFORM Write-GL-Posting
+           END-IF.
+
+      *> One DEBIT to the line's claims-expense account for claims
+      *> paid, balanced by a CREDIT of the same amount to the cash
+      *> clearing account.
+       Build-Claims-Postings.
+           IF CI-Claims-Paid > 0
+               MOVE CI-Claims-Account TO GL-Account-Code
+               MOVE "D" TO GL-Debit-Credit
+               MOVE CI-Claims-Paid TO GL-Amount
+               MOVE "CAR_INSURANCE" TO GL-Source-Reference
+               MOVE "CLAIMS PAID" TO GL-Description
+               PERFORM Write-GL-Posting
+
+               MOVE Cash-Clearing-Account TO GL-Account-Code
+               MOVE "C" TO GL-Debit-Credit
+               MOVE "CAR_INSURANCE" TO GL-Source-Reference
+               MOVE "CLAIMS DISBURSED" TO GL-Description
+               PERFORM Write-GL-Posting
+           END-IF
+
+           IF HI-Claims-Paid > 0
+               MOVE HI-Claims-Account TO GL-Account-Code
+               MOVE "D" TO GL-Debit-Credit
+               MOVE HI-Claims-Paid TO GL-Amount
+               MOVE "HOME_INSURANCE" TO GL-Source-Reference
+               MOVE "CLAIMS PAID" TO GL-Description
+               PERFORM Write-GL-Posting
+
+               MOVE Cash-Clearing-Account TO GL-Account-Code
+               MOVE "C" TO GL-Debit-Credit
+               MOVE "HOME_INSURANCE" TO GL-Source-Reference
+               MOVE "CLAIMS DISBURSED" TO GL-Description
+               PERFORM Write-GL-Posting
+           END-IF
+
+           IF LI-Claims-Paid > 0
+               MOVE LI-Claims-Account TO GL-Account-Code
+               MOVE "D" TO GL-Debit-Credit
+               MOVE LI-Claims-Paid TO GL-Amount
+               MOVE "LIFE_INSURANCE" TO GL-Source-Reference
+               MOVE "CLAIMS PAID" TO GL-Description
+               PERFORM Write-GL-Posting
+
+               MOVE Cash-Clearing-Account TO GL-Account-Code
+               MOVE "C" TO GL-Debit-Credit
+               MOVE "LIFE_INSURANCE" TO GL-Source-Reference
+               MOVE "CLAIMS DISBURSED" TO GL-Description
+               PERFORM Write-GL-Posting
+           END-IF.
+
+       Write-GL-Posting.
+           MOVE WS-Posting-Date TO GL-Posting-Date
+           WRITE GL-Posting-Record.
