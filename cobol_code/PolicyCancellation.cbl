@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyCancellation.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Policy-Cancellation-File ASSIGN TO "POLICY.CANCEL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Policy-Cancellation-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Policy-Cancellation-File.
+           COPY POLCANC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Policy-Cancellation-Status PIC XX.
+       01  WS-Matched-Index          PIC 9(8) COMP VALUE 0.
+       01  WS-Scan-Index             PIC 9(8) COMP.
+       01  WS-Effective-YYYYMMDD     PIC 9(8).
+       01  WS-Expiration-YYYYMMDD    PIC 9(8).
+       01  WS-Cancellation-YYYYMMDD  PIC 9(8).
+       01  WS-Effective-Days         PIC S9(9).
+       01  WS-Expiration-Days        PIC S9(9).
+       01  WS-Cancellation-Days      PIC S9(9).
+       01  WS-Term-Days              PIC S9(9).
+       01  WS-Remaining-Days         PIC S9(9).
+       01  WS-Pro-Rata-Unearned      PIC 9(9)V99.
+       01  WS-Short-Rate-Refund      PIC 9(9)V99.
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+       01  LK-Policy-Number          PIC X(10).
+       01  LK-Cancellation-Date      PIC X(10).
+
+       PROCEDURE DIVISION USING PolicyDB2File, LK-Policy-Number,
+               LK-Cancellation-Date.
+       Begin-Cancellation.
+           MOVE 0 TO WS-Matched-Index
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Policy-Count
+               IF Policy-Number OF PolicyDB2Record(WS-Scan-Index) =
+                       LK-Policy-Number
+                   MOVE WS-Scan-Index TO WS-Matched-Index
+               END-IF
+           END-PERFORM
+
+           IF WS-Matched-Index NOT = 0
+               AND Policy-Status OF PolicyDB2Record(WS-Matched-Index)
+                   NOT = "CANCELLED"
+               PERFORM Compute-Short-Rate-Refund
+               MOVE "CANCELLED" TO
+                   Policy-Status OF PolicyDB2Record(WS-Matched-Index)
+               PERFORM Write-Cancellation-Extract
+           END-IF
+           EXIT PROGRAM.
+
+       Compute-Short-Rate-Refund.
+      *> Dates on the master are kept MM/DD/YYYY (same convention as
+      *> every other date in this system) - rearrange each one to
+      *> YYYYMMDD so FUNCTION INTEGER-OF-DATE can turn it into a day
+      *> count we can subtract. Pro-rata unearned premium is the share
+      *> of the term still remaining; the short-rate refund pays back
+      *> 90% of that, the other 10% covering the acquisition cost the
+      *> company doesn't get back by cancelling early.
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(7:4)
+               TO WS-Effective-YYYYMMDD(1:4)
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(1:2)
+               TO WS-Effective-YYYYMMDD(5:2)
+           MOVE Policy-Effective-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(4:2)
+               TO WS-Effective-YYYYMMDD(7:2)
+
+           MOVE Policy-Expiration-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(7:4)
+               TO WS-Expiration-YYYYMMDD(1:4)
+           MOVE Policy-Expiration-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(1:2)
+               TO WS-Expiration-YYYYMMDD(5:2)
+           MOVE Policy-Expiration-Date OF
+                   PolicyDB2Record(WS-Matched-Index)(4:2)
+               TO WS-Expiration-YYYYMMDD(7:2)
+
+           MOVE LK-Cancellation-Date(7:4) TO
+               WS-Cancellation-YYYYMMDD(1:4)
+           MOVE LK-Cancellation-Date(1:2) TO
+               WS-Cancellation-YYYYMMDD(5:2)
+           MOVE LK-Cancellation-Date(4:2) TO
+               WS-Cancellation-YYYYMMDD(7:2)
+
+           COMPUTE WS-Effective-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Effective-YYYYMMDD)
+           COMPUTE WS-Expiration-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Expiration-YYYYMMDD)
+           COMPUTE WS-Cancellation-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Cancellation-YYYYMMDD)
+
+           COMPUTE WS-Term-Days = WS-Expiration-Days - WS-Effective-Days
+           COMPUTE WS-Remaining-Days =
+               WS-Expiration-Days - WS-Cancellation-Days
+           IF WS-Remaining-Days < 0
+               MOVE 0 TO WS-Remaining-Days
+           END-IF
+
+           IF WS-Term-Days > 0
+               COMPUTE WS-Pro-Rata-Unearned ROUNDED =
+                   Policy-Premium OF PolicyDB2Record(WS-Matched-Index)
+                   * WS-Remaining-Days / WS-Term-Days
+           ELSE
+               MOVE 0 TO WS-Pro-Rata-Unearned
+           END-IF
+
+           COMPUTE WS-Short-Rate-Refund ROUNDED =
+               WS-Pro-Rata-Unearned * 0.90.
+
+       Write-Cancellation-Extract.
+           OPEN EXTEND Policy-Cancellation-File
+           IF WS-Policy-Cancellation-Status = "35"
+               OPEN OUTPUT Policy-Cancellation-File
+           END-IF
+
+           MOVE LK-Policy-Number TO PC-Policy-Number
+           MOVE LK-Cancellation-Date TO PC-Cancellation-Date
+           MOVE Policy-Premium OF PolicyDB2Record(WS-Matched-Index) TO
+               PC-Policy-Premium
+           MOVE WS-Pro-Rata-Unearned TO PC-Unearned-Premium
+           MOVE WS-Short-Rate-Refund TO PC-Refund-Amount
+
+           WRITE Policy-Cancellation-Record
+           CLOSE Policy-Cancellation-File.
