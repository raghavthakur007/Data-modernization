@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WriteExceptionReport.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Exceptions-Report-File ASSIGN TO "EXCEPTIONS.REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exceptions-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Exceptions-Report-File.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Exceptions-Report-Status   PIC XX.
+       01  WS-Current-Timestamp.
+           05  WS-Current-Year    PIC 9(4).
+           05  WS-Current-Month   PIC 9(2).
+           05  WS-Current-Day     PIC 9(2).
+           05  WS-Current-Hour    PIC 9(2).
+           05  WS-Current-Minute  PIC 9(2).
+           05  WS-Current-Second  PIC 9(2).
+           05  FILLER             PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-Policy-Number       PIC X(10).
+       01  LK-Program-Name        PIC X(20).
+       01  LK-Offending-Value     PIC X(15).
+
+       PROCEDURE DIVISION USING LK-Policy-Number, LK-Program-Name,
+               LK-Offending-Value.
+       Begin-Write-Exception.
+      *> Shared call used by CalculatePremium/PolicyRenewal/
+      *> ClaimProcessing whenever a Policy-Type (or other field) IF
+      *> chain falls through to an unrecognized value, so bad data
+      *> leaves a trace instead of silently zeroing coverage/premium.
+           MOVE FUNCTION CURRENT-DATE TO WS-Current-Timestamp
+
+           MOVE LK-Policy-Number TO EX-Policy-Number
+           MOVE LK-Program-Name TO EX-Program-Name
+           MOVE LK-Offending-Value TO EX-Offending-Value
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO EX-Exception-Date
+           STRING WS-Current-Hour ":" WS-Current-Minute ":"
+                   WS-Current-Second
+               DELIMITED BY SIZE INTO EX-Exception-Time
+
+           OPEN EXTEND Exceptions-Report-File
+           IF WS-Exceptions-Report-Status = "35"
+               OPEN OUTPUT Exceptions-Report-File
+           END-IF
+           WRITE Exception-Report-Record
+           CLOSE Exceptions-Report-File
+
+           EXIT PROGRAM.
