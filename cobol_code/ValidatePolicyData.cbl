@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidatePolicyData.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Policy-Reject-File ASSIGN TO "POLICY.REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Policy-Reject-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Policy-Reject-File.
+           COPY POLREJREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Policy-Reject-Status   PIC XX.
+       01  WS-Scan-Index             PIC 9(8) COMP.
+       01  WS-Keep-Count             PIC 9(8) COMP VALUE 0.
+       01  WS-Valid-Flag             PIC X VALUE 'Y'.
+       01  WS-Reject-Reason          PIC X(40).
+       01  WS-Effective-YYYYMMDD     PIC 9(8).
+       01  WS-Expiration-YYYYMMDD    PIC 9(8).
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+
+       PROCEDURE DIVISION USING PolicyDB2File.
+       Begin-Validate-Policy-Data.
+      *> Screens every policy FetchPolicyData brought back, after
+      *> SortPolicyData but before CalculatePremium ever sees them -
+      *> anything failing a basic edit is written to POLICY.REJECTS
+      *> instead of flowing into rating. Passing records are
+      *> compacted down over the rejected ones in place (the same
+      *> "keep index trails scan index" shape WriteReport's own
+      *> callers use for per-record processing) and Policy-Count is
+      *> shrunk to match, so CalculatePremium and everything after it
+      *> only ever sees validated records. A run that rejects policies
+      *> will show a legitimate Sorted-vs-Rated difference on the
+      *> Control-total reconciliation report - that is
+      *> expected, not a bug.
+           MOVE 0 TO WS-Keep-Count
+           PERFORM VARYING WS-Scan-Index FROM 1 BY 1
+               UNTIL WS-Scan-Index > Policy-Count
+               PERFORM Edit-Policy-Record
+               IF WS-Valid-Flag = 'Y'
+                   ADD 1 TO WS-Keep-Count
+                   IF WS-Keep-Count NOT = WS-Scan-Index
+                       MOVE PolicyDB2Record(WS-Scan-Index) TO
+                           PolicyDB2Record(WS-Keep-Count)
+                   END-IF
+               ELSE
+                   PERFORM Write-Policy-Reject
+               END-IF
+           END-PERFORM
+           MOVE WS-Keep-Count TO Policy-Count
+           EXIT PROGRAM.
+
+       Edit-Policy-Record.
+           MOVE 'Y' TO WS-Valid-Flag
+           MOVE SPACES TO WS-Reject-Reason
+
+           IF Policy-Number OF PolicyDB2Record(WS-Scan-Index) = SPACES
+               MOVE 'N' TO WS-Valid-Flag
+               MOVE "MISSING POLICY NUMBER" TO WS-Reject-Reason
+           END-IF
+
+           IF WS-Valid-Flag = 'Y'
+               IF Policy-Type OF PolicyDB2Record(WS-Scan-Index)
+                       NOT = "CAR_INSURANCE"
+                   AND Policy-Type OF PolicyDB2Record(WS-Scan-Index)
+                       NOT = "HOME_INSURANCE"
+                   AND Policy-Type OF PolicyDB2Record(WS-Scan-Index)
+                       NOT = "LIFE_INSURANCE"
+                   MOVE 'N' TO WS-Valid-Flag
+                   MOVE "INVALID POLICY TYPE" TO WS-Reject-Reason
+               END-IF
+           END-IF
+
+           IF WS-Valid-Flag = 'Y'
+               IF Age OF PolicyDB2Record(WS-Scan-Index) > 120
+                   MOVE 'N' TO WS-Valid-Flag
+                   MOVE "AGE OUT OF RANGE" TO WS-Reject-Reason
+               END-IF
+           END-IF
+
+           IF WS-Valid-Flag = 'Y'
+               PERFORM Edit-Policy-Dates
+           END-IF.
+
+       Edit-Policy-Dates.
+           IF NOT (
+                   Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(1:2) IS NUMERIC
+                   AND Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(1:2) >= "01"
+                   AND Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(1:2) <= "12"
+                   AND Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(4:2) IS NUMERIC
+                   AND Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(4:2) >= "01"
+                   AND Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(4:2) <= "31"
+                   AND Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(7:4) IS NUMERIC )
+               MOVE 'N' TO WS-Valid-Flag
+               MOVE "INVALID EFFECTIVE DATE" TO WS-Reject-Reason
+           END-IF
+
+           IF WS-Valid-Flag = 'Y'
+               IF NOT (
+                       Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(1:2)
+                               IS NUMERIC
+                       AND Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(1:2) >= "01"
+                       AND Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(1:2) <= "12"
+                       AND Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(4:2)
+                               IS NUMERIC
+                       AND Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(4:2) >= "01"
+                       AND Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(4:2) <= "31"
+                       AND Policy-Expiration-Date OF
+                           PolicyDB2Record(WS-Scan-Index)(7:4)
+                               IS NUMERIC )
+                   MOVE 'N' TO WS-Valid-Flag
+                   MOVE "INVALID EXPIRATION DATE" TO WS-Reject-Reason
+               END-IF
+           END-IF
+
+           IF WS-Valid-Flag = 'Y'
+      *> Same MM/DD/YYYY-to-YYYYMMDD-to-FUNCTION INTEGER-OF-DATE
+      *> day-count idiom the other date checks in this system use - a
+      *> lexical compare of MM/DD/YYYY text sorts wrong across
+      *> month/year boundaries.
+               MOVE Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(7:4) TO
+                   WS-Effective-YYYYMMDD(1:4)
+               MOVE Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(1:2) TO
+                   WS-Effective-YYYYMMDD(5:2)
+               MOVE Policy-Effective-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(4:2) TO
+                   WS-Effective-YYYYMMDD(7:2)
+               MOVE Policy-Expiration-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(7:4) TO
+                   WS-Expiration-YYYYMMDD(1:4)
+               MOVE Policy-Expiration-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(1:2) TO
+                   WS-Expiration-YYYYMMDD(5:2)
+               MOVE Policy-Expiration-Date OF
+                       PolicyDB2Record(WS-Scan-Index)(4:2) TO
+                   WS-Expiration-YYYYMMDD(7:2)
+               IF FUNCTION INTEGER-OF-DATE(WS-Expiration-YYYYMMDD) <
+                       FUNCTION INTEGER-OF-DATE(WS-Effective-YYYYMMDD)
+                   MOVE 'N' TO WS-Valid-Flag
+                   MOVE "EXPIRATION BEFORE EFFECTIVE" TO
+                       WS-Reject-Reason
+               END-IF
+           END-IF.
+
+       Write-Policy-Reject.
+           OPEN EXTEND Policy-Reject-File
+           IF WS-Policy-Reject-Status = "35"
+               OPEN OUTPUT Policy-Reject-File
+           END-IF
+
+           MOVE Policy-Number OF PolicyDB2Record(WS-Scan-Index) TO
+               PR-Policy-Number
+           MOVE WS-Reject-Reason TO PR-Reject-Reason
+
+           WRITE Policy-Reject-Record
+           CLOSE Policy-Reject-File.
