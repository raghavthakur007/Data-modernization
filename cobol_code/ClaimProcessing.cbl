@@ -1,54 +1,442 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ClaimProcessing.
-AUTHOR. Udit Sharma.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 PolicyRecord.
-   05 Policy-Number      PIC X(10).
-   05 Policy-Holder-Name PIC X(50).
-   05 Premium-Amount     PIC 9(9)V99.
-   05 Policy-Type        PIC X(15).  
-   05 Coverage-Limits    PIC 9(9)V99.
-   05 Policy-Premium     PIC 9(9)V99.
-   05 Claim-Status       PIC X(10).
-
-LINKAGE SECTION.
-01 ClaimRecord.
-   05 Policy-Number      PIC X(10).
-   05 Date-of-Loss       PIC X(10).
-   05 Cause-of-Loss      PIC X(10).
-   05 Amount-of-Loss     PIC 9(9)V99.
-
-PROCEDURE DIVISION USING PolicyDB2File, ClaimRecord.
-    PERFORM VARYING Record-Count FROM 1 BY 1
-      UNTIL Record-Count > 10
-      IF PolicyDB2Record(Record-Count).Policy-Number = ClaimRecord.Policy-Number
-          MOVE PolicyDB2Record(Record-Count).Coverage-Limits TO PolicyRecord.Coverage-Limits
-          MOVE PolicyDB2Record(Record-Count).Policy-Premium TO PolicyRecord.Policy-Premium
-      END-IF
-    END-PERFORM.
-
-    IF ClaimRecord.Date-of-Loss > "12/31/2023"
-        MOVE "REJECT" TO Claim-Status
-    ELSE
-        MOVE ClaimRecord.Cause-of-Loss TO PolicyRecord.Policy-Type
-        IF PolicyRecord.Policy-Type = "FIRE"
-            MOVE 5000 TO ClaimRecord.Amount-of-Loss
-        ELSE IF PolicyRecord.Policy-Type = "THEFT"
-            MOVE 10000 TO ClaimRecord.Amount-of-Loss
-        ELSE IF PolicyRecord.Policy-Type = "FLOOD"
-            MOVE 20000 TO ClaimRecord.Amount-of-Loss
-        ELSE
-            MOVE 0 TO ClaimRecord.Amount-of-Loss
-            MOVE "REJECT" TO Claim-Status
-        END-IF
-        IF ClaimRecord.Amount-of-Loss <= PolicyRecord.Coverage-Limits
-            MOVE "PAY" TO Claim-Status
-        ELSE
-            MOVE "REJECT" TO Claim-Status
-        END-IF
-    END-IF
-
-    EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClaimProcessing.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Keyed direct read against the policy master
+      *> instead of scanning an in-memory table passed in by whatever
+      *> else happened to have fetched it.
+           COPY POLMSSEL.
+           SELECT Claims-Register-File ASSIGN TO "CLAIMS.REGISTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Claims-Register-Status.
+           SELECT Correspondence-File ASSIGN TO "CLAIMS.CORRESP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Correspondence-Status.
+           SELECT Disbursement-File ASSIGN TO "CLAIMS.DISBURSE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Disbursement-Status.
+           SELECT Claims-Reject-File ASSIGN TO "CLAIMS.REJECTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Claims-Reject-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+           COPY POLMSREC.
+
+       FD  Claims-Register-File.
+           COPY CLMREGREC.
+
+       FD  Correspondence-File.
+       01  Correspondence-Record.
+           05  CO-Policy-Number       PIC X(10).
+           05  CO-Policy-Holder-Name  PIC X(50).
+           05  CO-Policy-Holder-Address PIC X(60).
+           05  CO-Date-of-Loss        PIC X(10).
+           05  CO-Cause-of-Loss       PIC X(10).
+           05  CO-Amount-of-Loss      PIC 9(9)V99.
+           05  CO-Claim-Status        PIC X(10).
+           05  CO-Reason              PIC X(40).
+
+       FD  Disbursement-File.
+       01  Disbursement-Record.
+           05  DB-Policy-Number       PIC X(10).
+           05  DB-Payee               PIC X(50).
+           05  DB-Net-Payment-Amount  PIC 9(9)V99.
+           05  DB-Disbursement-Date   PIC X(10).
+
+       FD  Claims-Reject-File.
+           COPY CLMREJREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Claims-Reject-Status PIC XX.
+       01  WS-Policy-Master-Status PIC XX.
+       01  WS-Valid-Claim-Flag    PIC X VALUE 'Y'.
+       01  WS-Claim-Reject-Reason PIC X(40).
+       01  WS-Matched-Index      PIC 9(8) COMP VALUE 0.
+       01  WS-New-Cumulative-Paid PIC 9(9)V99.
+       01  WS-Claims-Register-Status PIC XX.
+       01  WS-Correspondence-Status PIC XX.
+       01  WS-Correspondence-Reason PIC X(40).
+       01  WS-Disbursement-Status PIC XX.
+       01  WS-Manual-Review-Flag PIC X VALUE 'N'.
+       01  WS-Program-Name       PIC X(20) VALUE "ClaimProcessing".
+      *> WriteExceptionReport's LK-Offending-Value is PIC X(15);
+      *> GnuCOBOL sizes a BY REFERENCE argument to the sending field
+      *> itself, so a shorter field passed straight into the CALL lets
+      *> the callee's MOVE read past the end of it. Cause-of-Loss is
+      *> only PIC X(10), so it is moved in here first.
+       01  WS-Offending-Value    PIC X(15).
+       01  WS-Near-Limit-Threshold PIC 9(9)V99.
+       01  WS-Current-Date.
+           05  WS-Current-Year   PIC 9(4).
+           05  WS-Current-Month  PIC 9(2).
+           05  WS-Current-Day    PIC 9(2).
+       01  WS-Loss-YYYYMMDD       PIC 9(8).
+       01  WS-Effective-YYYYMMDD  PIC 9(8).
+       01  WS-Expiration-YYYYMMDD PIC 9(8).
+       01  WS-Loss-Days            PIC S9(9).
+       01  WS-Effective-Days       PIC S9(9).
+       01  WS-Expiration-Days      PIC S9(9).
+       COPY POLMSREC REPLACING Policy-Master-Record BY PolicyRecord.
+
+       LINKAGE SECTION.
+           COPY CLMREC.
+
+       PROCEDURE DIVISION USING ClaimRecord.
+       Begin-Claim.
+           MOVE 0 TO Net-Payment-Amount OF ClaimRecord
+           MOVE 0 TO WS-Matched-Index
+           MOVE SPACES TO PolicyRecord
+           PERFORM Validate-Claim-Record
+
+           IF WS-Valid-Claim-Flag = 'N'
+               PERFORM Write-Claims-Reject
+               MOVE "REJECT" TO Claim-Status OF ClaimRecord
+           ELSE
+               PERFORM Lookup-Policy-Master
+
+               IF WS-Matched-Index = 0
+                   MOVE "REJECT" TO Claim-Status OF ClaimRecord
+               ELSE
+      *> In-force check now runs off this policy's own effective and
+      *> expiration dates rather than one hardcoded cutoff for every
+      *> policy in the book.
+                   PERFORM Compute-Loss-Date-Days
+                   IF WS-Loss-Days < WS-Effective-Days
+                           OR WS-Loss-Days > WS-Expiration-Days
+                       MOVE "REJECT" TO Claim-Status OF ClaimRecord
+                   ELSE
+                       PERFORM Score-Fraud-Risk
+                       IF WS-Manual-Review-Flag = 'Y'
+                           MOVE "REVIEW" TO Claim-Status OF ClaimRecord
+                       ELSE
+      *> Cause-of-Loss only gates eligibility/coverage now - the
+      *> payout runs off the adjuster-entered Amount-of-Loss itself,
+      *> not a canned amount per cause.
+                           IF Cause-of-Loss OF ClaimRecord = "FIRE"
+                                   OR Cause-of-Loss OF ClaimRecord =
+                                       "THEFT"
+                                   OR Cause-of-Loss OF ClaimRecord =
+                                       "FLOOD"
+      *> Deductible is netted out of the payment, and the running
+      *> cumulative-paid total for this policy (not just this one
+      *> claim) is what gets checked against Coverage-Limits, so a
+      *> string of partial claims can't together blow through the
+      *> limit.
+                               PERFORM Adjudicate-Covered-Loss
+                           ELSE
+                               MOVE "REJECT" TO
+                                   Claim-Status OF ClaimRecord
+                               MOVE Cause-of-Loss OF ClaimRecord TO
+                                   WS-Offending-Value
+                               CALL "WriteExceptionReport" USING
+                                   Policy-Number OF ClaimRecord,
+                                   WS-Program-Name,
+                                   WS-Offending-Value
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO Decision-Date OF ClaimRecord
+
+           IF WS-Matched-Index NOT = 0
+               PERFORM Update-Policy-Claim-Status
+           END-IF
+
+           PERFORM Write-Claims-Register
+           PERFORM Write-Correspondence
+           IF Claim-Status OF ClaimRecord = "PAY"
+               PERFORM Write-Disbursement-Extract
+           END-IF
+
+           EXIT PROGRAM.
+
+       Lookup-Policy-Master.
+      *> A keyed direct read against the policy master
+      *> replaces the old linear scan of a PolicyDB2File table passed
+      *> in by the caller. WS-Matched-Index is kept as a found/not-
+      *> found flag (0 = no match) rather than a table subscript now,
+      *> so the rest of this program's "IF WS-Matched-Index NOT = 0"
+      *> logic did not need to change.
+           MOVE 0 TO WS-Matched-Index
+           OPEN INPUT POLICY-MASTER-FILE
+           MOVE Policy-Number OF ClaimRecord TO
+               Policy-Number OF Policy-Master-Record
+           READ POLICY-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-Policy-Master-Status = "00"
+               AND Policy-Status OF Policy-Master-Record NOT =
+                   "CANCELLED"
+               MOVE Policy-Master-Record TO PolicyRecord
+               MOVE 1 TO WS-Matched-Index
+           END-IF
+           CLOSE POLICY-MASTER-FILE.
+
+       Compute-Loss-Date-Days.
+      *> Same MM/DD/YYYY-to-YYYYMMDD-to-FUNCTION INTEGER-OF-DATE
+      *> day-count idiom PolicyCancellation/PolicyEndorsement use -
+      *> a lexical compare of MM/DD/YYYY text sorts wrong across
+      *> month/year boundaries.
+           MOVE Date-of-Loss OF ClaimRecord(7:4) TO
+               WS-Loss-YYYYMMDD(1:4)
+           MOVE Date-of-Loss OF ClaimRecord(1:2) TO
+               WS-Loss-YYYYMMDD(5:2)
+           MOVE Date-of-Loss OF ClaimRecord(4:2) TO
+               WS-Loss-YYYYMMDD(7:2)
+           MOVE Policy-Effective-Date OF PolicyRecord(7:4) TO
+               WS-Effective-YYYYMMDD(1:4)
+           MOVE Policy-Effective-Date OF PolicyRecord(1:2) TO
+               WS-Effective-YYYYMMDD(5:2)
+           MOVE Policy-Effective-Date OF PolicyRecord(4:2) TO
+               WS-Effective-YYYYMMDD(7:2)
+           MOVE Policy-Expiration-Date OF PolicyRecord(7:4) TO
+               WS-Expiration-YYYYMMDD(1:4)
+           MOVE Policy-Expiration-Date OF PolicyRecord(1:2) TO
+               WS-Expiration-YYYYMMDD(5:2)
+           MOVE Policy-Expiration-Date OF PolicyRecord(4:2) TO
+               WS-Expiration-YYYYMMDD(7:2)
+           COMPUTE WS-Loss-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Loss-YYYYMMDD)
+           COMPUTE WS-Effective-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Effective-YYYYMMDD)
+           COMPUTE WS-Expiration-Days =
+               FUNCTION INTEGER-OF-DATE(WS-Expiration-YYYYMMDD).
+
+       Adjudicate-Covered-Loss.
+           IF Amount-of-Loss OF ClaimRecord >
+                   Policy-Deductible OF PolicyRecord
+               COMPUTE WS-New-Cumulative-Paid =
+                   Cumulative-Claims-Paid OF PolicyRecord +
+                   Amount-of-Loss OF ClaimRecord -
+                   Policy-Deductible OF PolicyRecord
+               IF WS-New-Cumulative-Paid <=
+                       Coverage-Limits OF PolicyRecord
+                   COMPUTE Net-Payment-Amount OF ClaimRecord =
+                       Amount-of-Loss OF ClaimRecord -
+                       Policy-Deductible OF PolicyRecord
+                   MOVE "PAY" TO Claim-Status OF ClaimRecord
+                   IF WS-Matched-Index NOT = 0
+                       PERFORM Update-Policy-Cumulative-Paid
+                   END-IF
+               ELSE
+                   MOVE "REJECT" TO Claim-Status OF ClaimRecord
+               END-IF
+           ELSE
+               MOVE "REJECT" TO Claim-Status OF ClaimRecord
+           END-IF.
+
+       Update-Policy-Cumulative-Paid.
+      *> Re-reads the master under I-O so the REWRITE below persists
+      *> the new cumulative-claims-paid total, instead of only ever
+      *> updating the copy of the record this program already has.
+           OPEN I-O POLICY-MASTER-FILE
+           MOVE Policy-Number OF ClaimRecord TO
+               Policy-Number OF Policy-Master-Record
+           READ POLICY-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-Policy-Master-Status = "00"
+               MOVE WS-New-Cumulative-Paid TO
+                   Cumulative-Claims-Paid OF Policy-Master-Record
+               REWRITE Policy-Master-Record
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF
+           CLOSE POLICY-MASTER-FILE.
+
+       Update-Policy-Claim-Status.
+      *> Keeps Latest-Claim-Status/Latest-Claim-Decision-
+      *> Date on the master current for every decision (PAY, REJECT,
+      *> or REVIEW), not just paid claims, so PolicyInquiry's keyed
+      *> read of the master always reflects this claim's outcome.
+           OPEN I-O POLICY-MASTER-FILE
+           MOVE Policy-Number OF ClaimRecord TO
+               Policy-Number OF Policy-Master-Record
+           READ POLICY-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-Policy-Master-Status = "00"
+               MOVE Claim-Status OF ClaimRecord TO
+                   Latest-Claim-Status OF Policy-Master-Record
+               MOVE Decision-Date OF ClaimRecord TO
+                   Latest-Claim-Decision-Date OF Policy-Master-Record
+               REWRITE Policy-Master-Record
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF
+           CLOSE POLICY-MASTER-FILE.
+
+       Validate-Claim-Record.
+      *> Basic field-level edits run before this claim is allowed
+      *> anywhere near fraud scoring or payment - a malformed
+      *> Policy-Number, a zero-or-less Amount-of-Loss, a blank
+      *> Cause-of-Loss, or a Date-of-Loss that isn't even a real date
+      *> all get diverted to CLAIMS.REJECTS instead of flowing into
+      *> the rest of this program.
+           MOVE 'Y' TO WS-Valid-Claim-Flag
+           MOVE SPACES TO WS-Claim-Reject-Reason
+
+           IF Policy-Number OF ClaimRecord = SPACES
+               MOVE 'N' TO WS-Valid-Claim-Flag
+               MOVE "MISSING POLICY NUMBER" TO WS-Claim-Reject-Reason
+           END-IF
+
+           IF WS-Valid-Claim-Flag = 'Y'
+               IF Amount-of-Loss OF ClaimRecord NOT > 0
+                   MOVE 'N' TO WS-Valid-Claim-Flag
+                   MOVE "AMOUNT OF LOSS NOT POSITIVE" TO
+                       WS-Claim-Reject-Reason
+               END-IF
+           END-IF
+
+           IF WS-Valid-Claim-Flag = 'Y'
+               IF Cause-of-Loss OF ClaimRecord = SPACES
+                   MOVE 'N' TO WS-Valid-Claim-Flag
+                   MOVE "MISSING CAUSE OF LOSS" TO
+                       WS-Claim-Reject-Reason
+               END-IF
+           END-IF
+
+           IF WS-Valid-Claim-Flag = 'Y'
+               IF NOT (
+                       Date-of-Loss OF ClaimRecord(1:2) IS NUMERIC
+                       AND Date-of-Loss OF ClaimRecord(1:2) >= "01"
+                       AND Date-of-Loss OF ClaimRecord(1:2) <= "12"
+                       AND Date-of-Loss OF ClaimRecord(4:2) IS NUMERIC
+                       AND Date-of-Loss OF ClaimRecord(4:2) >= "01"
+                       AND Date-of-Loss OF ClaimRecord(4:2) <= "31"
+                       AND Date-of-Loss OF ClaimRecord(7:4) IS NUMERIC )
+                   MOVE 'N' TO WS-Valid-Claim-Flag
+                   MOVE "INVALID DATE OF LOSS" TO
+                       WS-Claim-Reject-Reason
+               END-IF
+           END-IF.
+
+       Write-Claims-Reject.
+           OPEN EXTEND Claims-Reject-File
+           IF WS-Claims-Reject-Status = "35"
+               OPEN OUTPUT Claims-Reject-File
+           END-IF
+
+           MOVE Policy-Number OF ClaimRecord TO CJ-Policy-Number
+           MOVE WS-Claim-Reject-Reason TO CJ-Reject-Reason
+
+           WRITE Claims-Reject-Record
+           CLOSE Claims-Reject-File.
+
+       Score-Fraud-Risk.
+      *> Flags claims that would otherwise auto-decide into a manual-
+      *> review queue (Claim-Status = "REVIEW" on the Claims Register)
+      *> instead of letting them sail through:
+      *> - loss reported in the same month/year the policy expires
+      *> (boundary-dated claims)
+      *> - loss amount at or above 90% of Coverage-Limits
+      *> - a claim has already been paid on this policy this term
+      *> (repeat-claim pattern)
+           MOVE 'N' TO WS-Manual-Review-Flag
+
+           IF Date-of-Loss OF ClaimRecord(1:2) =
+                   Policy-Expiration-Date OF PolicyRecord(1:2)
+               AND Date-of-Loss OF ClaimRecord(7:4) =
+                   Policy-Expiration-Date OF PolicyRecord(7:4)
+               MOVE 'Y' TO WS-Manual-Review-Flag
+           END-IF
+
+           COMPUTE WS-Near-Limit-Threshold =
+               Coverage-Limits OF PolicyRecord * 0.9
+           IF Amount-of-Loss OF ClaimRecord >= WS-Near-Limit-Threshold
+               MOVE 'Y' TO WS-Manual-Review-Flag
+           END-IF
+
+           IF Cumulative-Claims-Paid OF PolicyRecord > 0
+               MOVE 'Y' TO WS-Manual-Review-Flag
+           END-IF.
+
+       Write-Claims-Register.
+      *> One Claims Register record per claim adjudicated - this is
+      *> the only historical record of what was filed and how it was
+      *> decided, so every call appends a row rather than batching.
+           OPEN EXTEND Claims-Register-File
+           IF WS-Claims-Register-Status = "35"
+               OPEN OUTPUT Claims-Register-File
+           END-IF
+
+           MOVE Policy-Number OF ClaimRecord TO CR-Policy-Number
+           MOVE Date-of-Loss OF ClaimRecord TO CR-Date-of-Loss
+           MOVE Cause-of-Loss OF ClaimRecord TO CR-Cause-of-Loss
+           MOVE Amount-of-Loss OF ClaimRecord TO CR-Amount-of-Loss
+           MOVE Net-Payment-Amount OF ClaimRecord TO
+               CR-Net-Payment-Amount
+           MOVE Claim-Status OF ClaimRecord TO CR-Claim-Status
+           MOVE Decision-Date OF ClaimRecord TO CR-Decision-Date
+           MOVE Policy-Type OF PolicyRecord TO CR-Policy-Type
+
+           WRITE Claims-Register-Record
+           CLOSE Claims-Register-File.
+
+       Write-Correspondence.
+      *> Tells the policyholder what happened to their claim - the
+      *> mailing/notification process picks this file up.
+           EVALUATE Claim-Status OF ClaimRecord
+               WHEN "PAY"
+                   MOVE "Claim approved for payment." TO
+                       WS-Correspondence-Reason
+               WHEN "REVIEW"
+                   MOVE "Claim is under manual review." TO
+                       WS-Correspondence-Reason
+               WHEN OTHER
+                   MOVE "Claim denied - not covered under policy terms."
+                       TO WS-Correspondence-Reason
+           END-EVALUATE
+
+           OPEN EXTEND Correspondence-File
+           IF WS-Correspondence-Status = "35"
+               OPEN OUTPUT Correspondence-File
+           END-IF
+
+           MOVE Policy-Number OF ClaimRecord TO CO-Policy-Number
+           MOVE Policy-Holder-Name OF PolicyRecord TO
+               CO-Policy-Holder-Name
+           MOVE Policy-Holder-Address OF PolicyRecord TO
+               CO-Policy-Holder-Address
+           MOVE Date-of-Loss OF ClaimRecord TO CO-Date-of-Loss
+           MOVE Cause-of-Loss OF ClaimRecord TO CO-Cause-of-Loss
+           MOVE Amount-of-Loss OF ClaimRecord TO CO-Amount-of-Loss
+           MOVE Claim-Status OF ClaimRecord TO CO-Claim-Status
+           MOVE WS-Correspondence-Reason TO CO-Reason
+
+           WRITE Correspondence-Record
+           CLOSE Correspondence-File.
+
+       Write-Disbursement-Extract.
+      *> Feeds check-printing/EFT for every PAY decision - payee is
+      *> the policyholder of record, amount is net of deductible.
+           OPEN EXTEND Disbursement-File
+           IF WS-Disbursement-Status = "35"
+               OPEN OUTPUT Disbursement-File
+           END-IF
+
+           MOVE Policy-Number OF ClaimRecord TO DB-Policy-Number
+           MOVE Policy-Holder-Name OF PolicyRecord TO DB-Payee
+           MOVE Net-Payment-Amount OF ClaimRecord TO
+               DB-Net-Payment-Amount
+           MOVE Decision-Date OF ClaimRecord TO DB-Disbursement-Date
+
+           WRITE Disbursement-Record
+           CLOSE Disbursement-File.
