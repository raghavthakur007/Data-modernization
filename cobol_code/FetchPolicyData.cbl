@@ -1,68 +1,166 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FetchPolicyData.
-AUTHOR. Udit Sharma.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 PolicyDB2File.
-   05 PolicyDB2Record OCCURS 10 TIMES.
-      10 Policy-Number      PIC X(10).
-      10 Policy-Holder-Name PIC X(50).
-      10 Premium-Amount     PIC 9(9)V99.
-      10 Policy-Type        PIC X(15).  // Increased the size to accommodate the longest policy_type
-      10 Coverage-Limits    PIC 9(9)V99.
-      10 Policy-Premium     PIC 9(9)V99.
-      10 Age                PIC 9(3).
-      10 Car-Value          PIC 9(9)V99.
-      10 Property-Type      PIC X(20).
-      10 Property-Value     PIC 9(9)V99.
-      10 Coverage-Amount    PIC 9(9)V99.
-
-PROCEDURE DIVISION USING PolicyDB2File, WS-Sort-Buffer.
-    DISPLAY "Fetching policy data from DB2..."
-    PERFORM VARYING Record-Count FROM 1 BY 1
-      UNTIL Record-Count > 10
-      MOVE SPACES TO PolicyDB2Record(Record-Count)
-
-      // Simulate fetching random data for each policy record
-      MOVE "POLICY00" & Record-Count TO Policy-Number(Record-Count)
-      MOVE "Policy Holder " & Record-Count TO Policy-Holder-Name(Record-Count)
-      COMPUTE Premium-Amount(Record-Count) = Record-Count * 100.50
-      MOVE RANDOM-POLICY-TYPE TO Policy-Type(Record-Count)
-      COMPUTE Coverage-Limits(Record-Count) = Record-Count * 1000
-      COMPUTE Policy-Premium(Record-Count) = Record-Count * 200.75
-      MOVE Record-Count TO Age(Record-Count)
-      COMPUTE Car-Value(Record-Count) = Record-Count * 5000.50
-      MOVE RANDOM-PROPERTY-TYPE TO Property-Type(Record-Count)
-      COMPUTE Property-Value(Record-Count) = Record-Count * 10000.25
-      COMPUTE Coverage-Amount(Record-Count) = Record-Count * 5000
-    END-PERFORM.
-    DISPLAY "Policy data fetched."
-    EXIT PROGRAM.
-
-RANDOM-POLICY-TYPE SECTION.
-01 Random-Policy-Type PIC X.
-PROCEDURE DIVISION.
-    MOVE FUNCTION RANDOM(3) TO Random-Policy-Type
-    IF Random-Policy-Type = 1
-        MOVE "CAR_INSURANCE" TO Random-Policy-Type
-    ELSE IF Random-Policy-Type = 2
-        MOVE "HOME_INSURANCE" TO Random-Policy-Type
-    ELSE
-        MOVE "LIFE_INSURANCE" TO Random-Policy-Type
-    END-IF.
-    EXIT PROGRAM.
-
-RANDOM-PROPERTY-TYPE SECTION.
-01 Random-Property-Type PIC X.
-PROCEDURE DIVISION.
-    MOVE FUNCTION RANDOM(3) TO Random-Property-Type
-    IF Random-Property-Type = 1
-        MOVE "Condo" TO Random-Property-Type
-    ELSE IF Random-Property-Type = 2
-        MOVE "Townhouse" TO Random-Property-Type
-    ELSE
-        MOVE "Single-family home" TO Random-Property-Type
-    END-IF.
-    EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FetchPolicyData.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY POLMSSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+           COPY POLMSREC.
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *> DB2 host variables for the POLICY_MASTER cursor - see
+      *> copybooks/POLMSHV.cpy.
+           COPY POLMSHV.
+
+           EXEC SQL
+               DECLARE POLICY-CURSOR CURSOR FOR
+               SELECT POLICY_NUMBER, POLICY_HOLDER_NAME,
+                      POLICY_HOLDER_ADDRESS, PREMIUM_AMOUNT,
+                      POLICY_TYPE, COVERAGE_LIMITS, POLICY_PREMIUM, AGE,
+                      CAR_VALUE, PROPERTY_TYPE, PROPERTY_VALUE,
+                      COVERAGE_AMOUNT, POLICY_EFFECTIVE_DATE,
+                      POLICY_EXPIRATION_DATE, POLICY_DEDUCTIBLE,
+                      CUMULATIVE_CLAIMS_PAID, STATE_CODE,
+                      CURRENCY_CODE, AGENT_CODE,
+                      POLICY_STATUS, CUMULATIVE_PREMIUM_PAID,
+                      DELINQUENCY_FLAG
+                 FROM POLICY_MASTER
+           END-EXEC.
+
+       01  WS-Policy-Master-Status   PIC XX.
+       01  Record-Count              PIC 9(8) COMP VALUE 0.
+      *> Upper bound on how many rows this run can bring back - tied
+      *> to PolicyDB2File's own OCCURS 1 TO 100000 TIMES cap (POLMSTBL)
+      *> rather than an arbitrary nightly-volume guess, so every row
+      *> POLICY_MASTER actually has flows through unless the table
+      *> itself grows past what PolicyDB2File can hold.
+       01  WS-Fetch-Count            PIC 9(8) COMP VALUE 100000.
+       COPY POLMSREC REPLACING Policy-Master-Record BY WS-Policy-Entry.
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+       01  WS-Sort-Buffer.
+           05  Sort-Key              PIC X(10).
+           05  Sort-Data             PIC X(200).
+
+       PROCEDURE DIVISION USING PolicyDB2File, WS-Sort-Buffer.
+       Begin-Fetch.
+           DISPLAY "Fetching policy data from DB2..."
+           OPEN I-O POLICY-MASTER-FILE
+           IF WS-Policy-Master-Status = "35"
+               CLOSE POLICY-MASTER-FILE
+               OPEN OUTPUT POLICY-MASTER-FILE
+               CLOSE POLICY-MASTER-FILE
+               OPEN I-O POLICY-MASTER-FILE
+           END-IF
+
+           EXEC SQL
+               OPEN POLICY-CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Error opening POLICY-CURSOR, SQLCODE="
+                   SQLCODE
+           ELSE
+               PERFORM UNTIL SQLCODE NOT = 0
+                       OR Record-Count >= WS-Fetch-Count
+                   EXEC SQL
+                       FETCH POLICY-CURSOR
+                       INTO :HV-Policy-Number, :HV-Policy-Holder-Name,
+                            :HV-Policy-Holder-Address,
+                            :HV-Premium-Amount, :HV-Policy-Type,
+                            :HV-Coverage-Limits, :HV-Policy-Premium,
+                            :HV-Age, :HV-Car-Value, :HV-Property-Type,
+                            :HV-Property-Value, :HV-Coverage-Amount,
+                            :HV-Policy-Effective-Date,
+                            :HV-Policy-Expiration-Date,
+                            :HV-Policy-Deductible,
+                            :HV-Cumulative-Claims-Paid,
+                            :HV-State-Code, :HV-Currency-Code,
+                            :HV-Agent-Code,
+                            :HV-Policy-Status,
+                            :HV-Cumulative-Premium-Paid,
+                            :HV-Delinquency-Flag
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       ADD 1 TO Record-Count
+                       PERFORM Move-Host-Vars-To-Policy-Entry
+                       MOVE WS-Policy-Entry TO
+                           PolicyDB2Record(Record-Count)
+                       MOVE WS-Policy-Entry TO Policy-Master-Record
+                       REWRITE Policy-Master-Record
+                           INVALID KEY
+                           WRITE Policy-Master-Record
+                       END-REWRITE
+                   ELSE IF SQLCODE NOT = 100
+                       DISPLAY "Error fetching POLICY-CURSOR, SQLCODE="
+                           SQLCODE
+                   END-IF
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL
+                   CLOSE POLICY-CURSOR
+               END-EXEC
+           END-IF
+
+           MOVE Record-Count TO Policy-Count
+           CLOSE POLICY-MASTER-FILE
+           DISPLAY "Policy data fetched."
+           EXIT PROGRAM.
+
+      *> Field-by-field, not one group MOVE - HV-Policy-Row only
+      *> carries what POLICY_MASTER itself has, while WS-Policy-Entry
+      *> (POLMSREC's layout) also carries fields this DB2 fetch never
+      *> populates (Latest-Claim-Status/Decision-Date, Vehicle-Count/
+      *> Schedule), which are defaulted here the same way
+      *> NewBusinessIssuance defaults them for a brand-new policy.
+       Move-Host-Vars-To-Policy-Entry.
+           MOVE HV-Policy-Number TO Policy-Number OF WS-Policy-Entry
+           MOVE HV-Policy-Holder-Name TO
+               Policy-Holder-Name OF WS-Policy-Entry
+           MOVE HV-Policy-Holder-Address TO
+               Policy-Holder-Address OF WS-Policy-Entry
+           MOVE HV-Premium-Amount TO
+               Premium-Amount OF WS-Policy-Entry
+           MOVE HV-Policy-Type TO Policy-Type OF WS-Policy-Entry
+           MOVE HV-Coverage-Limits TO
+               Coverage-Limits OF WS-Policy-Entry
+           MOVE HV-Policy-Premium TO
+               Policy-Premium OF WS-Policy-Entry
+           MOVE HV-Age TO Age OF WS-Policy-Entry
+           MOVE HV-Car-Value TO Car-Value OF WS-Policy-Entry
+           MOVE HV-Property-Type TO Property-Type OF WS-Policy-Entry
+           MOVE HV-Property-Value TO
+               Property-Value OF WS-Policy-Entry
+           MOVE HV-Coverage-Amount TO
+               Coverage-Amount OF WS-Policy-Entry
+           MOVE HV-Policy-Effective-Date TO
+               Policy-Effective-Date OF WS-Policy-Entry
+           MOVE HV-Policy-Expiration-Date TO
+               Policy-Expiration-Date OF WS-Policy-Entry
+           MOVE HV-Policy-Deductible TO
+               Policy-Deductible OF WS-Policy-Entry
+           MOVE HV-Cumulative-Claims-Paid TO
+               Cumulative-Claims-Paid OF WS-Policy-Entry
+           MOVE HV-State-Code TO State-Code OF WS-Policy-Entry
+           MOVE HV-Currency-Code TO Currency-Code OF WS-Policy-Entry
+           MOVE HV-Agent-Code TO Agent-Code OF WS-Policy-Entry
+           MOVE HV-Policy-Status TO Policy-Status OF WS-Policy-Entry
+           MOVE HV-Cumulative-Premium-Paid TO
+               Cumulative-Premium-Paid OF WS-Policy-Entry
+           MOVE HV-Delinquency-Flag TO
+               Delinquency-Flag OF WS-Policy-Entry
+           MOVE SPACES TO Latest-Claim-Status OF WS-Policy-Entry
+           MOVE SPACES TO
+               Latest-Claim-Decision-Date OF WS-Policy-Entry
+           MOVE 0 TO Vehicle-Count OF WS-Policy-Entry.
