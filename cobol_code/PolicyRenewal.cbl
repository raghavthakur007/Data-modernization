@@ -1,46 +1,216 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PolicyRenewal.
-AUTHOR. Udit Sharma.
-DATE-WRITTEN. 2023-07-21.
-DATE-COMPILED.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 PolicyRecord.
-   05 Policy-Number      PIC X(10).
-   05 Policy-Holder-Name PIC X(50).
-   05 Premium-Amount     PIC 9(9)V99.
-   05 Policy-Type        PIC X(15).  
-   05 Coverage-Limits    PIC 9(9)V99.
-   05 Policy-Premium     PIC 9(9)V99.
-
-LINKAGE SECTION.
-01 PolicyDB2File.
-   05 PolicyDB2Record OCCURS 10 TIMES.
-      10 Policy-Number      PIC X(10).
-      10 Policy-Holder-Name PIC X(50).
-      10 Premium-Amount     PIC 9(9)V99.
-      10 Policy-Type        PIC X(15).  
-      10 Coverage-Limits    PIC 9(9)V99.
-      10 Policy-Premium     PIC 9(9)V99.
-
-PROCEDURE DIVISION USING PolicyDB2File.
-    PERFORM VARYING Record-Count FROM 1 BY 1
-      UNTIL Record-Count > 10
-      MOVE Policy-Type TO PolicyRecord.Policy-Type
-      IF PolicyRecord.Policy-Type = "CAR_INSURANCE"
-          MOVE 200000 TO PolicyRecord.Coverage-Limits
-          MOVE 1200 TO PolicyRecord.Policy-Premium
-      ELSE IF PolicyRecord.Policy-Type = "HOME_INSURANCE"
-          MOVE 600000 TO PolicyRecord.Coverage-Limits
-          MOVE 2400 TO PolicyRecord.Policy-Premium
-      ELSE IF PolicyRecord.Policy-Type = "LIFE_INSURANCE"
-          MOVE 1200000 TO PolicyRecord.Coverage-Limits
-          MOVE 3600 TO PolicyRecord.Policy-Premium
-      ELSE
-          MOVE 0 TO PolicyRecord.Coverage-Limits
-          MOVE 0 TO PolicyRecord.Policy-Premium
-      END-IF
-      MOVE PolicyRecord.Coverage-Limits TO Coverage-Limits(Record-Count)
-      MOVE PolicyRecord.Policy-Premium TO Policy-Premium(Record-Count)
-    END-PERFORM.
-    EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PolicyRenewal.
+       AUTHOR. Udit Sharma.
+       DATE-WRITTEN. 2023-07-21.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Claims-Register-File ASSIGN TO "CLAIMS.REGISTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Claims-Register-Status.
+           SELECT Renewal-Notice-File ASSIGN TO "RENEWAL.NOTICE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Renewal-Notice-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Claims-Register-File.
+           COPY CLMREGREC.
+
+       FD  Renewal-Notice-File.
+           COPY RENNOTC.
+
+       WORKING-STORAGE SECTION.
+       01  Record-Count          PIC 9(8) COMP.
+       01  WS-Program-Name       PIC X(20) VALUE "PolicyRenewal".
+       01  WS-Old-Premium        PIC 9(9)V99.
+      *> WritePremiumHistory's LK-Reason is PIC X(20); GnuCOBOL sizes a
+      *> BY REFERENCE literal argument to the literal itself, so the
+      *> reason literal is moved in here first rather than passed
+      *> straight into the CALL.
+       01  WS-Premium-History-Reason PIC X(20).
+       01  WS-Claims-Register-Status PIC XX.
+       01  WS-Claims-Count       PIC 9(5).
+       01  WS-Claims-Paid-Total  PIC 9(9)V99.
+       01  WS-Claims-Multiplier  PIC 9V99.
+       01  WS-Loss-Ratio         PIC 9(3)V99.
+       01  WS-Renewal-Notice-Status PIC XX.
+       01  WS-Renewal-Status     PIC X(10).
+       01  WS-Renewal-Reason     PIC X(40).
+       01  WS-Current-Date.
+           05  WS-Current-Year   PIC 9(4).
+           05  WS-Current-Month  PIC 9(2).
+           05  WS-Current-Day    PIC 9(2).
+       COPY POLMSREC REPLACING Policy-Master-Record BY PolicyRecord.
+       COPY CLMREGTBL.
+
+       LINKAGE SECTION.
+           COPY POLMSTBL.
+
+       PROCEDURE DIVISION USING PolicyDB2File.
+       Begin-Renewal.
+           PERFORM Load-Claims-Register
+
+           PERFORM VARYING Record-Count FROM 1 BY 1
+               UNTIL Record-Count > Policy-Count
+               IF Policy-Status OF PolicyDB2Record(Record-Count)
+                       NOT = "CANCELLED"
+               MOVE Policy-Premium OF PolicyDB2Record(Record-Count)
+                   TO WS-Old-Premium
+               MOVE Policy-Type OF PolicyDB2Record(Record-Count)
+                   TO Policy-Type OF PolicyRecord
+               MOVE "RENEWED" TO WS-Renewal-Status
+               MOVE "Policy renewed." TO WS-Renewal-Reason
+               IF Policy-Type OF PolicyRecord = "CAR_INSURANCE"
+                   MOVE 200000 TO Coverage-Limits OF PolicyRecord
+                   MOVE 1200 TO Policy-Premium OF PolicyRecord
+               ELSE IF Policy-Type OF PolicyRecord = "HOME_INSURANCE"
+                   MOVE 600000 TO Coverage-Limits OF PolicyRecord
+                   MOVE 2400 TO Policy-Premium OF PolicyRecord
+               ELSE IF Policy-Type OF PolicyRecord = "LIFE_INSURANCE"
+                   MOVE 1200000 TO Coverage-Limits OF PolicyRecord
+                   MOVE 3600 TO Policy-Premium OF PolicyRecord
+               ELSE
+                   MOVE 0 TO Coverage-Limits OF PolicyRecord
+                   MOVE 0 TO Policy-Premium OF PolicyRecord
+                   MOVE "DECLINED" TO WS-Renewal-Status
+                   MOVE "Unrecognized policy type." TO WS-Renewal-Reason
+                   CALL "WriteExceptionReport" USING
+                       Policy-Number OF PolicyDB2Record(Record-Count),
+                       WS-Program-Name, Policy-Type OF PolicyRecord
+               END-IF
+               END-IF
+               END-IF
+
+               IF Policy-Premium OF PolicyRecord > 0
+                   PERFORM Apply-Claims-History-Adjustment
+               END-IF
+
+               MOVE Coverage-Limits OF PolicyRecord
+                   TO Coverage-Limits OF PolicyDB2Record(Record-Count)
+               MOVE Policy-Premium OF PolicyRecord
+                   TO Policy-Premium OF PolicyDB2Record(Record-Count)
+               MOVE "RENEWAL" TO WS-Premium-History-Reason
+               CALL "WritePremiumHistory" USING
+                   Policy-Number OF PolicyDB2Record(Record-Count),
+                   WS-Old-Premium, Policy-Premium OF PolicyRecord,
+                   WS-Premium-History-Reason,
+                   Policy-Expiration-Date OF
+                       PolicyDB2Record(Record-Count)
+
+               PERFORM Write-Renewal-Notice
+               END-IF
+           END-PERFORM
+
+      *> Renewal premium is just as billable as a new-
+      *> business premium, so the renewed book gets run through the
+      *> same billing extract CalculatePremium's rated book does.
+           CALL "BillingExtract" USING PolicyDB2File
+           EXIT PROGRAM.
+
+       Load-Claims-Register.
+      *> Claims history comes from the Claims Register ClaimProcessing
+      *> already writes - not re-derived here. A policy
+      *> with no register (nothing adjudicated yet) renews with no
+      *> claims-history adjustment at all.
+           MOVE 0 TO Claims-Register-Count
+           OPEN INPUT Claims-Register-File
+           IF WS-Claims-Register-Status = '00'
+               PERFORM UNTIL WS-Claims-Register-Status NOT = '00'
+                   READ Claims-Register-File
+                       AT END MOVE '10' TO WS-Claims-Register-Status
+                   END-READ
+                   IF WS-Claims-Register-Status = '00'
+                       ADD 1 TO Claims-Register-Count
+                       MOVE Claims-Register-Record TO
+                           ClaimsRegisterTblRecord
+                               (Claims-Register-Count)
+                   END-IF
+               END-PERFORM
+               CLOSE Claims-Register-File
+           END-IF.
+
+       Apply-Claims-History-Adjustment.
+      *> Counts this policy's paid claims and sums what we've actually
+      *> paid out on it, then loads that loss experience into the
+      *> renewal premium - a clean record renews flat, a policy with a
+      *> history of paid claims renews at a surcharge.
+           MOVE 0 TO WS-Claims-Count
+           MOVE 0 TO WS-Claims-Paid-Total
+           PERFORM VARYING ClaimsRegisterIdx FROM 1 BY 1
+               UNTIL ClaimsRegisterIdx > Claims-Register-Count
+               IF CR-Policy-Number OF
+                       ClaimsRegisterTblRecord(ClaimsRegisterIdx) =
+                       Policy-Number OF PolicyDB2Record(Record-Count)
+                   AND CR-Claim-Status OF
+                       ClaimsRegisterTblRecord(ClaimsRegisterIdx) =
+                           "PAY"
+                   ADD 1 TO WS-Claims-Count
+                   ADD CR-Net-Payment-Amount OF
+                       ClaimsRegisterTblRecord(ClaimsRegisterIdx) TO
+                       WS-Claims-Paid-Total
+               END-IF
+           END-PERFORM
+
+           MOVE 1.00 TO WS-Claims-Multiplier
+           IF WS-Claims-Count = 1
+               ADD 0.10 TO WS-Claims-Multiplier
+           ELSE IF WS-Claims-Count = 2
+               ADD 0.25 TO WS-Claims-Multiplier
+           ELSE IF WS-Claims-Count > 2
+               ADD 0.50 TO WS-Claims-Multiplier
+           END-IF
+           END-IF
+           END-IF
+
+           COMPUTE WS-Loss-Ratio ROUNDED =
+               WS-Claims-Paid-Total / Policy-Premium OF PolicyRecord
+           IF WS-Loss-Ratio > 0.5
+               ADD 0.15 TO WS-Claims-Multiplier
+           END-IF
+
+      *> Claims history bad enough to surcharge is one thing - three or
+      *> more paid claims in the term, or paid losses running over the
+      *> full premium, is bad enough that this book doesn't want the
+      *> risk back at any price, so the policy is declined instead of
+      *> surcharged.
+           IF WS-Claims-Count > 2 OR WS-Loss-Ratio > 1.00
+               MOVE 0 TO Coverage-Limits OF PolicyRecord
+               MOVE 0 TO Policy-Premium OF PolicyRecord
+               MOVE "DECLINED" TO WS-Renewal-Status
+               MOVE "Adverse claims history." TO WS-Renewal-Reason
+           ELSE
+               COMPUTE Policy-Premium OF PolicyRecord ROUNDED =
+                   Policy-Premium OF PolicyRecord * WS-Claims-Multiplier
+           END-IF.
+
+       Write-Renewal-Notice.
+      *> One row per policy processed this run, renewed or declined -
+      *> Correspondence mails this to the policyholder ahead of the
+      *> expiration date, same append/create pattern as the other
+      *> extracts in this system.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Current-Date
+           STRING WS-Current-Month "/" WS-Current-Day "/"
+                   WS-Current-Year
+               DELIMITED BY SIZE INTO RN-Notice-Date
+
+           MOVE Policy-Number OF PolicyDB2Record(Record-Count) TO
+               RN-Policy-Number
+           MOVE Policy-Holder-Name OF PolicyDB2Record(Record-Count) TO
+               RN-Policy-Holder-Name
+           MOVE Policy-Holder-Address OF
+                   PolicyDB2Record(Record-Count) TO
+               RN-Policy-Holder-Address
+           MOVE Policy-Type OF PolicyRecord TO RN-Policy-Type
+           MOVE WS-Renewal-Status TO RN-Renewal-Status
+           MOVE Policy-Premium OF PolicyRecord TO RN-New-Premium
+           MOVE WS-Renewal-Reason TO RN-Reason
+
+           OPEN EXTEND Renewal-Notice-File
+           IF WS-Renewal-Notice-Status = "35"
+               OPEN OUTPUT Renewal-Notice-File
+           END-IF
+
+           WRITE Renewal-Notice-Record
+           CLOSE Renewal-Notice-File.
