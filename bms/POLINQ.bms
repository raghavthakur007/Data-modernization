@@ -0,0 +1,94 @@
+***********************************************************************
+* POLINQ - BMS mapset for the online policy-inquiry transaction      *
+* One map, POLINQ: a rep keys in a Policy-Number and                 *
+* PolicyInquiry.cbl fills in the policy's current premium, coverage, *
+* and latest claim status in real time.                              *
+***********************************************************************
+POLINQ   DFHMSD TYPE=MAP,                                            X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+
+POLINQ   DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                                X
+               COLUMN=1
+
+         DFHMDF POS=(1,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='POLICY INQUIRY'
+
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='POLICY NUMBER:'
+PNUM     DFHMDF POS=(3,16),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,IC,NUM),                                 X
+               JUSTIFY=LEFT
+
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=18,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='POLICY HOLDER:'
+PHNAME   DFHMDF POS=(5,20),                                           X
+               LENGTH=50,                                             X
+               ATTRB=(PROT)
+
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=18,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='POLICY TYPE:'
+PTYPE    DFHMDF POS=(6,20),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(PROT)
+
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=18,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='PREMIUM:'
+PPREM    DFHMDF POS=(7,20),                                           X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               PICOUT='$$$,$$$,$$9.99'
+
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=18,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='COVERAGE LIMITS:'
+PCOVER   DFHMDF POS=(8,20),                                           X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               PICOUT='$$$,$$$,$$9.99'
+
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=18,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='POLICY STATUS:'
+PSTATUS  DFHMDF POS=(9,20),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT)
+
+         DFHMDF POS=(11,1),                                           X
+               LENGTH=18,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='LATEST CLAIM:'
+PCLSTAT  DFHMDF POS=(11,20),                                          X
+               LENGTH=10,                                             X
+               ATTRB=(PROT)
+PCLDATE  DFHMDF POS=(11,32),                                          X
+               LENGTH=10,                                             X
+               ATTRB=(PROT)
+
+PMSG     DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='ENTER=LOOKUP  PF3=EXIT'
+
+         DFHMSD TYPE=FINAL
