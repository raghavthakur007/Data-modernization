@@ -0,0 +1,9 @@
+      *> TELEMREC - one row of the external TELEMATICS.FEED file, read
+      *> sequentially into TELEMTBL's in-memory table at start of run.
+      *> One row per Policy-Number that has a telematics device/app
+      *> reporting in this period; not every CAR_INSURANCE policy will
+      *> have a row.
+       01  Telematics-File-Record.
+           05  TM-Policy-Number         PIC X(10).
+           05  TM-Miles-Driven          PIC 9(7).
+           05  TM-Hard-Braking-Events   PIC 9(5).
