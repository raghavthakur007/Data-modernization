@@ -0,0 +1,14 @@
+      *> RATETBL - in-memory copy of the RATE.TABLE reference file,
+      *> loaded once per run by CalculatePremium so Underwriting can
+      *> change base coverage/premium figures by Policy-Type (and
+      *> effective date) without a recompile. Sized the same way
+      *> POLMSTBL is - DEPENDING ON a count field, not a fixed OCCURS.
+       01  RateTableFile.
+           05  Rate-Table-Count        PIC 9(4) COMP.
+           05  RateTableRecord OCCURS 1 TO 200 TIMES
+                   DEPENDING ON Rate-Table-Count
+                   INDEXED BY RateTableIdx.
+               10  RT-Policy-Type          PIC X(15).
+               10  RT-Effective-Date       PIC X(10).
+               10  RT-Base-Coverage-Limit  PIC 9(9)V99.
+               10  RT-Base-Premium         PIC 9(9)V99.
