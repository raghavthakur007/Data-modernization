@@ -0,0 +1,13 @@
+      *> RENNOTC - one row of the RENEWAL.NOTICE output, one row per
+      *> policy PolicyRenewal decisions (renewed or declined) -
+      *> Correspondence mails this to the policyholder ahead of the
+      *> expiration date.
+       01  Renewal-Notice-Record.
+           05  RN-Policy-Number         PIC X(10).
+           05  RN-Policy-Holder-Name    PIC X(50).
+           05  RN-Policy-Holder-Address PIC X(60).
+           05  RN-Policy-Type           PIC X(15).
+           05  RN-Renewal-Status        PIC X(10).
+           05  RN-New-Premium           PIC 9(9)V99.
+           05  RN-Reason                PIC X(40).
+           05  RN-Notice-Date           PIC X(10).
