@@ -0,0 +1,8 @@
+      *> AGENTSTM - one row of the AGENT.STATEMENT periodic summary,
+      *> one row per agent with this run's policy count and totals.
+       01  Agent-Statement-Record.
+           05  AS-Agent-Code            PIC X(8).
+           05  AS-Policy-Count          PIC 9(5).
+           05  AS-Total-Premium         PIC 9(11)V99.
+           05  AS-Total-Commission      PIC 9(11)V99.
+           05  AS-Statement-Date        PIC X(10).
