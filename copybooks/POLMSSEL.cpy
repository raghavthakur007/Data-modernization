@@ -0,0 +1,10 @@
+      *> POLMSSEL - FILE-CONTROL entry for the persistent Policy
+      *> Master dataset, keyed by Policy-Number. COPY into any
+      *> program's FILE-CONTROL paragraph that reads or writes the
+      *> master (Fetch/Sort/CalculatePremium/PolicyRenewal and later
+      *> Cancellation/Endorsement/Inquiry/Archive).
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLICY.MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Policy-Number OF Policy-Master-Record
+               FILE STATUS IS WS-Policy-Master-Status.
