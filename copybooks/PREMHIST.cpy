@@ -0,0 +1,10 @@
+      *> PREMHIST - one row of the POLICY.PREMIUM.HISTORY output, one
+      *> row per premium change logged by WritePremiumHistory - gives
+      *> rate-filing/regulatory audit a full before/after trail for any
+      *> policy instead of only ever seeing today's Policy-Premium.
+       01  Premium-History-Record.
+           05  PH-Policy-Number       PIC X(10).
+           05  PH-Old-Premium         PIC 9(9)V99.
+           05  PH-New-Premium         PIC 9(9)V99.
+           05  PH-Reason              PIC X(20).
+           05  PH-Effective-Date      PIC X(10).
