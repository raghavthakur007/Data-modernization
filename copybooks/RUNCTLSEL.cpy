@@ -0,0 +1,10 @@
+      *> RUNCTLSEL - FILE-CONTROL entry for RUN.CONTROL, the optional
+      *> run-control card PolicyReport reads at startup. LINE
+      *> SEQUENTIAL the same way every other small control/extract
+      *> file in this system is (POLICY.CANCEL, CLAIMS.REJECTS, etc.)
+      *> rather than indexed, since it is a single record supplied by
+      *> whatever schedules the run, not something this program writes
+      *> back to.
+           SELECT Run-Control-File ASSIGN TO "RUN.CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Run-Control-Status.
