@@ -0,0 +1,8 @@
+      *> POLCTLREC - single-record control file that hands out the
+      *> next policy number for new business issuance, the same way a
+      *> DB2 shop would keep a one-row sequence table. Keyed by a
+      *> constant control id so the same file can carry other counters
+      *> later without changing this layout.
+       01  Policy-Control-Record.
+           05  PC-Control-Key           PIC X(10).
+           05  PC-Next-Policy-Sequence  PIC 9(7).
