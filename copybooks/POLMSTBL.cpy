@@ -0,0 +1,42 @@
+      *> POLMSTBL - in-memory Policy Master table, sized to however
+      *> many policy records the current run actually loaded from
+      *> POLICY-MASTER-FILE (Policy-Count), not a fixed OCCURS 10.
+      *> Passed between FetchPolicyData/SortPolicyData/CalculatePremium/
+      *> PolicyRenewal the same way PolicyDB2File was always passed.
+      *> Keep this field list in step with POLMSREC's flat record.
+       01  PolicyDB2File.
+           05  Policy-Count             PIC 9(8) COMP.
+           05  PolicyDB2Record OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON Policy-Count
+                   INDEXED BY PolicyDB2Idx.
+               10  Policy-Number           PIC X(10).
+               10  Policy-Holder-Name      PIC X(50).
+               10  Policy-Holder-Address   PIC X(60).
+               10  Premium-Amount          PIC 9(9)V99.
+               10  Policy-Type             PIC X(15).
+               10  Coverage-Limits         PIC 9(9)V99.
+               10  Policy-Premium          PIC 9(9)V99.
+               10  Age                     PIC 9(3).
+               10  Car-Value               PIC 9(9)V99.
+               10  Property-Type           PIC X(20).
+               10  Property-Value          PIC 9(9)V99.
+               10  Coverage-Amount         PIC 9(9)V99.
+               10  Policy-Effective-Date   PIC X(10).
+               10  Policy-Expiration-Date  PIC X(10).
+               10  Policy-Deductible       PIC 9(9)V99.
+               10  Cumulative-Claims-Paid  PIC 9(9)V99.
+               10  State-Code              PIC X(2).
+               10  Currency-Code           PIC X(3).
+               10  Agent-Code              PIC X(8).
+               10  Policy-Status           PIC X(10).
+               10  Cumulative-Premium-Paid PIC 9(9)V99.
+               10  Delinquency-Flag        PIC X.
+               10  Latest-Claim-Status     PIC X(10).
+               10  Latest-Claim-Decision-Date PIC X(10).
+               10  Vehicle-Count           PIC 9(2) COMP.
+               10  Vehicle-Schedule OCCURS 0 TO 10 TIMES
+                       DEPENDING ON Vehicle-Count OF PolicyDB2Record
+                       INDEXED BY VehicleIdx.
+                   15  VH-VIN             PIC X(17).
+                   15  VH-Vehicle-Value   PIC 9(9)V99.
+                   15  VH-Usage           PIC X(10).
