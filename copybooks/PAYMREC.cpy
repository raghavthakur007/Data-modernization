@@ -0,0 +1,7 @@
+      *> PAYMREC - one incoming premium payment. Passed into
+      *> CashApplication by LINKAGE the same way CLMREC.cpy passes one
+      *> incoming claim into ClaimProcessing.
+       01  Payment-Record.
+           05  PM-Policy-Number     PIC X(10).
+           05  PM-Payment-Amount    PIC 9(9)V99.
+           05  PM-Payment-Date      PIC X(10).
