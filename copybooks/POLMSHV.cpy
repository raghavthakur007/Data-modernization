@@ -0,0 +1,33 @@
+      *> DCLGEN-style host variable layout for the POLICY_MASTER DB2
+      *> table. Covers only what the POLICY_MASTER table itself
+      *> carries - FetchPolicyData moves each field across to
+      *> copybooks/POLMSREC.cpy's layout by name rather than as one
+      *> group, since POLMSREC also carries fields (Latest-Claim-
+      *> Status, Vehicle-Schedule, ...) that are never populated by
+      *> this DB2 fetch and are defaulted there instead.
+       01  HV-Policy-Row.
+           05  HV-Policy-Number        PIC X(10).
+           05  HV-Policy-Holder-Name   PIC X(50).
+           05  HV-Policy-Holder-Address    PIC X(60).
+           05  HV-Premium-Amount       PIC 9(9)V99.
+           05  HV-Policy-Type          PIC X(15).
+           05  HV-Coverage-Limits      PIC 9(9)V99.
+           05  HV-Policy-Premium       PIC 9(9)V99.
+           05  HV-Age                  PIC 9(3).
+           05  HV-Car-Value            PIC 9(9)V99.
+           05  HV-Property-Type        PIC X(20).
+           05  HV-Property-Value       PIC 9(9)V99.
+           05  HV-Coverage-Amount      PIC 9(9)V99.
+           05  HV-Policy-Effective-Date    PIC X(10).
+           05  HV-Policy-Expiration-Date   PIC X(10).
+           05  HV-Policy-Deductible        PIC 9(9)V99.
+           05  HV-Cumulative-Claims-Paid   PIC 9(9)V99.
+           05  HV-State-Code               PIC X(2).
+      *> Currency the policy was written/quoted in. See
+      *> copybooks/POLMSREC.cpy's Currency-Code for the same field on
+      *> the flat master record.
+           05  HV-Currency-Code            PIC X(3).
+           05  HV-Agent-Code               PIC X(8).
+           05  HV-Policy-Status            PIC X(10).
+           05  HV-Cumulative-Premium-Paid  PIC 9(9)V99.
+           05  HV-Delinquency-Flag         PIC X.
