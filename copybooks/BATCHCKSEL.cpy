@@ -0,0 +1,8 @@
+      *> BATCHCKSEL - FILE-CONTROL entry for BATCH.CHECKPOINT, the
+      *> indexed control file CheckpointManager reads/writes. Same
+      *> shape as POLCTLSEL's SELECT for POLICY.CONTROL.
+           SELECT Batch-Checkpoint-File ASSIGN TO "BATCH.CHECKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-Control-Key
+               FILE STATUS IS WS-Batch-Checkpoint-Status.
