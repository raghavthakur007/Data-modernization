@@ -0,0 +1,13 @@
+      *> STTAXTBL - in-memory copy of the STATE.TAX reference file,
+      *> loaded once per run by CalculatePremium so Finance can change
+      *> statutory premium tax/surcharge rates by State-Code without a
+      *> recompile. Sized the same way RATETBL/POLMSTBL are - DEPENDING
+      *> ON a count field, not a fixed OCCURS.
+       01  StateTaxFile.
+           05  State-Tax-Count          PIC 9(4) COMP.
+           05  StateTaxRecord OCCURS 1 TO 100 TIMES
+                   DEPENDING ON State-Tax-Count
+                   INDEXED BY StateTaxIdx.
+               10  ST-State-Code            PIC X(2).
+               10  ST-Premium-Tax-Rate      PIC 9V999.
+               10  ST-Surcharge-Amount      PIC 9(9)V99.
