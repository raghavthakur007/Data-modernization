@@ -0,0 +1,8 @@
+      *> FXRATESEL - FILE-CONTROL entry for FX.RATE, the exchange-rate
+      *> reference file CalculatePremium reads to convert a policy's
+      *> premium/coverage from its quoted Currency-Code to the home
+      *> currency. Finance-maintained the same way RATE.TABLE/
+      *> STATE.TAX are.
+           SELECT Exchange-Rate-File ASSIGN TO "FX.RATE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exchange-Rate-Status.
