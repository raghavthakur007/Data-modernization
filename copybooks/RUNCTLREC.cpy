@@ -0,0 +1,20 @@
+      *> RUNCTLREC - one-record run-control card for PolicyReport,
+      *> read from RUN.CONTROL at the start of a run to narrow which
+      *> fetched policies flow through the rest of the pipeline.
+      *> RC-Selection-Mode ALL runs the whole book (the original
+      *> behavior, and what a missing/empty RUN.CONTROL defaults to).
+      *> DATERANGE keeps only policies whose Policy-Expiration-Date
+      *> falls between RC-Start-Date and RC-End-Date inclusive (e.g.
+      *> renewals due in the next 30 days). TYPE keeps only
+      *> RC-Policy-Type. POLICY keeps only RC-Policy-Number.
+       01  Run-Control-Record.
+           05  RC-Selection-Mode      PIC X(10).
+           05  RC-Start-Date          PIC X(10).
+           05  RC-End-Date            PIC X(10).
+           05  RC-Policy-Type         PIC X(15).
+           05  RC-Policy-Number       PIC X(10).
+      *> RC-Sort-Key-Mode - POLNUM (default, Policy-
+      *> Number ascending), TYPE (Policy-Type major, Policy-Number
+      *> minor), or EXPDATE (Policy-Expiration-Date ascending, for
+      *> renewal runs that should be worked in expiration order).
+           05  RC-Sort-Key-Mode       PIC X(10).
