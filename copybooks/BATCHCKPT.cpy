@@ -0,0 +1,14 @@
+      *> BATCHCKPT - single persistent control row recording how far
+      *> the nightly policy batch (PolicyReport's Begin paragraph) got
+      *> before it last stopped, so CheckpointManager can tell a
+      *> restarted run which stages it can skip instead of
+      *> reprocessing the whole pipeline. One row, keyed the same
+      *> fixed way POLCTLREC's policy-sequence row is.
+       01  Batch-Checkpoint-Record.
+           05  CK-Control-Key         PIC X(10).
+           05  CK-Last-Stage          PIC X(20).
+           05  CK-Fetched-Count       PIC 9(8) COMP.
+           05  CK-Sorted-Count        PIC 9(8) COMP.
+           05  CK-Rated-Count         PIC 9(8) COMP.
+           05  CK-Checkpoint-Date     PIC X(10).
+           05  CK-Checkpoint-Time     PIC X(8).
