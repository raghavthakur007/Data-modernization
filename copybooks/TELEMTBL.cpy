@@ -0,0 +1,13 @@
+      *> TELEMTBL - in-memory copy of the TELEMATICS.FEED usage-based-
+      *> insurance file, loaded once per run by CalculatePremium and
+      *> looked up by Policy-Number when rating CAR_INSURANCE. Sized
+      *> the same way RATETBL/STTAXTBL are - DEPENDING ON a count
+      *> field, not a fixed OCCURS.
+       01  TelematicsFile.
+           05  Telematics-Count         PIC 9(8) COMP.
+           05  TelematicsRecord OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON Telematics-Count
+                   INDEXED BY TelematicsIdx.
+               10  TM-Policy-Number         PIC X(10).
+               10  TM-Miles-Driven          PIC 9(7).
+               10  TM-Hard-Braking-Events   PIC 9(5).
