@@ -0,0 +1,52 @@
+      *> POLMSREC - flat Policy Master record, one policy per record.
+      *> Used on the FD for POLICY-MASTER-FILE (the indexed master
+      *> dataset) wherever a program reads/writes one policy at a time.
+      *> Keep this field list in step with POLMSTBL's table entry.
+       01  Policy-Master-Record.
+           05  Policy-Number           PIC X(10).
+           05  Policy-Holder-Name      PIC X(50).
+           05  Policy-Holder-Address   PIC X(60).
+           05  Premium-Amount          PIC 9(9)V99.
+           05  Policy-Type             PIC X(15).
+           05  Coverage-Limits         PIC 9(9)V99.
+           05  Policy-Premium          PIC 9(9)V99.
+           05  Age                     PIC 9(3).
+           05  Car-Value               PIC 9(9)V99.
+           05  Property-Type           PIC X(20).
+           05  Property-Value          PIC 9(9)V99.
+           05  Coverage-Amount         PIC 9(9)V99.
+           05  Policy-Effective-Date   PIC X(10).
+           05  Policy-Expiration-Date  PIC X(10).
+           05  Policy-Deductible       PIC 9(9)V99.
+           05  Cumulative-Claims-Paid  PIC 9(9)V99.
+           05  State-Code              PIC X(2).
+      *> Currency the policy was written/quoted in.
+      *> Defaulted to the home currency (WS-Base-Currency-Code in
+      *> CalculatePremium) for every policy issued before this field
+      *> existed, so the currency-conversion step is a no-op for them.
+           05  Currency-Code           PIC X(3).
+           05  Agent-Code              PIC X(8).
+           05  Policy-Status           PIC X(10).
+           05  Cumulative-Premium-Paid PIC 9(9)V99.
+           05  Delinquency-Flag        PIC X.
+      *> Kept up to date by ClaimProcessing's existing
+      *> keyed rewrite of the master (see Update-Policy-Cumulative-
+      *> Paid/Write-Claims-Register) so PolicyInquiry can show a
+      *> rep the latest claim status with one keyed read of the
+      *> master, instead of an online transaction having to browse
+      *> all of CLAIMS.REGISTER (a plain sequential extract file,
+      *> not something CICS can browse by key) for every inquiry.
+           05  Latest-Claim-Status     PIC X(10).
+           05  Latest-Claim-Decision-Date PIC X(10).
+      *> Vehicle schedule - one row per insured vehicle under a
+      *> CAR_INSURANCE policy, so a single Policy-Number can cover more
+      *> than one car. A policy with Vehicle-Count = 0 rates off the
+      *> single Car-Value field above, same as before this schedule
+      *> existed.
+           05  Vehicle-Count           PIC 9(2) COMP.
+           05  Vehicle-Schedule OCCURS 0 TO 10 TIMES
+                   DEPENDING ON Vehicle-Count OF Policy-Master-Record
+                   INDEXED BY VehicleIdx.
+               10  VH-VIN             PIC X(17).
+               10  VH-Vehicle-Value   PIC 9(9)V99.
+               10  VH-Usage           PIC X(10).
