@@ -0,0 +1,10 @@
+      *> AGENTCOM - one row of the AGENT.COMMISSION detail extract,
+      *> one row per rated policy showing the commission owed the
+      *> placing agent/broker.
+       01  Agent-Commission-Record.
+           05  AC-Agent-Code            PIC X(8).
+           05  AC-Policy-Number         PIC X(10).
+           05  AC-Policy-Type           PIC X(15).
+           05  AC-Policy-Premium        PIC 9(9)V99.
+           05  AC-Commission-Rate       PIC 9V999.
+           05  AC-Commission-Amount     PIC 9(9)V99.
