@@ -0,0 +1,8 @@
+      *> POLCTLSEL - FILE-CONTROL entry for the persistent policy
+      *> numbering control file. COPY into NewBusinessIssuance's
+      *> FILE-CONTROL paragraph.
+           SELECT POLICY-CONTROL-FILE ASSIGN TO "POLICY.CONTROL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PC-Control-Key
+               FILE STATUS IS WS-Policy-Control-Status.
