@@ -0,0 +1,12 @@
+      *> POLENDOR - one row of the POLICY.ENDORSEMENT output, one row
+      *> per mid-term coverage change PolicyEndorsement processes -
+      *> records the before/after coverage and premium for audit and
+      *> feeds Correspondence/billing the same way POLICY.CANCEL does.
+       01  Policy-Endorsement-Record.
+           05  EN-Policy-Number         PIC X(10).
+           05  EN-Endorsement-Date      PIC X(10).
+           05  EN-Old-Coverage-Limits   PIC 9(9)V99.
+           05  EN-New-Coverage-Limits   PIC 9(9)V99.
+           05  EN-Old-Policy-Premium    PIC 9(9)V99.
+           05  EN-New-Policy-Premium    PIC 9(9)V99.
+           05  EN-Additional-Premium    PIC 9(9)V99.
