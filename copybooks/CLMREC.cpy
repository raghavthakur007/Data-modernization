@@ -0,0 +1,12 @@
+      *> CLMREC - one incoming/adjudicated claim. Passed into
+      *> ClaimProcessing by LINKAGE and reused as the Claims Register
+      *> output layout so the register is a straight copy of what was
+      *> decided.
+       01  ClaimRecord.
+           05  Policy-Number      PIC X(10).
+           05  Date-of-Loss       PIC X(10).
+           05  Cause-of-Loss      PIC X(10).
+           05  Amount-of-Loss     PIC 9(9)V99.
+           05  Net-Payment-Amount PIC 9(9)V99.
+           05  Claim-Status       PIC X(10).
+           05  Decision-Date      PIC X(10).
