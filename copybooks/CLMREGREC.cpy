@@ -0,0 +1,16 @@
+      *> CLMREGREC - one row of the CLAIMS.REGISTER file, one row per
+      *> claim adjudicated by ClaimProcessing. Shared between
+      *> ClaimProcessing (writer) and PolicyRenewal (reader, for
+      *> claims-history-based renewal rating).
+       01  Claims-Register-Record.
+           05  CR-Policy-Number       PIC X(10).
+           05  CR-Date-of-Loss        PIC X(10).
+           05  CR-Cause-of-Loss       PIC X(10).
+           05  CR-Amount-of-Loss      PIC 9(9)V99.
+           05  CR-Net-Payment-Amount  PIC 9(9)V99.
+           05  CR-Claim-Status        PIC X(10).
+           05  CR-Decision-Date       PIC X(10).
+      *> Carried over from the matched policy so LossRatioReport can
+      *> break claims paid out by Policy-Type without having to join
+      *> back to the policy master file itself.
+           05  CR-Policy-Type         PIC X(15).
