@@ -0,0 +1,7 @@
+      *> DB2ERRSEL - FILE-CONTROL entry for DB2.ERRLOG, the record of
+      *> DB2 connect/disconnect failures written by DB2Init/DB2Close
+      *> once retries are exhausted. LINE SEQUENTIAL the same way
+      *> every other small exception/reject file in this system is.
+           SELECT DB2-Error-Log-File ASSIGN TO "DB2.ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DB2-Error-Log-Status.
