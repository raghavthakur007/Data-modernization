@@ -0,0 +1,21 @@
+      *> POLIMSREC - PolicyIMSFile's record, one IMS-style policy
+      *> extract per write. Used to be a single Policy-Data-IMS PIC
+      *> X(200) blob that GenerateReport crammed every field into with
+      *> MOVE statements - no downstream reader could parse a field
+      *> back out of it. Field list mirrors PolicyReportRecord's, with
+      *> an -IMS suffix on every field (the same suffix convention the
+      *> old blob record already used) so this copybook can sit in the
+      *> same program as PolicyReportRecord/PolicyDB2Record without any
+      *> name colliding with theirs.
+       01  PolicyIMSRecord.
+           05  Policy-Number-IMS       PIC X(10).
+           05  Policy-Type-IMS         PIC X(15).
+           05  Policy-Holder-Name-IMS  PIC X(50).
+           05  Coverage-Limits-IMS     PIC 9(9)V99.
+           05  Policy-Premium-IMS      PIC 9(9)V99.
+           05  Claim-Status-IMS        PIC X(10).
+           05  Age-IMS                 PIC 9(3).
+           05  Car-Value-IMS           PIC 9(9)V99.
+           05  Property-Type-IMS       PIC X(20).
+           05  Property-Value-IMS      PIC 9(9)V99.
+           05  Coverage-Amount-IMS     PIC 9(9)V99.
