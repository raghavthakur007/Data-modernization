@@ -0,0 +1,10 @@
+      *> EXCPREC - one row of the shared EXCEPTIONS.REPORT file, written
+      *> by WriteExceptionReport whenever a program's Policy-Type (or
+      *> other) IF chain falls through to an unrecognized value instead
+      *> of silently zeroing coverage/premium.
+       01  Exception-Report-Record.
+           05  EX-Policy-Number         PIC X(10).
+           05  EX-Program-Name          PIC X(20).
+           05  EX-Offending-Value       PIC X(20).
+           05  EX-Exception-Date        PIC X(10).
+           05  EX-Exception-Time        PIC X(8).
