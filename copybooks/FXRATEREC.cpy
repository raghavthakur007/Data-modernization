@@ -0,0 +1,8 @@
+      *> FXRATEREC - one row of the external FX.RATE file, read
+      *> sequentially into FXRATETBL's in-memory table at start of run.
+      *> FX-Exchange-Rate is the number of home-currency (USD) units
+      *> one unit of FX-Currency-Code is worth - Amount-In-USD =
+      *> Amount-In-Currency * FX-Exchange-Rate.
+       01  Exchange-Rate-File-Record.
+           05  FX-Currency-Code         PIC X(3).
+           05  FX-Exchange-Rate         PIC 9(5)V9999.
