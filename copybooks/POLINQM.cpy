@@ -0,0 +1,60 @@
+      *> POLINQM - symbolic map for the POLINQ mapset (bms/POLINQ.bms),
+      *> as BMS assembly (DFHMSD/DFHMDI/DFHMDF with TIOAPFX=YES) would
+      *> generate it. POLINQI is RECEIVE MAP's target, POLINQO is SEND
+      *> MAP's source - PolicyInquiry.cbl is the only program that
+      *> uses this map.
+       01  POLINQI.
+           05  FILLER                PIC X(12).
+           05  PNUML                 COMP PIC S9(4).
+           05  PNUMF                 PIC X.
+           05  FILLER REDEFINES PNUMF.
+               10  PNUMA             PIC X.
+           05  PNUMI                 PIC X(10).
+
+       01  POLINQO REDEFINES POLINQI.
+           05  FILLER                PIC X(12).
+           05  PNUML                 COMP PIC S9(4).
+           05  PNUMF                 PIC X.
+           05  FILLER REDEFINES PNUMF.
+               10  PNUMA             PIC X.
+           05  PNUMO                 PIC X(10).
+           05  PHNAMEL               COMP PIC S9(4).
+           05  PHNAMEF               PIC X.
+           05  FILLER REDEFINES PHNAMEF.
+               10  PHNAMEA           PIC X.
+           05  PHNAMEO               PIC X(50).
+           05  PTYPEL                COMP PIC S9(4).
+           05  PTYPEF                PIC X.
+           05  FILLER REDEFINES PTYPEF.
+               10  PTYPEA            PIC X.
+           05  PTYPEO                PIC X(15).
+           05  PPREML                COMP PIC S9(4).
+           05  PPREMF                PIC X.
+           05  FILLER REDEFINES PPREMF.
+               10  PPREMA            PIC X.
+           05  PPREMO                PIC $$$,$$$,$$9.99.
+           05  PCOVERL               COMP PIC S9(4).
+           05  PCOVERF               PIC X.
+           05  FILLER REDEFINES PCOVERF.
+               10  PCOVERA           PIC X.
+           05  PCOVERO               PIC $$$,$$$,$$9.99.
+           05  PSTATUSL              COMP PIC S9(4).
+           05  PSTATUSF              PIC X.
+           05  FILLER REDEFINES PSTATUSF.
+               10  PSTATUSA          PIC X.
+           05  PSTATUSO              PIC X(10).
+           05  PCLSTATL              COMP PIC S9(4).
+           05  PCLSTATF              PIC X.
+           05  FILLER REDEFINES PCLSTATF.
+               10  PCLSTATA          PIC X.
+           05  PCLSTATO              PIC X(10).
+           05  PCLDATEL              COMP PIC S9(4).
+           05  PCLDATEF              PIC X.
+           05  FILLER REDEFINES PCLDATEF.
+               10  PCLDATEA          PIC X.
+           05  PCLDATEO              PIC X(10).
+           05  PMSGL                 COMP PIC S9(4).
+           05  PMSGF                 PIC X.
+           05  FILLER REDEFINES PMSGF.
+               10  PMSGA             PIC X.
+           05  PMSGO                 PIC X(79).
