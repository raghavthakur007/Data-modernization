@@ -0,0 +1,6 @@
+      *> STTAXREC - one row of the external STATE.TAX file, read
+      *> sequentially into STTAXTBL's in-memory table at start of run.
+       01  State-Tax-File-Record.
+           05  ST-State-Code            PIC X(2).
+           05  ST-Premium-Tax-Rate      PIC 9V999.
+           05  ST-Surcharge-Amount      PIC 9(9)V99.
