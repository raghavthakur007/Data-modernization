@@ -0,0 +1,14 @@
+      *> FXRATETBL - in-memory copy of the FX.RATE reference file,
+      *> loaded once per run by CalculatePremium so Finance can change
+      *> exchange rates by Currency-Code without a recompile. Sized the
+      *> same way RATETBL/STTAXTBL are - DEPENDING ON a count field,
+      *> not a fixed OCCURS. The home currency itself (USD) has no row
+      *> here - a policy already in the home currency is never looked
+      *> up.
+       01  ExchangeRateFile.
+           05  Exchange-Rate-Count      PIC 9(4) COMP.
+           05  ExchangeRateRecord OCCURS 1 TO 100 TIMES
+                   DEPENDING ON Exchange-Rate-Count
+                   INDEXED BY ExchangeRateIdx.
+               10  FX-Currency-Code         PIC X(3).
+               10  FX-Exchange-Rate         PIC 9(5)V9999.
