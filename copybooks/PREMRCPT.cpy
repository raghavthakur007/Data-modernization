@@ -0,0 +1,10 @@
+      *> PREMRCPT - one row of the PREMIUM.RECEIPTS output, one row per
+      *> payment CashApplication applies - the permanent record that a
+      *> payment was received and what the running balance was after.
+       01  Premium-Receipt-Record.
+           05  PR-Policy-Number       PIC X(10).
+           05  PR-Payment-Amount      PIC 9(9)V99.
+           05  PR-Payment-Date        PIC X(10).
+           05  PR-Cumulative-Paid     PIC 9(9)V99.
+           05  PR-Policy-Premium      PIC 9(9)V99.
+           05  PR-Balance-Due         PIC 9(9)V99.
