@@ -0,0 +1,33 @@
+      *> POLAPPL - one new-business application, passed into
+      *> NewBusinessIssuance by LINKAGE the same way CLMREC.cpy/
+      *> PAYMREC.cpy pass one incoming transaction into their
+      *> programs. Carries only what an applicant/agent actually
+      *> supplies - Policy-Number is assigned by NewBusinessIssuance
+      *> from the control file, and Premium-Amount/Coverage-Limits/
+      *> Policy-Premium are left for CalculatePremium to rate on the
+      *> next batch cycle, same as every other new policy.
+      *> AP- fields are prefixed so this copybook can sit in the same
+      *> program as POLMSREC/POLMSTBL without any of its field names
+      *> (including the vehicle schedule's) colliding with theirs.
+       01  Application-Record.
+           05  AP-Policy-Holder-Name    PIC X(50).
+           05  AP-Policy-Holder-Address PIC X(60).
+           05  AP-Policy-Type           PIC X(15).
+           05  AP-Age                   PIC 9(3).
+           05  AP-Car-Value             PIC 9(9)V99.
+           05  AP-Property-Type         PIC X(20).
+           05  AP-Property-Value        PIC 9(9)V99.
+           05  AP-Coverage-Amount       PIC 9(9)V99.
+           05  AP-Policy-Effective-Date PIC X(10).
+           05  AP-Policy-Expiration-Date PIC X(10).
+           05  AP-Policy-Deductible     PIC 9(9)V99.
+           05  AP-State-Code            PIC X(2).
+           05  AP-Currency-Code         PIC X(3).
+           05  AP-Agent-Code            PIC X(8).
+           05  AP-Vehicle-Count         PIC 9(2) COMP.
+           05  AP-Vehicle-Schedule OCCURS 0 TO 10 TIMES
+                   DEPENDING ON AP-Vehicle-Count
+                   INDEXED BY AP-VehicleIdx.
+               10  AP-VH-VIN            PIC X(17).
+               10  AP-VH-Vehicle-Value  PIC 9(9)V99.
+               10  AP-VH-Usage          PIC X(10).
