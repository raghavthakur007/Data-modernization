@@ -0,0 +1,9 @@
+      *> DELINQ - one row of the PREMIUM.DELINQUENT output - policies
+      *> that are past the payment grace period with a balance still
+      *> owed, for Non-Pay cancellation processing to pick up.
+       01  Premium-Delinquent-Record.
+           05  DL-Policy-Number          PIC X(10).
+           05  DL-Policy-Premium         PIC 9(9)V99.
+           05  DL-Cumulative-Paid        PIC 9(9)V99.
+           05  DL-Balance-Due            PIC 9(9)V99.
+           05  DL-Days-Since-Effective   PIC 9(5).
