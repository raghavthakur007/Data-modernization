@@ -0,0 +1,18 @@
+      *> CLMREGTBL - in-memory copy of the CLAIMS.REGISTER file, loaded
+      *> once per run by PolicyRenewal and scanned by Policy-Number to
+      *> factor a policy's actual claims history into its renewal
+      *> premium. Sized the same way the other reference tables in
+      *> this system are - DEPENDING ON a count field.
+       01  ClaimsRegisterFile.
+           05  Claims-Register-Count    PIC 9(8) COMP.
+           05  ClaimsRegisterTblRecord OCCURS 1 TO 100000 TIMES
+                   DEPENDING ON Claims-Register-Count
+                   INDEXED BY ClaimsRegisterIdx.
+               10  CR-Policy-Number       PIC X(10).
+               10  CR-Date-of-Loss        PIC X(10).
+               10  CR-Cause-of-Loss       PIC X(10).
+               10  CR-Amount-of-Loss      PIC 9(9)V99.
+               10  CR-Net-Payment-Amount  PIC 9(9)V99.
+               10  CR-Claim-Status        PIC X(10).
+               10  CR-Decision-Date       PIC X(10).
+               10  CR-Policy-Type         PIC X(15).
