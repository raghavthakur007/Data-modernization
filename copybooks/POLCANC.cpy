@@ -0,0 +1,10 @@
+      *> POLCANC - one row of the POLICY.CANCEL output, one row per
+      *> policy PolicyCancellation processes - records the short-rate
+      *> refund calculation for audit and feeds the refund check/EFT
+      *> the same way Disbursement-File feeds claim payments.
+       01  Policy-Cancellation-Record.
+           05  PC-Policy-Number         PIC X(10).
+           05  PC-Cancellation-Date     PIC X(10).
+           05  PC-Policy-Premium        PIC 9(9)V99.
+           05  PC-Unearned-Premium      PIC 9(9)V99.
+           05  PC-Refund-Amount         PIC 9(9)V99.
