@@ -0,0 +1,7 @@
+      *> CLMREJREC - one row of CLAIMS.REJECTS, written by
+      *> ClaimProcessing's Validate-Claim-Record paragraph for every
+      *> incoming claim that fails a basic field-level edit before it
+      *> would otherwise have flowed into fraud scoring and payment.
+       01  Claims-Reject-Record.
+           05  CJ-Policy-Number       PIC X(10).
+           05  CJ-Reject-Reason       PIC X(40).
