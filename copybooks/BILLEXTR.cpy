@@ -0,0 +1,12 @@
+      *> BILLEXTR - one row of the BILLING.EXTRACT detail extract, one
+      *> row per rated policy, picked up by the billing/statement print
+      *> process to produce the policyholder's invoice. Due-Date is
+      *> Invoice-Date plus the line's payment terms.
+       01  Billing-Extract-Record.
+           05  BE-Policy-Number        PIC X(10).
+           05  BE-Policy-Holder-Name   PIC X(50).
+           05  BE-Policy-Type          PIC X(15).
+           05  BE-Amount-Due           PIC 9(9)V99.
+           05  BE-Invoice-Date         PIC X(10).
+           05  BE-Due-Date             PIC X(10).
+           05  BE-Payment-Terms        PIC X(10).
