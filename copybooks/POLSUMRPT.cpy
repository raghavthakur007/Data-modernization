@@ -0,0 +1,29 @@
+      *> POLSUMRPT - running control totals for the policy summary
+      *> report, accumulated one policy at a time by PolicyReport's
+      *> Accumulate-Summary-Totals paragraph and read back by
+      *> WriteReport to print the by-type subtotals and the grand
+      *> total line underneath them. Policy-Type prefixes (CI-/HI-/LI-)
+      *> match the three Policy-Type values rated elsewhere in the
+      *> system (CAR_INSURANCE/HOME_INSURANCE/LIFE_INSURANCE, see
+      *> AgentCommission's EVALUATE).
+       01  PolicySummaryReport.
+           05  Car-Insurance-Totals.
+               10  CI-Total-Policies        PIC 9(5) VALUE 0.
+               10  CI-Total-Premiums        PIC 9(11)V99 VALUE 0.
+               10  CI-Total-Claims          PIC 9(5) VALUE 0.
+               10  CI-Total-Rejected-Claims PIC 9(5) VALUE 0.
+           05  Home-Insurance-Totals.
+               10  HI-Total-Policies        PIC 9(5) VALUE 0.
+               10  HI-Total-Premiums        PIC 9(11)V99 VALUE 0.
+               10  HI-Total-Claims          PIC 9(5) VALUE 0.
+               10  HI-Total-Rejected-Claims PIC 9(5) VALUE 0.
+           05  Life-Insurance-Totals.
+               10  LI-Total-Policies        PIC 9(5) VALUE 0.
+               10  LI-Total-Premiums        PIC 9(11)V99 VALUE 0.
+               10  LI-Total-Claims          PIC 9(5) VALUE 0.
+               10  LI-Total-Rejected-Claims PIC 9(5) VALUE 0.
+           05  Grand-Totals.
+               10  Total-Policies           PIC 9(5) VALUE 0.
+               10  Total-Premiums           PIC 9(11)V99 VALUE 0.
+               10  Total-Claims             PIC 9(5) VALUE 0.
+               10  Total-Rejected-Claims    PIC 9(5) VALUE 0.
