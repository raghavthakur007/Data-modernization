@@ -0,0 +1,16 @@
+      *> GLPOSTREC - one row of GL.POSTING, a balanced debit/credit
+      *> posting line Finance's GL system loads into the general
+      *> ledger. GLExtract writes one CREDIT line per Policy-Type to
+      *> the matching revenue account for premium collected and a
+      *> balancing DEBIT to the cash clearing account, and one DEBIT
+      *> line per Policy-Type to the matching claims expense account
+      *> for claims paid and a balancing CREDIT to the same cash
+      *> clearing account - see GLExtract's Build-Premium-Postings and
+      *> Build-Claims-Postings.
+       01  GL-Posting-Record.
+           05  GL-Posting-Date        PIC X(10).
+           05  GL-Account-Code        PIC X(10).
+           05  GL-Debit-Credit        PIC X.
+           05  GL-Amount              PIC 9(11)V99.
+           05  GL-Source-Reference    PIC X(15).
+           05  GL-Description         PIC X(30).
