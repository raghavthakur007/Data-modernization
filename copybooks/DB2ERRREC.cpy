@@ -0,0 +1,9 @@
+      *> DB2ERRREC - one row of DB2.ERRLOG, written by DB2Init/DB2Close
+      *> when a connect or disconnect fails after retries are
+      *> exhausted, so an operator can see what DB2 actually said
+      *> instead of this system silently reporting success.
+       01  DB2-Error-Record.
+           05  DE-Program-Name        PIC X(20).
+           05  DE-Operation           PIC X(10).
+           05  DE-SQLCODE             PIC S9(9).
+           05  DE-Error-Message       PIC X(60).
