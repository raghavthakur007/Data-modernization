@@ -0,0 +1,13 @@
+      *> REINSCED - one row of the REINSURANCE.CEDED extract, one row
+      *> per rated policy, breaking its Coverage-Limits/Policy-Premium
+      *> into the amount/premium we retain net of reinsurance and the
+      *> amount/premium ceded above our per-line retention limit.
+       01  Reinsurance-Ceded-Record.
+           05  RC-Policy-Number        PIC X(10).
+           05  RC-Policy-Type          PIC X(15).
+           05  RC-Coverage-Limits      PIC 9(9)V99.
+           05  RC-Retention-Limit      PIC 9(9)V99.
+           05  RC-Retained-Amount      PIC 9(9)V99.
+           05  RC-Retained-Premium     PIC 9(9)V99.
+           05  RC-Ceded-Amount         PIC 9(9)V99.
+           05  RC-Ceded-Premium        PIC 9(9)V99.
