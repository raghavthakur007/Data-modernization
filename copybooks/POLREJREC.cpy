@@ -0,0 +1,7 @@
+      *> POLREJREC - one row of POLICY.REJECTS, written by
+      *> ValidatePolicyData for every policy record that fails a
+      *> basic field-level edit before it would otherwise have flowed
+      *> into CalculatePremium.
+       01  Policy-Reject-Record.
+           05  PR-Policy-Number       PIC X(10).
+           05  PR-Reject-Reason       PIC X(40).
