@@ -0,0 +1,7 @@
+      *> RATEREC - one row of the external rate table file, read
+      *> sequentially into RATETBL's in-memory table at start of run.
+       01  Rate-Table-File-Record.
+           05  RT-Policy-Type          PIC X(15).
+           05  RT-Effective-Date       PIC X(10).
+           05  RT-Base-Coverage-Limit  PIC 9(9)V99.
+           05  RT-Base-Premium         PIC 9(9)V99.
