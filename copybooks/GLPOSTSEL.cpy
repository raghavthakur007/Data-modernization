@@ -0,0 +1,9 @@
+      *> GLPOSTSEL - FILE-CONTROL entry for GL.POSTING, the general
+      *> ledger posting feed GLExtract writes from premium revenue and
+      *> claims paid. LINE SEQUENTIAL the same way every other
+      *> extract/feed file in this system is (AGENT.STATEMENT,
+      *> REINSURANCE.CEDED, etc.) - Finance's GL system picks this up
+      *> and posts it, this program never reads it back.
+           SELECT GL-Posting-File ASSIGN TO "GL.POSTING"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-Posting-Status.
